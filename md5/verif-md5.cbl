@@ -1,80 +1,555 @@
-IDENTIFICATION  DIVISION.
-PROGRAM-ID.    VERIF-MD5.
-*------------------------------------------------------------------------------*
-* VERIFICA OS MD5 DE UMA PASTA INDICADA                                        *
-*                                                                              *
-* CRIACAO...: 05/02/2020 - BUENO - V6.00.000                                   *
-* ALTERACAO.:   /  /     -                                                     *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT LISTATXT ASSIGN "md5-lista.cobol"
-           ORGANIZATION LINE SEQUENTIAL
-           FILE STATUS SW-STATUS.
-
-DATA DIVISION.
-FILE SECTION.
-FD  LISTATXT.
-01  TXT-LINHA.
-    03  TXT-ARQUIVO             PIC X(060).
-    03  TXT-MD5                 PIC X(032).
-
-WORKING-STORAGE SECTION.
-77  SW-STATUS                   PIC X(002).
-77  PATTERN                     PIC X(005)          VALUE "*.svg".
-77  MYDIR                       USAGE HANDLE.
-77  RET                         POINTER.
-77  RETO                        PIC X(100).
-77  LEN                         SIGNED-LONG.
-77  X                           SIGNED-LONG.
-77  WA-ARQUIVO                  PIC X(200).
-77                              PIC X(001)              VALUE X"00".
-77  DIRECTORY                   PIC X(050)          VALUE "/usr/share/icons/Adwaita/scalable/apps/".
-77  FILENAME                    PIC X(128).
-
-copy "acucobol.def".
-
-PROCEDURE DIVISION.
-PROCED-00.
-    OPEN OUTPUT LISTATXT.
-    IF   SW-STATUS(1:1) NOT = ZEROS
-         DISPLAY MESSAGE BOX "ERRO AO ABRIR O ARQUIVO, STATUS " SW-STATUS
-         STOP RUN.
-
-MAIN.
-    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, DIRECTORY, PATTERN.
-    MOVE RETURN-CODE TO MYDIR.
-    IF MYDIR = 0
-       STOP RUN
-    END-IF.
-
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-    CALL "./libmd5.so".
-
-    PERFORM WITH TEST AFTER UNTIL FILENAME = SPACES
-            CALL "C$LIST-DIRECTORY" USING LISTDIR-NEXT, MYDIR, FILENAME
-            INITIALIZE TXT-LINHA
-            MOVE FILENAME TO TXT-ARQUIVO
-            INITIALIZE WA-ARQUIVO
-            STRING DIRECTORY DELIMITED BY " "
-                   FILENAME  DELIMITED BY " "
-                   INTO WA-ARQUIVO
-            CALL "MD5File" USING BY REFERENCE WA-ARQUIVO
-                                 BY REFERENCE RET
-                                 BY REFERENCE X
-                           GIVING RETURN-CODE
-            END-CALL
-            IF   X >= ZEROS
-                 CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
-            END-IF
-            MOVE RETO TO TXT-MD5
-            WRITE TXT-LINHA
-    END-PERFORM.
-
-    CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR.
-    STOP RUN.
+IDENTIFICATION  DIVISION.
+PROGRAM-ID.    VERIF-MD5.
+*------------------------------------------------------------------------------*
+* VERIFICA OS MD5 DE UMA PASTA INDICADA                                        *
+*                                                                              *
+* CRIACAO...: 05/02/2020 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - DIRECTORY/PATTERN/ARQUIVO DE SAIDA PASSAM   *
+*             A VIR DE UM REGISTRO DE PARAMETROS (verif-md5.ctl) EM VEZ DE     *
+*             FIXOS NO PROGRAMA, PARA NAO PRECISAR DE UMA VERSAO COMPILADA     *
+*             PARA CADA PASTA.                                                 *
+* ALTERACAO.: 09/08/2026 - BUENO - GRAVA TAMBEM O SHA-256 DE CADA ARQUIVO NA   *
+*             LINHA DE DETALHE, AO LADO DO MD5, PARA ATENDER A AUDITORIA.      *
+* ALTERACAO.: 09/08/2026 - BUENO - ALEM DA LINHA NO md5-lista (QUE SO VALE    *
+*             PARA A RODADA ATUAL), CHAMA O CKREPO PARA GRAVAR O MD5/SHA-256  *
+*             DE CADA ARQUIVO NO REPOSITORIO DE CHECKSUMS, QUE FICA VALENDO   *
+*             ATE A PROXIMA CONFERENCIA.                                      *
+* ALTERACAO.: 09/08/2026 - BUENO - CONFERE A libmd5.so CARREGADA CONTRA O      *
+*             MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK) ANTES DE USAR.    *
+* ALTERACAO.: 09/08/2026 - BUENO - SO CHAMA O CKREPO QUANDO TXT-STATUS = "OK"  *
+*             - UM MD5/SHA-256 QUE FALHOU NAO PODE MAIS PISAR O ULTIMO HASH   *
+*             BOM DO REPOSITORIO COM BRANCO.  O CHECKPOINT TAMBEM PASSA A SER *
+*             GRAVADO A CADA ARQUIVO (EM VEZ DE A CADA 50) PARA O RESTART     *
+*             NUNCA REPETIR LINHA "D" JA GRAVADA NO md5-lista (QUE REABRE EM  *
+*             EXTEND).                                                        *
+* ALTERACAO.: 09/08/2026 - BUENO - NOME DO JOB PASSADO AO CKREPO PASSA A VIR  *
+*             DE UM CAMPO DO TAMANHO DA LINKAGE (CKR-JOB, 30) EM VEZ DO       *
+*             LITERAL "VERIF-MD5" (9) DIRETO.  A VARREDURA DE ORFAOS (CKREPO  *
+*             E COMPARTILHADO ENTRE VARIAS RODADAS/PASTAS/PATTERNS) PASSA A   *
+*             SO ACUSAR ORFAO QUEM BATE TAMBEM COM O PATTERN DESTA RODADA -   *
+*             SEM ISSO, UM ARQUIVO HASHEADO POR UM PATTERN DIFERENTE NA       *
+*             MESMA PASTA (EX.: "*.png" ONTEM, "*.svg" HOJE) ERA ACUSADO DE   *
+*             ORFAO TODA RODADA SO POR ESTAR FORA DO ESCOPO DE HOJE.          *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-CTL ASSIGN "verif-md5.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-PARM.
+
+    SELECT LISTATXT ASSIGN WA-SAIDA
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS.
+
+    SELECT CHECKPOINT ASSIGN "verif-md5.chk"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CHK.
+
+*   LEITURA DIRETA DO REPOSITORIO DE CHECKSUMS (SO LEITURA, SEQUENCIAL) PARA
+*   A VARREDURA DE ORFAOS NO FIM DA RODADA - O CKREPO SO ENXERGA UM REGISTRO
+*   POR CHAMADA, ENTAO PRA PASSAR POR TUDO QUE ELE TEM O VERIF-MD5 ABRE O
+*   ARQUIVO DIRETO.
+    SELECT CKREPO-FILE ASSIGN "ckrepo.ctl"
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY CR-ARQUIVO
+           FILE STATUS SW-STATUS-CKR.
+
+DATA DIVISION.
+FILE SECTION.
+* LAYOUT DO PARAMETRO: DIRETORIO(050) PADRAO(010) ARQUIVO-DE-SAIDA(050)
+FD  PARM-CTL.
+01  PARM-LINHA.
+    03  PARM-DIRETORIO          PIC X(050).
+    03  PARM-PADRAO             PIC X(010).
+    03  PARM-SAIDA              PIC X(050).
+    03  PARM-RECURSIVO          PIC X(001).
+
+FD  LISTATXT.
+01  TXT-LINHA                   PIC X(200).
+
+* GUARDA O ULTIMO ARQUIVO PROCESSADO COM SUCESSO NESTA RODADA, PARA
+* UM RESTART PULAR O QUE JA FOI FEITO EM VEZ DE REFAZER A PASTA INTEIRA.
+FD  CHECKPOINT.
+01  CHK-LINHA.
+    03  CHK-ULTIMO-ARQUIVO      PIC X(128).
+
+FD  CKREPO-FILE.
+copy "md5/ckrepo.ws".
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS                   PIC X(002).
+77  SW-STATUS-PARM              PIC X(002)          VALUE SPACES.
+77  PATTERN                     PIC X(010)          VALUE "*.svg".
+77  MYDIR                       USAGE HANDLE.
+77  RET                         POINTER.
+77  RETO                        PIC X(100).
+77  LEN                         SIGNED-LONG.
+77  X                           SIGNED-LONG.
+77  SHA-RET                     POINTER.
+77  SHA-RETO                    PIC X(100).
+77  SHA-X                       SIGNED-LONG.
+77  WA-ARQUIVO                  PIC X(200).
+77                              PIC X(001)              VALUE X"00".
+77  DIRECTORY                   PIC X(050)
+        VALUE "/usr/share/icons/Adwaita/scalable/apps/".
+77  WA-SAIDA                    PIC X(050)          VALUE "md5-lista.cobol".
+77  FILENAME                    PIC X(128).
+
+*--------------------------------------------------------------------*
+* LAYOUT DAS LINHAS DO md5-lista: "H" CABECALHO, "D" DETALHE,        *
+* "T" RODAPE.  O TIPO VAI NA 1A. COLUNA PARA O VERIFDIF SABER O QUE  *
+* E LINHA DE DADOS E O QUE E CONTROLE DE RODADA.                     *
+*--------------------------------------------------------------------*
+01  WA-LINHA-HEADER.
+    03  WA-H-TIPO                PIC X(001)          VALUE "H".
+    03  WA-H-DATA                PIC 9(008).
+    03  WA-H-HORA                PIC 9(006).
+    03  WA-H-DIRETORIO           PIC X(050).
+    03  FILLER                   PIC X(135)          VALUE SPACES.
+
+01  WA-LINHA-DETALHE.
+    03  WA-D-TIPO                PIC X(001)          VALUE "D".
+    03  TXT-ARQUIVO              PIC X(060).
+    03  TXT-MD5                  PIC X(032).
+    03  TXT-SHA256               PIC X(064).
+    03  TXT-STATUS               PIC X(010).
+    03  FILLER                   PIC X(033)          VALUE SPACES.
+
+01  WA-LINHA-TRAILER.
+    03  WA-T-TIPO                PIC X(001)          VALUE "T".
+    03  WA-T-TOTAL               PIC 9(005)          VALUE ZEROS.
+    03  WA-T-FALHAS              PIC 9(005)          VALUE ZEROS.
+    03  WA-T-ORFAOS              PIC 9(005)          VALUE ZEROS.
+    03  FILLER                   PIC X(184)          VALUE SPACES.
+
+*--------------------------------------------------------------------*
+* "O" - ARQUIVO QUE ESTA NO REPOSITORIO DE CHECKSUMS (CKREPO), DENTRO *
+* DA PASTA DESTA RODADA, MAS QUE A VARREDURA DE HOJE NAO ACHOU MAIS   *
+* NO DISCO - PROVAVEL FOTO/ARQUIVO APAGADO SEM TIRAR O REGISTRO DO    *
+* CATALOGO (OU DO CADASTRO QUE APONTA PRA ELE).                       *
+*--------------------------------------------------------------------*
+01  WA-LINHA-ORFAO.
+    03  WA-O-TIPO                PIC X(001)          VALUE "O".
+    03  WA-O-ARQUIVO             PIC X(060).
+    03  WA-O-ULTIMA-DATA         PIC 9(008).
+    03  FILLER                   PIC X(131)          VALUE SPACES.
+
+77  WA-TOTAL-ARQUIVOS            PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-FALHAS              PIC 9(005)          VALUE ZEROS.
+
+77  SW-STATUS-CHK                PIC X(002)          VALUE SPACES.
+77  WA-RETOMANDO                 PIC X(001)          VALUE "N".
+    88  WA-RETOMANDO-SIM                             VALUE "S".
+77  WA-PULANDO                   PIC X(001)          VALUE "N".
+    88  WA-PULANDO-SIM                               VALUE "S".
+77  WA-ULTIMO-ARQUIVO            PIC X(128)          VALUE SPACES.
+
+77  WA-CKR-JOB                    PIC X(030)          VALUE "VERIF-MD5".
+77  WA-CKR-RETORNO                PIC 9(002)          VALUE ZEROS.
+77  WA-CKR-MD5-ANTERIOR           PIC X(032)          VALUE SPACES.
+77  WA-CKR-SHA256-ANTERIOR        PIC X(064)          VALUE SPACES.
+77  WA-CKR-EXISTIA                PIC X(001)          VALUE SPACES.
+
+77  WA-DLLCHK-ARQUIVO-LIB         PIC X(150)          VALUE "./libmd5.so".
+77  WA-DLLCHK-RETORNO             PIC 9(002)          VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                           VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                          VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                         VALUE 99.
+
+*--------------------------------------------------------------------*
+* VARREDURA DE ORFAOS: DEPOIS QUE A PASTA INTEIRA FOI CONFERIDA,      *
+* PASSA POR TODO O REPOSITORIO DE CHECKSUMS (ckrepo.ctl) PROCURANDO   *
+* REGISTROS DESTA MESMA PASTA CUJA DATA DA ULTIMA CONFERENCIA FICOU   *
+* PARA TRAS DA DATA DE HOJE - OU SEJA, QUE EXISTIAM NO REPOSITORIO    *
+* MAS A VARREDURA DE HOJE NAO ENCONTROU MAIS NO DISCO.                *
+*--------------------------------------------------------------------*
+77  SW-STATUS-CKR                 PIC X(002)          VALUE SPACES.
+77  WA-FIM-CKREPO                 PIC X(001)          VALUE "N".
+    88  WA-FIM-CKREPO-SIM                             VALUE "S".
+77  WA-DATA-RODADA                PIC 9(008)          VALUE ZEROS.
+77  WA-DIR-LEN                    PIC 9(003)          VALUE ZEROS.
+77  WA-TOTAL-ORFAOS               PIC 9(005)          VALUE ZEROS.
+
+*--------------------------------------------------------------------*
+* SUFIXO DO PATTERN DESTA RODADA (A PARTE DEPOIS DO "*", EX.: ".svg" *
+* PARA O PADRAO "*.svg"), USADO EM 0510-LER-PROXIMO-CKREPO PARA SO   *
+* CONSIDERAR ORFAO UM REGISTRO DO CKREPO CUJA EXTENSAO BATE COM O    *
+* PATTERN DESTA RODADA - O REPOSITORIO E COMPARTILHADO ENTRE RODADAS *
+* COM PATTERNS DIFERENTES NA MESMA DIRECTORY (EX.: "*.png" ONTEM,    *
+* "*.svg" HOJE), E UM ARQUIVO FORA DO ESCOPO DE HOJE NAO PODE SER    *
+* ACUSADO DE ORFAO SO PORQUE A RODADA DE HOJE NAO PASSOU POR ELE.    *
+*--------------------------------------------------------------------*
+77  WA-PADRAO-PREFIXO             PIC X(010)          VALUE SPACES.
+77  WA-PADRAO-SUFIXO              PIC X(010)          VALUE SPACES.
+77  WA-PADRAO-SUFIXO-LEN          PIC 9(003)          VALUE ZEROS.
+77  WA-ARQ-LEN                    PIC 9(003)          VALUE ZEROS.
+77  WA-ARQ-SUFIXO-ATUAL           PIC X(010)          VALUE SPACES.
+
+*--------------------------------------------------------------------*
+* VARREDURA RECURSIVA DAS SUBPASTAS (CATEGORIA/SKU/*.JPG).  A PILHA  *
+* GUARDA O CAMINHO RELATIVO (A PARTIR DE DIRECTORY) DE CADA SUBPASTA *
+* AINDA NAO VARRIDA.                                                 *
+*--------------------------------------------------------------------*
+77  WA-RECURSIVO                 PIC X(001)          VALUE "N".
+    88  WA-RECURSIVO-SIM                             VALUE "S".
+01  WA-PILHA-PASTAS.
+    03  WA-QTD-PILHA             PIC 9(004)          VALUE ZEROS.
+    03  WA-PASTA-PENDENTE        OCCURS 200 TIMES    PIC X(150).
+77  WA-SUBPASTA-ATUAL            PIC X(150)          VALUE SPACES.
+77  WA-DIRETORIO-ATUAL           PIC X(200)          VALUE SPACES.
+77  WA-ARQUIVO-RELATIVO          PIC X(200)          VALUE SPACES.
+77  WA-TESTE-PASTA               PIC X(200)          VALUE SPACES.
+77  NOME2                        PIC X(128).
+77  MYDIR-SUB                    USAGE HANDLE.
+77  MYDIR-TESTE                  USAGE HANDLE.
+
+copy "acucobol.def".
+
+PROCEDURE DIVISION.
+PROCED-00.
+    PERFORM 0100-LER-PARAMETROS.
+    PERFORM 0150-LER-CHECKPOINT.
+
+    IF  WA-RETOMANDO-SIM
+        OPEN EXTEND LISTATXT
+    ELSE
+        OPEN OUTPUT LISTATXT
+    END-IF.
+    IF   SW-STATUS(1:1) NOT = ZEROS
+         DISPLAY MESSAGE BOX "ERRO AO ABRIR O ARQUIVO, STATUS " SW-STATUS
+         STOP RUN.
+
+*--------------------------------------------------------------------*
+* SE EXISTIR verif-md5.ctl, USA OS VALORES DE LA.  SE NAO EXISTIR,   *
+* FICA NOS VALORES PADRAO ACIMA (COMPATIVEL COM O COMPORTAMENTO      *
+* ANTIGO, QUE ERA FIXO NO ICONE DO ADWAITA).                         *
+*--------------------------------------------------------------------*
+0100-LER-PARAMETROS.
+    OPEN INPUT PARM-CTL.
+    IF   SW-STATUS-PARM(1:1) = ZEROS
+         READ PARM-CTL
+              AT END CONTINUE
+              NOT AT END
+                   IF  PARM-DIRETORIO NOT = SPACES
+                       MOVE PARM-DIRETORIO TO DIRECTORY
+                   END-IF
+                   IF  PARM-PADRAO NOT = SPACES
+                       MOVE PARM-PADRAO TO PATTERN
+                   END-IF
+                   IF  PARM-SAIDA NOT = SPACES
+                       MOVE PARM-SAIDA TO WA-SAIDA
+                   END-IF
+                   IF  PARM-RECURSIVO = "S"
+                       MOVE "S" TO WA-RECURSIVO
+                   END-IF
+         END-READ
+         CLOSE PARM-CTL
+    END-IF.
+
+*--------------------------------------------------------------------*
+* SE EXISTIR UM CHECKPOINT DE UMA RODADA ANTERIOR QUE NAO TERMINOU,  *
+* COMECA A PULAR OS ARQUIVOS ATE ACHAR O ULTIMO JA PROCESSADO, EM    *
+* VEZ DE REFAZER A PASTA INTEIRA DE NOVO.                            *
+*--------------------------------------------------------------------*
+0150-LER-CHECKPOINT.
+    OPEN INPUT CHECKPOINT.
+    IF   SW-STATUS-CHK(1:1) = ZEROS
+         READ CHECKPOINT
+              AT END CONTINUE
+              NOT AT END
+                   MOVE "S"              TO WA-RETOMANDO
+                   MOVE "S"              TO WA-PULANDO
+                   MOVE CHK-ULTIMO-ARQUIVO TO WA-ULTIMO-ARQUIVO
+         END-READ
+         CLOSE CHECKPOINT
+    END-IF.
+
+MAIN.
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, DIRECTORY, PATTERN.
+    MOVE RETURN-CODE TO MYDIR.
+    IF MYDIR = 0
+       STOP RUN
+    END-IF.
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR.
+
+    IF  NOT WA-RETOMANDO-SIM
+        PERFORM 0200-GRAVAR-HEADER
+    END-IF.
+
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    CALL "./libmd5.so".
+
+    CALL "DLLCHECK" USING WA-DLLCHK-ARQUIVO-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY MESSAGE BOX "VERIF-MD5 - " WA-DLLCHK-ARQUIVO-LIB
+                " NAO BATE COM O MANIFESTO DE HASHES CONHECIDOS-BONS "
+                "(DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+        STOP RUN
+    END-IF.
+
+    ACCEPT WA-DATA-RODADA FROM DATE YYYYMMDD.
+    MOVE ZEROS TO WA-DIR-LEN.
+    INSPECT FUNCTION TRIM(DIRECTORY) TALLYING WA-DIR-LEN FOR CHARACTERS.
+
+    MOVE SPACES TO WA-PADRAO-PREFIXO WA-PADRAO-SUFIXO.
+    UNSTRING PATTERN DELIMITED BY "*"
+             INTO WA-PADRAO-PREFIXO, WA-PADRAO-SUFIXO.
+    MOVE ZEROS TO WA-PADRAO-SUFIXO-LEN.
+    INSPECT FUNCTION TRIM(WA-PADRAO-SUFIXO)
+            TALLYING WA-PADRAO-SUFIXO-LEN FOR CHARACTERS.
+
+    MOVE 1 TO WA-QTD-PILHA.
+    MOVE SPACES TO WA-PASTA-PENDENTE(1).
+    PERFORM 0250-PROCESSAR-PROXIMA-PASTA
+            WITH TEST AFTER
+            UNTIL WA-QTD-PILHA = ZEROS.
+
+    PERFORM 0500-VARRER-ORFAOS.
+    PERFORM 0400-GRAVAR-TRAILER.
+    CALL "CBL_DELETE_FILE" USING "verif-md5.chk".
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* TIRA UMA PASTA DA PILHA, CONFERE OS ARQUIVOS DELA E, SE A VARREDURA*
+* FOR RECURSIVA, EMPILHA AS SUBPASTAS ENCONTRADAS.                   *
+*--------------------------------------------------------------------*
+0250-PROCESSAR-PROXIMA-PASTA.
+    MOVE WA-PASTA-PENDENTE(WA-QTD-PILHA) TO WA-SUBPASTA-ATUAL.
+    SUBTRACT 1 FROM WA-QTD-PILHA.
+
+    MOVE SPACES TO WA-DIRETORIO-ATUAL.
+    STRING DIRECTORY         DELIMITED BY SPACE
+           WA-SUBPASTA-ATUAL DELIMITED BY SPACE
+           INTO WA-DIRETORIO-ATUAL.
+
+    PERFORM 0260-LISTAR-ARQUIVOS.
+    IF  WA-RECURSIVO-SIM
+        PERFORM 0270-LISTAR-SUBPASTAS
+    END-IF.
+
+*--------------------------------------------------------------------*
+* CONFERE OS ARQUIVOS DA PASTA ATUAL QUE BATEM COM O PADRAO.         *
+*--------------------------------------------------------------------*
+0260-LISTAR-ARQUIVOS.
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, WA-DIRETORIO-ATUAL, PATTERN.
+    MOVE RETURN-CODE TO MYDIR.
+    IF  MYDIR NOT = 0
+        PERFORM WITH TEST AFTER UNTIL FILENAME = SPACES
+                CALL "C$LIST-DIRECTORY" USING LISTDIR-NEXT, MYDIR, FILENAME
+                IF  FILENAME NOT = SPACES
+                    MOVE SPACES TO WA-ARQUIVO-RELATIVO
+                    STRING WA-SUBPASTA-ATUAL DELIMITED BY SPACE
+                           FILENAME           DELIMITED BY SPACE
+                           INTO WA-ARQUIVO-RELATIVO
+                    IF  WA-PULANDO-SIM
+                        IF  WA-ARQUIVO-RELATIVO = WA-ULTIMO-ARQUIVO
+                            MOVE "N" TO WA-PULANDO
+                        END-IF
+                    ELSE
+                        PERFORM 0300-CONFERIR-ARQUIVO
+                    END-IF
+                END-IF
+        END-PERFORM
+        CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR
+    END-IF.
+
+*--------------------------------------------------------------------*
+* ACHA AS SUBPASTAS DA PASTA ATUAL (PADRAO "*") E EMPILHA AS QUE      *
+* FOREM REALMENTE PASTA (TESTADO TENTANDO ABRIR COMO DIRETORIO).     *
+*--------------------------------------------------------------------*
+0270-LISTAR-SUBPASTAS.
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, WA-DIRETORIO-ATUAL, "*".
+    MOVE RETURN-CODE TO MYDIR-SUB.
+    IF  MYDIR-SUB NOT = 0
+        PERFORM WITH TEST AFTER UNTIL NOME2 = SPACES
+                CALL "C$LIST-DIRECTORY" USING LISTDIR-NEXT, MYDIR-SUB, NOME2
+                IF  NOME2 NOT = SPACES AND NOME2 NOT = "." AND NOME2 NOT = ".."
+                    PERFORM 0280-EMPILHAR-SE-FOR-PASTA
+                END-IF
+        END-PERFORM
+        CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR-SUB
+    END-IF.
+
+0280-EMPILHAR-SE-FOR-PASTA.
+    MOVE SPACES TO WA-TESTE-PASTA.
+    STRING WA-DIRETORIO-ATUAL DELIMITED BY SPACE
+           NOME2              DELIMITED BY SPACE
+           "/"                DELIMITED BY SIZE
+           INTO WA-TESTE-PASTA.
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, WA-TESTE-PASTA, "*".
+    MOVE RETURN-CODE TO MYDIR-TESTE.
+    IF  MYDIR-TESTE NOT = 0
+        CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR-TESTE
+        IF  WA-QTD-PILHA < 200
+            ADD 1 TO WA-QTD-PILHA
+            MOVE SPACES TO WA-PASTA-PENDENTE(WA-QTD-PILHA)
+            STRING WA-SUBPASTA-ATUAL DELIMITED BY SPACE
+                   NOME2              DELIMITED BY SPACE
+                   "/"                DELIMITED BY SIZE
+                   INTO WA-PASTA-PENDENTE(WA-QTD-PILHA)
+        END-IF
+    END-IF.
+
+*--------------------------------------------------------------------*
+* CABECALHO DA RODADA: DATA, HORA E DIRETORIO CONFERIDO.             *
+*--------------------------------------------------------------------*
+0200-GRAVAR-HEADER.
+    INITIALIZE WA-LINHA-HEADER.
+    MOVE "H" TO WA-H-TIPO.
+    ACCEPT WA-H-DATA FROM DATE YYYYMMDD.
+    ACCEPT WA-H-HORA FROM TIME.
+    MOVE DIRECTORY TO WA-H-DIRETORIO.
+    MOVE WA-LINHA-HEADER TO TXT-LINHA.
+    WRITE TXT-LINHA.
+
+*--------------------------------------------------------------------*
+* CALCULA O MD5 DE UM ARQUIVO DA PASTA E GRAVA A LINHA DE DETALHE.   *
+* QUANDO MD5File DEVOLVE X NEGATIVO, NAO ENXERGA MAIS O CONTEUDO     *
+* ANTIGO DE RETO (QUE FICARIA DO ARQUIVO ANTERIOR) - O STATUS VAI    *
+* PARA FALHOU E O MD5 FICA EM BRANCO.                                *
+*--------------------------------------------------------------------*
+0300-CONFERIR-ARQUIVO.
+    ADD 1 TO WA-TOTAL-ARQUIVOS.
+    INITIALIZE WA-LINHA-DETALHE.
+    MOVE "D" TO WA-D-TIPO.
+    MOVE WA-ARQUIVO-RELATIVO TO TXT-ARQUIVO.
+    INITIALIZE WA-ARQUIVO.
+    STRING WA-DIRETORIO-ATUAL DELIMITED BY " "
+           FILENAME           DELIMITED BY " "
+           INTO WA-ARQUIVO.
+    CALL "MD5File" USING BY REFERENCE WA-ARQUIVO
+                         BY REFERENCE RET
+                         BY REFERENCE X
+                   GIVING RETURN-CODE
+    END-CALL.
+    IF   X >= ZEROS
+         CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
+         MOVE RETO TO TXT-MD5
+         MOVE "OK" TO TXT-STATUS
+    ELSE
+         ADD 1 TO WA-TOTAL-FALHAS
+         MOVE SPACES  TO TXT-MD5
+         MOVE "FALHOU" TO TXT-STATUS
+    END-IF.
+
+    CALL "SHA256File" USING BY REFERENCE WA-ARQUIVO
+                            BY REFERENCE SHA-RET
+                            BY REFERENCE SHA-X
+                      GIVING RETURN-CODE
+    END-CALL.
+    IF   SHA-X >= ZEROS
+         CALL "C$MEMCPY" USING BY REFERENCE sha-reto, BY VALUE sha-ret, sha-x
+         MOVE SHA-RETO TO TXT-SHA256
+    ELSE
+         MOVE SPACES TO TXT-SHA256
+*        SE O MD5 JA TINHA FALHADO, NAO CONTA A FALHA DUAS VEZES NO TOTAL.
+         IF  TXT-STATUS NOT = "FALHOU"
+             ADD 1 TO WA-TOTAL-FALHAS
+         END-IF
+         MOVE "FALHOU" TO TXT-STATUS
+    END-IF.
+    MOVE WA-LINHA-DETALHE TO TXT-LINHA.
+    WRITE TXT-LINHA.
+
+    IF  TXT-STATUS = "OK"
+        CALL "CKREPO" USING WA-ARQUIVO, TXT-MD5, TXT-SHA256,
+                             WA-CKR-JOB, WA-CKR-RETORNO,
+                             WA-CKR-MD5-ANTERIOR, WA-CKR-SHA256-ANTERIOR,
+                             WA-CKR-EXISTIA
+        END-CALL
+    END-IF.
+
+    MOVE WA-ARQUIVO-RELATIVO TO WA-ULTIMO-ARQUIVO.
+    PERFORM 0350-GRAVAR-CHECKPOINT.
+
+*--------------------------------------------------------------------*
+* REGRAVA O CHECKPOINT COM O ULTIMO ARQUIVO PROCESSADO COM SUCESSO.  *
+* GRAVADO A CADA ARQUIVO (NAO SO DE QUANTO EM QUANTO TEMPO) PARA O   *
+* RESTART NUNCA REABRIR O md5-lista EM EXTEND E REPETIR UMA LINHA    *
+* "D" QUE JA TINHA SIDO ESCRITA ANTES DA QUEDA.                      *
+*--------------------------------------------------------------------*
+0350-GRAVAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT.
+    MOVE WA-ULTIMO-ARQUIVO TO CHK-ULTIMO-ARQUIVO.
+    WRITE CHK-LINHA.
+    CLOSE CHECKPOINT.
+
+*--------------------------------------------------------------------*
+* RODAPE: TOTAL DE ARQUIVOS CONFERIDOS E QUANTOS FALHARAM.           *
+*--------------------------------------------------------------------*
+0400-GRAVAR-TRAILER.
+    INITIALIZE WA-LINHA-TRAILER.
+    MOVE "T" TO WA-T-TIPO.
+    MOVE WA-TOTAL-ARQUIVOS TO WA-T-TOTAL.
+    MOVE WA-TOTAL-FALHAS   TO WA-T-FALHAS.
+    MOVE WA-TOTAL-ORFAOS   TO WA-T-ORFAOS.
+    MOVE WA-LINHA-TRAILER TO TXT-LINHA.
+    WRITE TXT-LINHA.
+
+*--------------------------------------------------------------------*
+* PASSA POR TODO O REPOSITORIO DE CHECKSUMS (ckrepo.ctl) E LANCA UMA  *
+* LINHA "O" NO md5-lista PARA CADA ARQUIVO DESTA PASTA CUJA DATA DA   *
+* ULTIMA CONFERENCIA FICOU ANTES DE HOJE - SINAL DE QUE O ARQUIVO     *
+* SAIU DO DISCO (OU DA PASTA CONFIGURADA) MAS CONTINUA NO CATALOGO.   *
+* O CKREPO E COMPARTILHADO COM OUTRAS FERRAMENTAS (PARSETST, NFEVERIF,*
+* ...), ENTAO SO ENTRAM NESTA CONTAGEM OS REGISTROS CUJO CAMINHO      *
+* COMECA PELA DIRECTORY DESTA RODADA - OS DEMAIS NEM SAO DESTA PASTA. *
+*--------------------------------------------------------------------*
+0500-VARRER-ORFAOS.
+    OPEN INPUT CKREPO-FILE.
+    IF  SW-STATUS-CKR(1:1) NOT = ZEROS
+        GO TO 0500-VARRER-ORFAOS-EXIT
+    END-IF.
+
+    MOVE "N" TO WA-FIM-CKREPO.
+    PERFORM 0510-LER-PROXIMO-CKREPO
+            WITH TEST AFTER
+            UNTIL WA-FIM-CKREPO-SIM.
+
+    CLOSE CKREPO-FILE.
+
+0500-VARRER-ORFAOS-EXIT.
+    EXIT.
+
+*--------------------------------------------------------------------*
+* LE UM REGISTRO DO REPOSITORIO E, SE FOR DESTA PASTA, BATER COM O    *
+* PATTERN DESTA RODADA E NAO TIVER SIDO TOCADO NA VARREDURA DE HOJE,  *
+* LANCA A LINHA DE ORFAO.  SEM A CONFERENCIA DO PATTERN, UM ARQUIVO   *
+* HASHEADO POR UMA RODADA COM OUTRO PATTERN (EX.: "*.png") FICARIA    *
+* ACUSADO DE ORFAO TODA VEZ QUE ESTA RODADA ("*.svg") PASSASSE, SO    *
+* POR ESTAR FORA DO ESCOPO DE HOJE - NAO POR TER SUMIDO DO DISCO.     *
+*--------------------------------------------------------------------*
+0510-LER-PROXIMO-CKREPO.
+    READ CKREPO-FILE NEXT RECORD
+         AT END SET WA-FIM-CKREPO-SIM TO TRUE
+         NOT AT END
+             MOVE ZEROS TO WA-ARQ-LEN
+             INSPECT FUNCTION TRIM(CR-ARQUIVO)
+                     TALLYING WA-ARQ-LEN FOR CHARACTERS
+             MOVE SPACES TO WA-ARQ-SUFIXO-ATUAL
+             IF  WA-PADRAO-SUFIXO-LEN > ZEROS
+             AND WA-ARQ-LEN >= WA-PADRAO-SUFIXO-LEN
+                 MOVE CR-ARQUIVO(WA-ARQ-LEN - WA-PADRAO-SUFIXO-LEN + 1 :
+                                 WA-PADRAO-SUFIXO-LEN)
+                      TO WA-ARQ-SUFIXO-ATUAL
+             END-IF
+             IF  CR-ARQUIVO(1:WA-DIR-LEN) = DIRECTORY(1:WA-DIR-LEN)
+                 AND CR-DATA < WA-DATA-RODADA
+                 AND (WA-PADRAO-SUFIXO-LEN = ZEROS
+                      OR WA-ARQ-SUFIXO-ATUAL = WA-PADRAO-SUFIXO)
+                 ADD 1 TO WA-TOTAL-ORFAOS
+                 INITIALIZE WA-LINHA-ORFAO
+                 MOVE "O"      TO WA-O-TIPO
+                 MOVE CR-ARQUIVO(1:60) TO WA-O-ARQUIVO
+                 MOVE CR-DATA  TO WA-O-ULTIMA-DATA
+                 MOVE WA-LINHA-ORFAO TO TXT-LINHA
+                 WRITE TXT-LINHA
+             END-IF
+    END-READ.
