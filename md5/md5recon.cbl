@@ -0,0 +1,165 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  MD5RECON.
+*------------------------------------------------------------------------------*
+* CONCILIACAO DE MD5 DE ARQUIVOS RECEBIDOS - LE UM MANIFESTO DE (ARQUIVO,      *
+* MD5 ESPERADO) PARA OS ARQUIVOS QUE CHEGAM DE FORNECEDORES/SEFAZ, CALCULA O   *
+* MD5File DE CADA UM (MESMA CHAMADA DO MD5TST.CBL) E GERA UM RELATORIO DE      *
+* CONCILIACAO OK/FALHOU, PARA SABER SE O ARQUIVO CHEGOU INTEIRO ANTES DE       *
+* IMPORTAR PARA O VENDAS.                                                      *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - CONFERE A libmd5.so CARREGADA CONTRA O      *
+*             MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK) ANTES DE USAR -   *
+*             MESMO HABITO JA ADOTADO EM MD5TST/VERIF-MD5/VENDCKS/NFEVERIF,    *
+*             QUE TINHA FICADO DE FORA DESTE PROGRAMA.                         *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MANIFESTO ASSIGN "md5recon.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+    SELECT MD5RECON-RPT ASSIGN "md5recon.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+* LAYOUT DO MANIFESTO: ARQUIVO(100) MD5-ESPERADO(32)
+FD  MANIFESTO.
+01  MAN-LINHA.
+    03  MAN-ARQUIVO              PIC X(100).
+    03  MAN-MD5-ESPERADO         PIC X(032).
+
+FD  MD5RECON-RPT.
+01  RPT-LINHA                    PIC X(160).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+77  WA-FIM-MANIFESTO             PIC X(001)          VALUE "N".
+    88  WA-FIM-MANIFESTO-SIM                         VALUE "S".
+
+77  WA-LIB                       PIC X(150)          VALUE SPACES.
+77  WA-ARQUIVO                   PIC X(100).
+77                               PIC X(001)          VALUE X"00".
+77  WA-RET                       POINTER.
+77  WA-MD5-CALCULADO             PIC X(100).
+77                               PIC X(001)          VALUE X"00".
+77  WA-LEN                       SIGNED-LONG.
+
+77  WA-DLLCHK-RETORNO            PIC 9(002)          VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                          VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                        VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                        VALUE 99.
+
+77  WA-TOTAL                     PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-OK                  PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-FALHA               PIC 9(005)          VALUE ZEROS.
+
+01  WA-RPT-DETALHE.
+    03  WA-RPT-ARQUIVO           PIC X(060).
+    03  WA-RPT-MD5-ESP           PIC X(034).
+    03  WA-RPT-MD5-CALC          PIC X(034).
+    03  WA-RPT-SITUACAO          PIC X(010).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 2000-PROCESSAR-MANIFESTO
+            WITH TEST AFTER
+            UNTIL WA-FIM-MANIFESTO-SIM.
+    PERFORM 8000-TRAILER.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    OPEN INPUT MANIFESTO.
+    IF  SW-STATUS-CTL(1:1) NOT = ZEROS
+        DISPLAY "MD5RECON - NAO ABRIU O MANIFESTO, STATUS " SW-STATUS-CTL
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT MD5RECON-RPT.
+    MOVE "RELATORIO DE CONCILIACAO DE MD5 - ARQUIVOS RECEBIDOS" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    MOVE "./libmd5.so" TO WA-LIB.
+    CALL WA-LIB.
+
+    CALL "DLLCHECK" USING WA-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY "MD5RECON - " WA-LIB " NAO BATE COM O MANIFESTO DE HASHES "
+                "CONHECIDOS-BONS (DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+2000-PROCESSAR-MANIFESTO.
+    READ MANIFESTO
+         AT END SET WA-FIM-MANIFESTO-SIM TO TRUE
+         NOT AT END PERFORM 2100-CONFERIR-ARQUIVO
+    END-READ.
+
+2100-CONFERIR-ARQUIVO.
+    ADD 1 TO WA-TOTAL.
+    MOVE MAN-ARQUIVO TO WA-ARQUIVO.
+    MOVE SPACES TO WA-MD5-CALCULADO.
+    MOVE ZEROS  TO WA-LEN.
+
+    CALL "MD5File"
+             USING BY REFERENCE WA-ARQUIVO
+                   BY REFERENCE WA-RET
+                   BY REFERENCE WA-LEN
+             GIVING RETURN-CODE
+    END-CALL.
+
+    MOVE SPACES      TO WA-RPT-DETALHE.
+    MOVE MAN-ARQUIVO TO WA-RPT-ARQUIVO.
+    MOVE MAN-MD5-ESPERADO TO WA-RPT-MD5-ESP.
+
+    IF  WA-LEN < ZEROS
+        ADD 1 TO WA-TOTAL-FALHA
+        MOVE "(NAO LIDO)" TO WA-RPT-MD5-CALC
+        MOVE "FALHOU"     TO WA-RPT-SITUACAO
+    ELSE
+        CALL "C$MEMCPY" USING BY REFERENCE WA-MD5-CALCULADO,
+                               BY VALUE WA-RET, WA-LEN
+        MOVE WA-MD5-CALCULADO TO WA-RPT-MD5-CALC
+        IF  WA-MD5-CALCULADO(1:32) = MAN-MD5-ESPERADO
+            ADD 1 TO WA-TOTAL-OK
+            MOVE "OK"     TO WA-RPT-SITUACAO
+        ELSE
+            ADD 1 TO WA-TOTAL-FALHA
+            MOVE "FALHOU" TO WA-RPT-SITUACAO
+        END-IF
+    END-IF.
+
+    MOVE WA-RPT-DETALHE TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "TOTAL: " DELIMITED BY SIZE
+           WA-TOTAL       DELIMITED BY SIZE
+           "  OK: "       DELIMITED BY SIZE
+           WA-TOTAL-OK    DELIMITED BY SIZE
+           "  FALHARAM: " DELIMITED BY SIZE
+           WA-TOTAL-FALHA DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+9999-FINALIZAR.
+    CLOSE MANIFESTO.
+    CLOSE MD5RECON-RPT.
+    CANCEL WA-LIB.
