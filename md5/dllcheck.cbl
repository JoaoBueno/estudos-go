@@ -0,0 +1,106 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    DLLCHECK.
+*------------------------------------------------------------------------------*
+* CONFERE A BIBLIOTECA COMPARTILHADA (libmd5.so/libparsexfd.so/libimgutil32.so  *
+* ETC) CONTRA UM MANIFESTO DE HASHES CONHECIDOS-BONS (dllcheck.ctl) ANTES DE    *
+* CONFIAR NELA.  JA FOMOS PEGOS COM A BUILD DO .so DESANDANDO ENTRE LINUX E     *
+* WINDOWS (VIDE O COMENTARIO "TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS" NO     *
+* PROPRIO md5.cbl) - ISSO PEGA UM .so ERRADO/DESATUALIZADO NA PASTA DE          *
+* TRABALHO ANTES DELE SER USADO, EM VEZ DE RODAR CONTRA QUALQUER COISA QUE      *
+* ESTIVER LA.                                                                   *
+*                                                                              *
+* PRECONDICAO: QUEM CHAMA JA FEZ O CALL NA BIBLIOTECA QUE CONTEM O MD5File     *
+* (libmd5.so/md5lib.so) ANTES DE CHAMAR O DLLCHECK - INCLUSIVE PARA CONFERIR   *
+* A PROPRIA libmd5.so, JA QUE E ELA QUEM CALCULA O HASH.  NAO TEM COMO         *
+* CONFERIR O HASH DE UMA BIBLIOTECA DE HASH ANTES DE CARREGAR ALGUMA VERSAO    *
+* DELA - O MELHOR QUE DA PARA FAZER E CONFERIR LOGO EM SEGUIDA E ABORTAR SE    *
+* A QUE FOI CARREGADA NAO FOR A ESPERADA.                                      *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MANIFESTO ASSIGN "dllcheck.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-MAN.
+
+DATA DIVISION.
+FILE SECTION.
+* LAYOUT DO MANIFESTO: NOME-DA-BIBLIOTECA(150) MD5-CONHECIDO-BOM(032)
+FD  MANIFESTO.
+01  MAN-LINHA.
+    03  MAN-ARQUIVO-LIB          PIC X(150).
+    03  MAN-MD5-ESPERADO         PIC X(032).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-MAN                PIC X(002)          VALUE SPACES.
+77  WA-ACHOU                     PIC X(001)          VALUE "N".
+    88  WA-ACHOU-SIM                                 VALUE "S".
+77  RET                          POINTER.
+77  RETO                         PIC X(100)          VALUE SPACES.
+77  X                            SIGNED-LONG.
+
+LINKAGE SECTION.
+01  DLLCHK-ARQUIVO-LIB           PIC X(150).
+01  DLLCHK-RETORNO               PIC 9(002).
+    88  DLLCHK-OK                                    VALUE 00.
+    88  DLLCHK-DIVERGENTE                            VALUE 01.
+    88  DLLCHK-SEM-MANIFESTO                         VALUE 02.
+    88  DLLCHK-ERRO-ARQUIVO                          VALUE 99.
+
+PROCEDURE DIVISION CHAINING DLLCHK-ARQUIVO-LIB, DLLCHK-RETORNO.
+0000-MAINLINE.
+    MOVE ZEROS TO DLLCHK-RETORNO.
+    MOVE "N"   TO WA-ACHOU.
+
+    OPEN INPUT MANIFESTO.
+    IF  SW-STATUS-MAN(1:1) NOT = ZEROS
+        SET DLLCHK-SEM-MANIFESTO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    PERFORM 1000-PROCURAR-NO-MANIFESTO
+            WITH TEST AFTER
+            UNTIL SW-STATUS-MAN(1:1) NOT = ZEROS OR WA-ACHOU-SIM.
+    CLOSE MANIFESTO.
+
+    IF  NOT WA-ACHOU-SIM
+        SET DLLCHK-SEM-MANIFESTO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    CALL "MD5File" USING BY REFERENCE DLLCHK-ARQUIVO-LIB
+                         BY REFERENCE RET
+                         BY REFERENCE X
+                   GIVING RETURN-CODE
+    END-CALL.
+    IF  X < ZEROS
+        SET DLLCHK-ERRO-ARQUIVO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    CALL "C$MEMCPY" USING BY REFERENCE RETO, BY VALUE RET, X.
+    IF  RETO(1:32) = MAN-MD5-ESPERADO
+        SET DLLCHK-OK TO TRUE
+    ELSE
+        SET DLLCHK-DIVERGENTE TO TRUE
+    END-IF.
+
+0000-EXIT.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* PROCURA A LINHA DO MANIFESTO CUJO NOME DE BIBLIOTECA BATE COM O QUE*
+* FOI PEDIDO.  PARA NO PRIMEIRO QUE ACHAR.                           *
+*--------------------------------------------------------------------*
+1000-PROCURAR-NO-MANIFESTO.
+    READ MANIFESTO
+         AT END CONTINUE
+         NOT AT END
+             IF  MAN-ARQUIVO-LIB = DLLCHK-ARQUIVO-LIB
+                 MOVE "S" TO WA-ACHOU
+             END-IF
+    END-READ.
