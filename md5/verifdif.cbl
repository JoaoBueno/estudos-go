@@ -0,0 +1,246 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    VERIFDIF.
+*------------------------------------------------------------------------------*
+* COMPARA A LISTA DE MD5 DE ONTEM COM A LISTA DE HOJE (GERADAS PELO            *
+* VERIF-MD5) E MOSTRA O QUE MUDOU: ARQUIVO NOVO, ARQUIVO ALTERADO, ARQUIVO     *
+* APAGADO OU SEM MUDANCA.  RODA DEPOIS DO VERIF-MD5, ANTES QUE A PROXIMA       *
+* RODADA SOBRESCREVA A LISTA ATUAL.                                            *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - OS CAMPOS DA LINHA DE DETALHE ("D") PASSAM *
+*             A VIR DO MESMO COPYBOOK (md5/verifmd5-det.ws) QUE O VERIF-MD5   *
+*             USA PARA GRAVAR A LINHA, EM VEZ DE UMA COPIA PRIVADA            *
+*             DESATUALIZADA - A COPIA TINHA 132 BYTES (SEM O SHA-256 QUE O    *
+*             VERIF-MD5 JA GRAVA HA UM TEMPO) E A md5-lista.anterior.nova     *
+*             SAIA TRUNCADA.  AS DUAS FDs (ANTERIOR/ATUAL) LEEM O ARQUIVO     *
+*             CRU (PIC X(200)) E USAM READ ... INTO DET-LINHA PARA ENXERGAR   *
+*             OS CAMPOS - UMA LISTA DE CADA VEZ, NUNCA AS DUAS ABERTAS JUNTO, *
+*             ENTAO NAO PRECISA DE NOME DE CAMPO DIFERENTE PARA CADA FD.      *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT LISTA-ANTERIOR ASSIGN "md5-lista.anterior"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-ANT.
+
+    SELECT LISTA-ATUAL ASSIGN "md5-lista.cobol"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-ATU.
+
+    SELECT LISTA-ANTERIOR-NOVA ASSIGN "md5-lista.anterior.nova"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-NOVA.
+
+    SELECT VERIFDIF-RPT ASSIGN "verifdif.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LISTA-ANTERIOR.
+01  ANT-LINHA                   PIC X(200).
+
+FD  LISTA-ATUAL.
+01  ATU-LINHA                   PIC X(200).
+
+FD  LISTA-ANTERIOR-NOVA.
+01  NOVA-LINHA                  PIC X(200).
+
+FD  VERIFDIF-RPT.
+01  RPT-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-ANT                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-ATU                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-NOVA               PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+77  WA-FIM                       PIC X(001)          VALUE "N".
+    88  WA-FIM-SIM                                   VALUE "S".
+77  WA-EXISTE-ANTERIOR           PIC X(001)          VALUE "N".
+    88  WA-EXISTE-ANTERIOR-SIM                       VALUE "S".
+
+77  WA-IDX                       SIGNED-LONG.
+77  WA-ACHOU                     PIC X(001).
+    88  WA-ACHOU-SIM                                 VALUE "S".
+
+77  WA-TOTAL-NOVO                 PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-ALTERADO             PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-APAGADO              PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-IGUAL                PIC 9(005)          VALUE ZEROS.
+
+01  WA-TABELA-ANTERIOR.
+    03  WA-QTD-ANTERIOR          PIC 9(005)          VALUE ZEROS.
+    03  WA-ANTERIOR-ITEM         OCCURS 5000 TIMES.
+        05  WA-ANT-ARQUIVO       PIC X(060).
+        05  WA-ANT-MD5           PIC X(032).
+        05  WA-ANT-ACHADO        PIC X(001) VALUE "N".
+
+01  WA-RPT-DETALHE.
+    03  WA-RPT-SITUACAO          PIC X(010).
+    03  WA-RPT-ARQUIVO           PIC X(060).
+
+*--------------------------------------------------------------------*
+* CAMPOS DA LINHA DE DETALHE ("D") DAS DUAS LISTAS (ANTERIOR/ATUAL),  *
+* LIDOS UMA LISTA DE CADA VEZ PARA O MESMO REGISTRO (VIDE READ ...    *
+* INTO EM 2100-LER-ANTERIOR E 3100-LER-ATUAL).                        *
+*--------------------------------------------------------------------*
+copy "md5/verifmd5-det.ws".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    IF  WA-EXISTE-ANTERIOR-SIM
+        PERFORM 2000-CARREGAR-ANTERIOR
+    END-IF.
+    PERFORM 3000-COMPARAR-ATUAL.
+    IF  WA-EXISTE-ANTERIOR-SIM
+        PERFORM 4000-LISTAR-APAGADOS
+    END-IF.
+    PERFORM 8000-TRAILER.
+    PERFORM 8500-TROCAR-ANTERIOR.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    MOVE "S" TO WA-EXISTE-ANTERIOR.
+    OPEN INPUT LISTA-ANTERIOR.
+    IF  SW-STATUS-ANT(1:1) NOT = ZEROS
+        MOVE "N" TO WA-EXISTE-ANTERIOR
+    END-IF.
+
+    OPEN OUTPUT VERIFDIF-RPT.
+    MOVE "RELATORIO DE DIFERENCAS DE CHECKSUM (VERIF-MD5)" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    IF  NOT WA-EXISTE-ANTERIOR-SIM
+        MOVE "PRIMEIRA EXECUCAO - NAO HA LISTA ANTERIOR PARA COMPARAR"
+            TO RPT-LINHA
+        WRITE RPT-LINHA
+    END-IF.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+2000-CARREGAR-ANTERIOR.
+    MOVE "N" TO WA-FIM.
+    PERFORM 2100-LER-ANTERIOR
+            WITH TEST AFTER
+            UNTIL WA-FIM-SIM.
+    CLOSE LISTA-ANTERIOR.
+
+2100-LER-ANTERIOR.
+    READ LISTA-ANTERIOR INTO DET-LINHA
+         AT END SET WA-FIM-SIM TO TRUE
+         NOT AT END
+              IF  DET-TIPO = "D"
+                  ADD 1 TO WA-QTD-ANTERIOR
+                  MOVE DET-ARQUIVO TO WA-ANT-ARQUIVO(WA-QTD-ANTERIOR)
+                  MOVE DET-MD5     TO WA-ANT-MD5(WA-QTD-ANTERIOR)
+                  MOVE "N"         TO WA-ANT-ACHADO(WA-QTD-ANTERIOR)
+              END-IF
+    END-READ.
+
+*--------------------------------------------------------------------*
+* ENQUANTO COMPARA, JA VAI GRAVANDO UMA COPIA DA LISTA ATUAL QUE      *
+* VIRARA A "ANTERIOR" DA PROXIMA RODADA.                              *
+*--------------------------------------------------------------------*
+3000-COMPARAR-ATUAL.
+    OPEN INPUT LISTA-ATUAL.
+    IF  SW-STATUS-ATU(1:1) NOT = ZEROS
+        MOVE "VERIF-MD5 AINDA NAO GEROU md5-lista.cobol NESTA RODADA"
+            TO RPT-LINHA
+        WRITE RPT-LINHA
+        EXIT PARAGRAPH
+    END-IF.
+
+    OPEN OUTPUT LISTA-ANTERIOR-NOVA.
+
+    MOVE "N" TO WA-FIM.
+    PERFORM 3100-LER-ATUAL
+            WITH TEST AFTER
+            UNTIL WA-FIM-SIM.
+
+    CLOSE LISTA-ATUAL.
+    CLOSE LISTA-ANTERIOR-NOVA.
+
+3100-LER-ATUAL.
+    READ LISTA-ATUAL INTO DET-LINHA
+         AT END SET WA-FIM-SIM TO TRUE
+         NOT AT END
+              MOVE ATU-LINHA TO NOVA-LINHA
+              WRITE NOVA-LINHA
+              IF  DET-TIPO = "D"
+                  PERFORM 3200-CLASSIFICAR-ATUAL
+              END-IF
+    END-READ.
+
+3200-CLASSIFICAR-ATUAL.
+    MOVE "N" TO WA-ACHOU.
+    IF  WA-EXISTE-ANTERIOR-SIM
+        PERFORM VARYING WA-IDX FROM 1 BY 1
+                UNTIL WA-IDX > WA-QTD-ANTERIOR OR WA-ACHOU-SIM
+            IF  WA-ANT-ARQUIVO(WA-IDX) = DET-ARQUIVO
+                MOVE "S" TO WA-ACHOU
+                MOVE "S" TO WA-ANT-ACHADO(WA-IDX)
+                IF  WA-ANT-MD5(WA-IDX) = DET-MD5
+                    ADD 1 TO WA-TOTAL-IGUAL
+                ELSE
+                    ADD 1 TO WA-TOTAL-ALTERADO
+                    MOVE SPACES      TO WA-RPT-DETALHE
+                    MOVE "ALTERADO"  TO WA-RPT-SITUACAO
+                    MOVE DET-ARQUIVO TO WA-RPT-ARQUIVO
+                    MOVE WA-RPT-DETALHE TO RPT-LINHA
+                    WRITE RPT-LINHA
+                END-IF
+            END-IF
+        END-PERFORM
+    END-IF.
+
+    IF  NOT WA-ACHOU-SIM
+        ADD 1 TO WA-TOTAL-NOVO
+        MOVE SPACES      TO WA-RPT-DETALHE
+        MOVE "NOVO"      TO WA-RPT-SITUACAO
+        MOVE DET-ARQUIVO TO WA-RPT-ARQUIVO
+        MOVE WA-RPT-DETALHE TO RPT-LINHA
+        WRITE RPT-LINHA
+    END-IF.
+
+4000-LISTAR-APAGADOS.
+    PERFORM VARYING WA-IDX FROM 1 BY 1 UNTIL WA-IDX > WA-QTD-ANTERIOR
+        IF  WA-ANT-ACHADO(WA-IDX) = "N"
+            ADD 1 TO WA-TOTAL-APAGADO
+            MOVE SPACES      TO WA-RPT-DETALHE
+            MOVE "APAGADO"   TO WA-RPT-SITUACAO
+            MOVE WA-ANT-ARQUIVO(WA-IDX) TO WA-RPT-ARQUIVO
+            MOVE WA-RPT-DETALHE TO RPT-LINHA
+            WRITE RPT-LINHA
+        END-IF
+    END-PERFORM.
+
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "NOVOS: "         DELIMITED BY SIZE
+           WA-TOTAL-NOVO     DELIMITED BY SIZE
+           "  ALTERADOS: "   DELIMITED BY SIZE
+           WA-TOTAL-ALTERADO DELIMITED BY SIZE
+           "  APAGADOS: "    DELIMITED BY SIZE
+           WA-TOTAL-APAGADO  DELIMITED BY SIZE
+           "  SEM MUDANCA: " DELIMITED BY SIZE
+           WA-TOTAL-IGUAL    DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+*--------------------------------------------------------------------*
+* md5-lista.anterior.nova VIRA O md5-lista.anterior DA PROXIMA RODADA *
+*--------------------------------------------------------------------*
+8500-TROCAR-ANTERIOR.
+    CALL "CBL_DELETE_FILE" USING "md5-lista.anterior".
+    CALL "CBL_RENAME_FILE" USING "md5-lista.anterior.nova",
+                                  "md5-lista.anterior".
+
+9999-FINALIZAR.
+    CLOSE VERIFDIF-RPT.
