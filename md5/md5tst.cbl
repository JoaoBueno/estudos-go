@@ -1,86 +1,163 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.      MD5TST.
-*------------------------------------------------------------------------------*
-* GERA UM MD5                                                                  *
-* - TODOS                                                                      *
-*                                                                              *
-* CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
-* ALTERACAO.:                                                                  *
-*                                                                              *
-* CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
-* TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
-*                                                                              *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-
-77  WAP-USAMD5                  PIC X(001).
-
-77  LSISOP                      PIC X(001).
-
-77  WA-LIB                      PIC X(150)              VALUE SPACES.
-
-77  STR                         PIC X(100)              VALUE "m.jpg".
-77                              PIC X(001)              VALUE X"00".
-77  RET                         pointer.
-77  RETO                        PIC X(100).
-77                              PIC X(001)              VALUE X"00".
-77  LEN                         SIGNED-LONG.
-77  X                           SIGNED-LONG.
-77  Y                           SIGNED-LONG.
-77                              PIC X(001)              VALUE X"00".
-
-PROCEDURE DIVISION.
-RT00-00-INICIO.
-    ACCEPT STR UPDATE.
-
-* 0 - FUNCOES EM C
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-
-    MOVE "./libmd5.so" TO WA-LIB | LINUX
-
-    CALL WA-LIB.
-
-    CALL "MD5String"
-             USING BY REFERENCE STR
-                   BY REFERENCE RET
-                   BY REFERENCE X
-             GIVING RETURN-CODE
-    END-CALL.
-
-    CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
-    display str.
-    display ret.
-    display x.
-    display retO.
-
-    CALL "MD5File"
-             USING BY REFERENCE STR
-                   BY REFERENCE RET
-                   BY REFERENCE X
-             GIVING RETURN-CODE
-    END-CALL.
-
-    CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
-    display str.
-    display ret.
-    display x.
-    display retO.
-    CANCEL WA-LIB.
-
-    display "tecle enter para sair."
-    accept y.
-
-RT00-10-FINAL.
-    EXIT PROGRAM.
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.      MD5TST.
+*------------------------------------------------------------------------------*
+* GERA UM MD5                                                                  *
+* - TODOS                                                                      *
+*                                                                              *
+* CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
+* ALTERACAO.: 09/08/2026 - BUENO - DEMONSTRA TAMBEM SHA256String/SHA256File,   *
+*             OS NOVOS PARES DE MD5String/MD5File NA MESMA BIBLIOTECA.         *
+* ALTERACAO.: 09/08/2026 - BUENO - GRAVA O MD5/SHA-256 DE MD5File/SHA256File   *
+*             NO REPOSITORIO DE CHECKSUMS (CKREPO), NO LUGAR DE SO MOSTRAR NA  *
+*             TELA E PERDER O RESULTADO NO PROXIMO TESTE.                      *
+* ALTERACAO.: 09/08/2026 - BUENO - CONFERE A libmd5.so CARREGADA CONTRA O      *
+*             MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK) ANTES DE USAR.    *
+* ALTERACAO.: 09/08/2026 - BUENO - SO CHAMA O CKREPO SE O MD5File/SHA256File   *
+*             DO TESTE REALMENTE SAIRAM (X/SHA-X NAO NEGATIVO) - ANTES GRAVAVA*
+*             QUALQUER LIXO QUE SOBROU EM RETO/SHA-RETO DE UMA FALHA.          *
+* ALTERACAO.: 09/08/2026 - BUENO - PASSA O NOME DO ARQUIVO E O NOME DO JOB     *
+*             PARA O CKREPO JA ENQUADRADOS EM CAMPOS DO TAMANHO DA LINKAGE     *
+*             (CKR-ARQUIVO/CKR-JOB) - ANTES IA STR (100) E O LITERAL "MD5TST"  *
+*             DIRETO, MENORES QUE A LINKAGE (200/30), O MESMO RISCO QUE JA SE  *
+*             EVITA NA CHAMADA DO DLLCHECK COM WA-LIB.                         *
+*                                                                              *
+* CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
+* TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
+*                                                                              *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+FILE SECTION.
+
+WORKING-STORAGE SECTION.
+
+77  WAP-USAMD5                  PIC X(001).
+
+77  LSISOP                      PIC X(001).
+
+77  WA-LIB                      PIC X(150)              VALUE SPACES.
+
+77  STR                         PIC X(100)              VALUE "m.jpg".
+77                              PIC X(001)              VALUE X"00".
+77  RET                         pointer.
+77  RETO                        PIC X(100).
+77                              PIC X(001)              VALUE X"00".
+77  LEN                         SIGNED-LONG.
+77  X                           SIGNED-LONG.
+77  Y                           SIGNED-LONG.
+77                              PIC X(001)              VALUE X"00".
+
+77  SHA-RET                     pointer.
+77  SHA-RETO                    PIC X(100).
+77                              PIC X(001)              VALUE X"00".
+77  SHA-X                       SIGNED-LONG.
+77                              PIC X(001)              VALUE X"00".
+
+77  WA-CKR-ARQUIVO               PIC X(200)              VALUE SPACES.
+77  WA-CKR-JOB                   PIC X(030)              VALUE "MD5TST".
+77  WA-CKR-RETORNO               PIC 9(002)              VALUE ZEROS.
+77  WA-CKR-MD5-ANTERIOR          PIC X(032)              VALUE SPACES.
+77  WA-CKR-SHA256-ANTERIOR       PIC X(064)              VALUE SPACES.
+77  WA-CKR-EXISTIA               PIC X(001)              VALUE SPACES.
+
+77  WA-DLLCHK-RETORNO            PIC 9(002)              VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                             VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                            VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                           VALUE 99.
+
+PROCEDURE DIVISION.
+RT00-00-INICIO.
+    ACCEPT STR UPDATE.
+
+* 0 - FUNCOES EM C
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+
+    MOVE "./libmd5.so" TO WA-LIB | LINUX
+
+    CALL WA-LIB.
+
+    CALL "DLLCHECK" USING WA-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY "MD5TST - " WA-LIB " NAO BATE COM O MANIFESTO DE HASHES "
+                "CONHECIDOS-BONS (DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+        STOP RUN
+    END-IF.
+
+    CALL "MD5String"
+             USING BY REFERENCE STR
+                   BY REFERENCE RET
+                   BY REFERENCE X
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
+    display str.
+    display ret.
+    display x.
+    display retO.
+
+    CALL "MD5File"
+             USING BY REFERENCE STR
+                   BY REFERENCE RET
+                   BY REFERENCE X
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE reto, BY VALUE ret, x
+    display str.
+    display ret.
+    display x.
+    display retO.
+
+    CALL "SHA256String"
+             USING BY REFERENCE STR
+                   BY REFERENCE SHA-RET
+                   BY REFERENCE SHA-X
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE sha-reto, BY VALUE sha-ret, sha-x
+    display str.
+    display sha-ret.
+    display sha-x.
+    display sha-retO.
+
+    CALL "SHA256File"
+             USING BY REFERENCE STR
+                   BY REFERENCE SHA-RET
+                   BY REFERENCE SHA-X
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE sha-reto, BY VALUE sha-ret, sha-x
+    display str.
+    display sha-ret.
+    display sha-x.
+    display sha-retO.
+
+    IF  X >= ZEROS AND SHA-X >= ZEROS
+        MOVE SPACES TO WA-CKR-ARQUIVO
+        MOVE STR    TO WA-CKR-ARQUIVO
+        CALL "CKREPO" USING WA-CKR-ARQUIVO, RETO(1:32), SHA-RETO(1:64),
+                             WA-CKR-JOB, WA-CKR-RETORNO,
+                             WA-CKR-MD5-ANTERIOR, WA-CKR-SHA256-ANTERIOR,
+                             WA-CKR-EXISTIA
+        END-CALL
+    END-IF.
+
+    CANCEL WA-LIB.
+
+    display "tecle enter para sair."
+    accept y.
+
+RT00-10-FINAL.
+    EXIT PROGRAM.
+    STOP RUN.
