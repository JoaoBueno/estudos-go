@@ -0,0 +1,203 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  NFEVERIF.
+*------------------------------------------------------------------------------*
+* CONCILIACAO DE HASH DOS ARQUIVOS DE NF-E (XML/ZIP) RECEBIDOS DA SEFAZ CONTRA *
+* O MANIFESTO DE HASHES PUBLICADO JUNTO COM O LOTE, ANTES DE QUALQUER UM       *
+* DESSES ARQUIVOS CHEGAR NA IMPORTACAO DO VENDAS.  MESMA MAQUINA DE MD5File    *
+* JA USADA EM MD5TST.CBL/VERIF-MD5.CBL/MD5RECON.CBL.  O QUE MD5RECON.CBL NAO   *
+* FAZIA E O NFEVERIF FAZ: ARQUIVO QUE NAO BATE COM O MANIFESTO E RENOMEADO NA  *
+* HORA PARA .QUARENTENA, PARA NAO TER CHANCE DE SER PEGO PELA IMPORTACAO      *
+* ENQUANTO O RELATORIO AINDA NAO FOI OLHADO POR NINGUEM.                       *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - PASSA O NOME DO ARQUIVO E O NOME DO JOB     *
+*             PARA O CKREPO JA ENQUADRADOS EM CAMPOS DO TAMANHO DA LINKAGE     *
+*             (CKR-ARQUIVO/CKR-JOB) - ANTES IA MAN-ARQUIVO (100) E O LITERAL   *
+*             "NFEVERIF" DIRETO, MENORES QUE A LINKAGE (200/30).               *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+* LAYOUT DO MANIFESTO: ARQUIVO(100) MD5-ESPERADO(32), UM XML/ZIP POR LINHA.
+    SELECT MANIFESTO ASSIGN "nfeverif.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+    SELECT NFEVERIF-RPT ASSIGN "nfeverif.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MANIFESTO.
+01  MAN-LINHA.
+    03  MAN-ARQUIVO              PIC X(100).
+    03  MAN-MD5-ESPERADO         PIC X(032).
+
+FD  NFEVERIF-RPT.
+01  RPT-LINHA                    PIC X(160).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+77  WA-FIM-MANIFESTO              PIC X(001)          VALUE "N".
+    88  WA-FIM-MANIFESTO-SIM                          VALUE "S".
+
+77  WA-LIB                       PIC X(150)          VALUE SPACES.
+77  WA-ARQUIVO                   PIC X(100).
+77                               PIC X(001)          VALUE X"00".
+77  WA-RET                       POINTER.
+77  WA-MD5-CALCULADO             PIC X(100).
+77                               PIC X(001)          VALUE X"00".
+77  WA-LEN                       SIGNED-LONG.
+
+77  WA-DLLCHK-RETORNO            PIC 9(002)          VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                          VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                         VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                        VALUE 99.
+
+77  WA-CKR-ARQUIVO                PIC X(200)          VALUE SPACES.
+77  WA-CKR-JOB                    PIC X(030)          VALUE "NFEVERIF".
+77  WA-CKR-RETORNO                PIC 9(002)          VALUE ZEROS.
+77  WA-CKR-MD5-ANTERIOR           PIC X(032)          VALUE SPACES.
+77  WA-CKR-SHA256-ANTERIOR        PIC X(064)          VALUE SPACES.
+77  WA-CKR-EXISTIA                PIC X(001)          VALUE SPACES.
+
+77  WA-ARQUIVO-QUARENTENA         PIC X(110)          VALUE SPACES.
+
+77  WA-TOTAL                     PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-OK                  PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-FALHA                PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-QUARENTENA           PIC 9(005)          VALUE ZEROS.
+
+01  WA-RPT-DETALHE.
+    03  WA-RPT-ARQUIVO           PIC X(060).
+    03  WA-RPT-MD5-ESP           PIC X(034).
+    03  WA-RPT-MD5-CALC          PIC X(034).
+    03  WA-RPT-SITUACAO          PIC X(012).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 2000-PROCESSAR-MANIFESTO
+            WITH TEST AFTER
+            UNTIL WA-FIM-MANIFESTO-SIM.
+    PERFORM 8000-TRAILER.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    OPEN INPUT MANIFESTO.
+    IF  SW-STATUS-CTL(1:1) NOT = ZEROS
+        DISPLAY "NFEVERIF - NAO ABRIU O MANIFESTO, STATUS " SW-STATUS-CTL
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT NFEVERIF-RPT.
+    MOVE "RELATORIO DE CONCILIACAO DE NF-E - MANIFESTO SEFAZ" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    MOVE "./libmd5.so" TO WA-LIB.
+    CALL WA-LIB.
+
+    CALL "DLLCHECK" USING WA-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY "NFEVERIF - " WA-LIB " NAO BATE COM O MANIFESTO DE HASHES "
+                "CONHECIDOS-BONS (DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+2000-PROCESSAR-MANIFESTO.
+    READ MANIFESTO
+         AT END SET WA-FIM-MANIFESTO-SIM TO TRUE
+         NOT AT END PERFORM 2100-CONFERIR-ARQUIVO
+    END-READ.
+
+2100-CONFERIR-ARQUIVO.
+    ADD 1 TO WA-TOTAL.
+    MOVE MAN-ARQUIVO TO WA-ARQUIVO.
+    MOVE SPACES TO WA-MD5-CALCULADO.
+    MOVE ZEROS  TO WA-LEN.
+
+    CALL "MD5File"
+             USING BY REFERENCE WA-ARQUIVO
+                   BY REFERENCE WA-RET
+                   BY REFERENCE WA-LEN
+             GIVING RETURN-CODE
+    END-CALL.
+
+    MOVE SPACES      TO WA-RPT-DETALHE.
+    MOVE MAN-ARQUIVO TO WA-RPT-ARQUIVO.
+    MOVE MAN-MD5-ESPERADO TO WA-RPT-MD5-ESP.
+
+    IF  WA-LEN < ZEROS
+        ADD 1 TO WA-TOTAL-FALHA
+        MOVE "(NAO LIDO)" TO WA-RPT-MD5-CALC
+        MOVE "FALHOU"     TO WA-RPT-SITUACAO
+        PERFORM 2200-COLOCAR-EM-QUARENTENA
+    ELSE
+        CALL "C$MEMCPY" USING BY REFERENCE WA-MD5-CALCULADO,
+                               BY VALUE WA-RET, WA-LEN
+        MOVE WA-MD5-CALCULADO TO WA-RPT-MD5-CALC
+        IF  WA-MD5-CALCULADO(1:32) = MAN-MD5-ESPERADO
+            ADD 1 TO WA-TOTAL-OK
+            MOVE "OK"     TO WA-RPT-SITUACAO
+            MOVE SPACES      TO WA-CKR-ARQUIVO
+            MOVE MAN-ARQUIVO TO WA-CKR-ARQUIVO
+            CALL "CKREPO" USING WA-CKR-ARQUIVO, WA-MD5-CALCULADO(1:32),
+                                 SPACES, WA-CKR-JOB, WA-CKR-RETORNO,
+                                 WA-CKR-MD5-ANTERIOR,
+                                 WA-CKR-SHA256-ANTERIOR, WA-CKR-EXISTIA
+            END-CALL
+        ELSE
+            ADD 1 TO WA-TOTAL-FALHA
+            MOVE "FALHOU" TO WA-RPT-SITUACAO
+            PERFORM 2200-COLOCAR-EM-QUARENTENA
+        END-IF
+    END-IF.
+
+    MOVE WA-RPT-DETALHE TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+*--------------------------------------------------------------------*
+* ARQUIVO NAO BATEU COM O MANIFESTO (HASH DIVERGENTE OU NEM LEU) -    *
+* RENOMEIA NA HORA PARA .QUARENTENA, PARA A IMPORTACAO DO VENDAS      *
+* NUNCA ENCONTRAR O ARQUIVO NO NOME ORIGINAL.                         *
+*--------------------------------------------------------------------*
+2200-COLOCAR-EM-QUARENTENA.
+    ADD 1 TO WA-TOTAL-QUARENTENA.
+    MOVE SPACES TO WA-ARQUIVO-QUARENTENA.
+    STRING FUNCTION TRIM(MAN-ARQUIVO) DELIMITED BY SIZE
+           ".QUARENTENA"              DELIMITED BY SIZE
+           INTO WA-ARQUIVO-QUARENTENA.
+    CALL "CBL_RENAME_FILE" USING MAN-ARQUIVO, WA-ARQUIVO-QUARENTENA.
+    MOVE "QUARENTENA" TO WA-RPT-SITUACAO.
+
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "TOTAL: "        DELIMITED BY SIZE
+           WA-TOTAL          DELIMITED BY SIZE
+           "  OK: "          DELIMITED BY SIZE
+           WA-TOTAL-OK       DELIMITED BY SIZE
+           "  FALHARAM: "    DELIMITED BY SIZE
+           WA-TOTAL-FALHA    DELIMITED BY SIZE
+           "  EM QUARENTENA: " DELIMITED BY SIZE
+           WA-TOTAL-QUARENTENA DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+9999-FINALIZAR.
+    CLOSE MANIFESTO.
+    CLOSE NFEVERIF-RPT.
+    CANCEL WA-LIB.
