@@ -0,0 +1,131 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    CKREPO.
+*------------------------------------------------------------------------------*
+* REPOSITORIO DE CHECKSUMS.  MANTEM UM REGISTRO POR ARQUIVO (CAMINHO COMPLETO)  *
+* COM O ULTIMO MD5/SHA-256 CONFERIDO, QUANDO FOI CONFERIDO E QUAL JOB CONFERIU, *
+* NO LUGAR DE CADA FERRAMENTA (VERIF-MD5, MD5TST, PARSETST1) SO JOGAR O         *
+* RESULTADO NUMA LISTA TXT OU NA TELA, QUE SE PERDE NA PROXIMA RODADA.  QUEM    *
+* CHAMA PASSA O CAMINHO E OS HASHES JA CALCULADOS; ESTA ROTINA SO GRAVA/        *
+* ATUALIZA O REGISTRO DAQUELE ARQUIVO NO REPOSITORIO.                           *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - DEVOLVE TAMBEM O MD5/SHA-256 ANTERIORES E  *
+*             UM FLAG DE SE O ARQUIVO JA EXISTIA NO REPOSITORIO, PARA QUEM    *
+*             CHAMA (VIDE VENDCKS) CONSEGUIR DETECTAR SOZINHO QUE O HASH      *
+*             MUDOU DE UMA CONFERENCIA PARA A OUTRA.                          *
+* ALTERACAO.: 09/08/2026 - BUENO - LAYOUT DO CR-RECORD PASSA PARA UM COPYBOOK *
+*             (md5/ckrepo.ws) PARA O VERIF-MD5 PODER LER O REPOSITORIO DIRETO *
+*             NA VARREDURA DE ORFAOS, SEM DUPLICAR O LAYOUT.                  *
+* ALTERACAO.: 09/08/2026 - BUENO - RECUSA GRAVAR/ATUALIZAR QUANDO CKR-MD5 OU  *
+*             CKR-SHA256 VEM EM BRANCO (HASH QUE FALHOU NA CHAMADORA) - SEM   *
+*             ISSO, UMA FALHA DE HASH APAGAVA O ULTIMO HASH BOM CONHECIDO DO  *
+*             REPOSITORIO.                                                    *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CKREPO-FILE ASSIGN "ckrepo.ctl"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY CR-ARQUIVO
+           FILE STATUS SW-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CKREPO-FILE.
+copy "md5/ckrepo.ws".
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS                    PIC X(002)          VALUE SPACES.
+
+LINKAGE SECTION.
+01  CKR-ARQUIVO                  PIC X(200).
+01  CKR-MD5                      PIC X(032).
+01  CKR-SHA256                   PIC X(064).
+01  CKR-JOB                      PIC X(030).
+01  CKR-RETORNO                  PIC 9(002).
+    88  CKR-OK                                       VALUE 00.
+    88  CKR-HASH-INVALIDO                             VALUE 98.
+    88  CKR-ERRO-ARQUIVO                              VALUE 99.
+01  CKR-MD5-ANTERIOR              PIC X(032).
+01  CKR-SHA256-ANTERIOR           PIC X(064).
+01  CKR-EXISTIA                   PIC X(001).
+    88  CKR-JA-EXISTIA                               VALUE "S".
+
+PROCEDURE DIVISION CHAINING CKR-ARQUIVO, CKR-MD5, CKR-SHA256,
+        CKR-JOB, CKR-RETORNO, CKR-MD5-ANTERIOR, CKR-SHA256-ANTERIOR,
+        CKR-EXISTIA.
+0000-MAINLINE.
+    MOVE ZEROS  TO CKR-RETORNO.
+    MOVE SPACES TO CKR-MD5-ANTERIOR.
+    MOVE SPACES TO CKR-SHA256-ANTERIOR.
+    MOVE "N"    TO CKR-EXISTIA.
+
+    IF  CKR-MD5 = SPACES OR CKR-SHA256 = SPACES
+        SET CKR-HASH-INVALIDO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    OPEN I-O CKREPO-FILE.
+    IF  SW-STATUS(1:1) = "3"
+        OPEN OUTPUT CKREPO-FILE
+        CLOSE CKREPO-FILE
+        OPEN I-O CKREPO-FILE
+    END-IF.
+    IF  SW-STATUS(1:1) NOT = ZEROS
+        SET CKR-ERRO-ARQUIVO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    MOVE CKR-ARQUIVO TO CR-ARQUIVO.
+    READ CKREPO-FILE
+         KEY IS CR-ARQUIVO
+         INVALID KEY
+             PERFORM 1000-INCLUIR
+         NOT INVALID KEY
+             PERFORM 2000-ATUALIZAR
+    END-READ.
+
+    CLOSE CKREPO-FILE.
+
+0000-EXIT.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* PRIMEIRA VEZ QUE O ARQUIVO APARECE NO REPOSITORIO.                 *
+*--------------------------------------------------------------------*
+1000-INCLUIR.
+    MOVE CKR-ARQUIVO    TO CR-ARQUIVO.
+    MOVE CKR-MD5        TO CR-MD5-ATUAL.
+    MOVE CKR-SHA256     TO CR-SHA256-ATUAL.
+    MOVE CKR-JOB        TO CR-ULTIMO-JOB.
+    PERFORM 3000-CARIMBAR-DATA-HORA.
+    WRITE CR-RECORD.
+    SET CKR-OK TO TRUE.
+
+*--------------------------------------------------------------------*
+* JA EXISTE REGISTRO PARA O ARQUIVO: ATUALIZA COM O HASH/JOB/DATA-    *
+* HORA DA CONFERENCIA ATUAL.  O REPOSITORIO GUARDA O ULTIMO ESTADO    *
+* CONHECIDO DE CADA ARQUIVO, NAO UMA LINHA POR RODADA.                *
+*--------------------------------------------------------------------*
+2000-ATUALIZAR.
+    MOVE "S"            TO CKR-EXISTIA.
+    MOVE CR-MD5-ATUAL    TO CKR-MD5-ANTERIOR.
+    MOVE CR-SHA256-ATUAL TO CKR-SHA256-ANTERIOR.
+    MOVE CKR-MD5        TO CR-MD5-ATUAL.
+    MOVE CKR-SHA256     TO CR-SHA256-ATUAL.
+    MOVE CKR-JOB        TO CR-ULTIMO-JOB.
+    PERFORM 3000-CARIMBAR-DATA-HORA.
+    REWRITE CR-RECORD.
+    SET CKR-OK TO TRUE.
+
+*--------------------------------------------------------------------*
+* DATA+HORA DA CONFERENCIA.                                           *
+*--------------------------------------------------------------------*
+3000-CARIMBAR-DATA-HORA.
+    ACCEPT CR-DATA FROM DATE YYYYMMDD.
+    ACCEPT CR-HORA FROM TIME.
