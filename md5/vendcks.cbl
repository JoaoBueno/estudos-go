@@ -0,0 +1,247 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    VENDCKS.
+*------------------------------------------------------------------------------*
+* HASHEIA OS ARQUIVOS DE DADOS DA VENDAS (aivenfcp E OS IRMAOS DELE) TODA       *
+* NOITE, GRAVA O RESULTADO NO REPOSITORIO DE CHECKSUMS (CKREPO) E ACUSA A      *
+* PREVENCAO DE PERDAS SE O HASH DE ALGUM ARQUIVO MUDOU FORA DA JANELA DE       *
+* BATCH RECONHECIDA - OU SEJA, O ARQUIVO FOI ALTERADO POR ALGUMA COISA QUE     *
+* NAO FOI O FECHAMENTO/PROCESSAMENTO NOTURNO NORMAL.  USA A MESMA MACHINA DE  *
+* MD5File/SHA256File DE VERIF-MD5, SO QUE APONTADA PARA UMA LISTA EXPLICITA    *
+* DE ARQUIVOS DE VENDAS EM VEZ DE VARRER UMA PASTA DE ICONES.                  *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - SO CHAMA O CKREPO QUANDO O MD5 E O SHA-256  *
+*             DO ARQUIVO SAIRAM - SEM ISSO, UMA FALHA DE HASH GRAVAVA BRANCO  *
+*             POR CIMA DO ULTIMO HASH BOM CONHECIDO (DERRUBANDO A DETECCAO DE *
+*             ADULTERACAO NA PROXIMA RODADA) OU DISPARAVA UM ALERTA FALSO.    *
+* ALTERACAO.: 09/08/2026 - BUENO - NOME DO JOB PASSADO AO CKREPO PASSA A VIR  *
+*             DE UM CAMPO DO TAMANHO DA LINKAGE (CKR-JOB, 30) EM VEZ DO       *
+*             LITERAL "VENDCKS" (7) DIRETO.                                   *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+* PRIMEIRA/UNICA LINHA: JANELA DE BATCH RECONHECIDA (HHMM-INICIO HHMM-FIM).
+* SE NAO EXISTIR, ASSUME 2200 A 0600 (FECHAMENTO NOTURNO PADRAO).
+    SELECT JANELA-CTL ASSIGN "vendcks.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-JAN.
+
+* LISTA DOS ARQUIVOS DE VENDAS A CONFERIR, UM CAMINHO COMPLETO POR LINHA.
+    SELECT ARQLISTA ASSIGN "vendcks-arquivos.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-LST.
+
+* RELATORIO DE ALERTA PARA A PREVENCAO DE PERDAS.
+    SELECT ALERTA ASSIGN "vendcks-alerta.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-ALE.
+
+DATA DIVISION.
+FILE SECTION.
+FD  JANELA-CTL.
+01  JAN-LINHA.
+    03  JAN-HORA-INICIO          PIC 9(004).
+    03  JAN-HORA-FIM             PIC 9(004).
+
+FD  ARQLISTA.
+01  LST-ARQUIVO                  PIC X(200).
+
+FD  ALERTA.
+01  ALE-LINHA                    PIC X(200).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-JAN                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-LST                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-ALE                PIC X(002)          VALUE SPACES.
+
+77  WA-HORA-INICIO                PIC 9(004)          VALUE 2200.
+77  WA-HORA-FIM                   PIC 9(004)          VALUE 0600.
+77  WA-HORA-ATUAL                 PIC 9(004)          VALUE ZEROS.
+77  WA-DENTRO-JANELA              PIC X(001)          VALUE "N".
+    88  WA-DENTRO-JANELA-SIM                           VALUE "S".
+
+77  WA-LIB                        PIC X(150)          VALUE SPACES.
+77  WA-DLLCHK-RETORNO             PIC 9(002)          VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                           VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                          VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                         VALUE 99.
+
+77  RET                           POINTER.
+77  RETO                          PIC X(100)          VALUE SPACES.
+77  X                             SIGNED-LONG.
+77  SHA-RET                       POINTER.
+77  SHA-RETO                      PIC X(100)          VALUE SPACES.
+77  SHA-X                         SIGNED-LONG.
+
+77  WA-MD5-ATUAL                  PIC X(032)          VALUE SPACES.
+77  WA-SHA256-ATUAL               PIC X(064)          VALUE SPACES.
+
+77  WA-CKR-JOB                    PIC X(030)          VALUE "VENDCKS".
+77  WA-CKR-RETORNO                PIC 9(002)          VALUE ZEROS.
+77  WA-CKR-MD5-ANTERIOR           PIC X(032)          VALUE SPACES.
+77  WA-CKR-SHA256-ANTERIOR        PIC X(064)          VALUE SPACES.
+77  WA-CKR-EXISTIA                PIC X(001)          VALUE SPACES.
+    88  WA-CKR-JA-EXISTIA                              VALUE "S".
+
+77  WA-TOTAL-ARQUIVOS             PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-ALERTAS              PIC 9(005)          VALUE ZEROS.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 0100-LER-JANELA.
+
+    ACCEPT WA-HORA-ATUAL FROM TIME.
+    PERFORM 0150-AVALIAR-JANELA.
+
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    MOVE "./libmd5.so" TO WA-LIB.
+    CALL WA-LIB.
+
+    CALL "DLLCHECK" USING WA-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY "VENDCKS - " WA-LIB " NAO BATE COM O MANIFESTO DE HASHES "
+                "CONHECIDOS-BONS (DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    OPEN INPUT ARQLISTA.
+    IF  SW-STATUS-LST(1:1) NOT = ZEROS
+        DISPLAY "VENDCKS - NAO ACHOU vendcks-arquivos.ctl, STATUS "
+                SW-STATUS-LST UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT ALERTA.
+
+    PERFORM 0200-CONFERIR-PROXIMO-ARQUIVO
+            WITH TEST AFTER
+            UNTIL SW-STATUS-LST(1:1) NOT = ZEROS.
+
+    CLOSE ARQLISTA.
+    CLOSE ALERTA.
+
+    DISPLAY "VENDCKS - " WA-TOTAL-ARQUIVOS " ARQUIVO(S) CONFERIDO(S), "
+            WA-TOTAL-ALERTAS " ALERTA(S) DE FORA DA JANELA DE BATCH.".
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* LE A JANELA DE BATCH RECONHECIDA.  SE NAO EXISTIR O CONTROLE, FICA  *
+* NO PADRAO 22:00-06:00 DECLARADO ACIMA.                              *
+*--------------------------------------------------------------------*
+0100-LER-JANELA.
+    OPEN INPUT JANELA-CTL.
+    IF  SW-STATUS-JAN(1:1) = ZEROS
+        READ JANELA-CTL
+             AT END CONTINUE
+             NOT AT END
+                 IF  JAN-HORA-INICIO NOT = ZEROS OR JAN-HORA-FIM NOT = ZEROS
+                     MOVE JAN-HORA-INICIO TO WA-HORA-INICIO
+                     MOVE JAN-HORA-FIM    TO WA-HORA-FIM
+                 END-IF
+        END-READ
+        CLOSE JANELA-CTL
+    END-IF.
+
+*--------------------------------------------------------------------*
+* A JANELA PODE VIRAR A MEIA-NOITE (EX.: 2200-0600), ENTAO "DENTRO"   *
+* SIGNIFICA >= INICIO OU <= FIM QUANDO INICIO > FIM.                  *
+*--------------------------------------------------------------------*
+0150-AVALIAR-JANELA.
+    MOVE "N" TO WA-DENTRO-JANELA.
+    IF  WA-HORA-INICIO <= WA-HORA-FIM
+        IF  WA-HORA-ATUAL >= WA-HORA-INICIO
+        AND WA-HORA-ATUAL <= WA-HORA-FIM
+            MOVE "S" TO WA-DENTRO-JANELA
+        END-IF
+    ELSE
+        IF  WA-HORA-ATUAL >= WA-HORA-INICIO
+        OR  WA-HORA-ATUAL <= WA-HORA-FIM
+            MOVE "S" TO WA-DENTRO-JANELA
+        END-IF
+    END-IF.
+
+*--------------------------------------------------------------------*
+* HASHEIA UM ARQUIVO DA LISTA, GRAVA NO CKREPO E COMPARA O QUE O      *
+* CKREPO DEVOLVEU COMO HASH ANTERIOR CONTRA O HASH ATUAL.             *
+*--------------------------------------------------------------------*
+0200-CONFERIR-PROXIMO-ARQUIVO.
+    READ ARQLISTA
+         AT END CONTINUE
+         NOT AT END
+             IF  LST-ARQUIVO NOT = SPACES
+                 PERFORM 0300-CONFERIR-ARQUIVO
+             END-IF
+    END-READ.
+
+0300-CONFERIR-ARQUIVO.
+    ADD 1 TO WA-TOTAL-ARQUIVOS.
+    MOVE SPACES TO WA-MD5-ATUAL.
+    MOVE SPACES TO WA-SHA256-ATUAL.
+
+    CALL "MD5File" USING BY REFERENCE LST-ARQUIVO
+                         BY REFERENCE RET
+                         BY REFERENCE X
+                   GIVING RETURN-CODE
+    END-CALL.
+    IF  X >= ZEROS
+        CALL "C$MEMCPY" USING BY REFERENCE RETO, BY VALUE RET, X
+        MOVE RETO(1:32) TO WA-MD5-ATUAL
+    END-IF.
+
+    CALL "SHA256File" USING BY REFERENCE LST-ARQUIVO
+                            BY REFERENCE SHA-RET
+                            BY REFERENCE SHA-X
+                      GIVING RETURN-CODE
+    END-CALL.
+    IF  SHA-X >= ZEROS
+        CALL "C$MEMCPY" USING BY REFERENCE SHA-RETO, BY VALUE SHA-RET, SHA-X
+        MOVE SHA-RETO(1:64) TO WA-SHA256-ATUAL
+    END-IF.
+
+    IF  WA-MD5-ATUAL NOT = SPACES AND WA-SHA256-ATUAL NOT = SPACES
+        CALL "CKREPO" USING LST-ARQUIVO, WA-MD5-ATUAL, WA-SHA256-ATUAL,
+                             WA-CKR-JOB, WA-CKR-RETORNO,
+                             WA-CKR-MD5-ANTERIOR, WA-CKR-SHA256-ANTERIOR,
+                             WA-CKR-EXISTIA
+        END-CALL
+    ELSE
+*       HASH FALHOU - NAO CHAMA O CKREPO (NAO PODE PISAR O ULTIMO HASH
+*       BOM COM BRANCO) E ZERA O QUE SOBROU DA CHAMADA DO ARQUIVO
+*       ANTERIOR, PARA O TESTE ABAIXO NAO COMPARAR CONTRA DADO VELHO.
+        MOVE SPACES TO WA-CKR-MD5-ANTERIOR
+        MOVE SPACES TO WA-CKR-SHA256-ANTERIOR
+        MOVE "N"    TO WA-CKR-EXISTIA
+    END-IF.
+
+    IF  WA-CKR-JA-EXISTIA
+    AND NOT WA-DENTRO-JANELA-SIM
+    AND (WA-MD5-ATUAL NOT = WA-CKR-MD5-ANTERIOR
+         OR WA-SHA256-ATUAL NOT = WA-CKR-SHA256-ANTERIOR)
+        PERFORM 0400-GRAVAR-ALERTA
+    END-IF.
+
+*--------------------------------------------------------------------*
+* ARQUIVO DE VENDAS MUDOU FORA DA JANELA DE BATCH RECONHECIDA -       *
+* CANDIDATO A PERDA/ALTERACAO INDEVIDA.  GRAVA NO RELATORIO DE        *
+* ALERTA PARA A PREVENCAO DE PERDAS ANALISAR.                         *
+*--------------------------------------------------------------------*
+0400-GRAVAR-ALERTA.
+    ADD 1 TO WA-TOTAL-ALERTAS.
+    MOVE SPACES TO ALE-LINHA.
+    STRING "ALERTA: " DELIMITED BY SIZE
+           LST-ARQUIVO DELIMITED BY SPACE
+           " MUDOU DE HASH FORA DA JANELA DE BATCH ("
+                        DELIMITED BY SIZE
+           WA-HORA-INICIO DELIMITED BY SIZE
+           "-"          DELIMITED BY SIZE
+           WA-HORA-FIM  DELIMITED BY SIZE
+           ")"          DELIMITED BY SIZE
+           INTO ALE-LINHA.
+    WRITE ALE-LINHA.
