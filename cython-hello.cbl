@@ -1,57 +1,91 @@
+IDENTIFICATION DIVISION.
 PROGRAM-ID.  PIDTOUSER.
-
+*------------------------------------------------------------------------------*
+* RESOLVE O USUARIO DO SISTEMA OPERACIONAL DONO DE UM PID                      *
+* - TODOS                                                                      *
+*                                                                              *
+* CRIACAO...: 11/11/2019 - V6.00.000 - BUENO                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - PASSA A DEVOLVER O USUARIO VIA LINKAGE      *
+*             PARA PODER SER CHAMADO POR OUTROS PROGRAMAS (CLILOCK)            *
+* ALTERACAO.: 09/08/2026 - BUENO - RETRY COM BACKOFF NA LEITURA DO PS-FILE:    *
+*             SE O PID JA TIVER MORRIDO ENTRE SER LISTADO E SER CONSULTADO,    *
+*             "ps hp" NAO DEVOLVE LINHA NENHUMA E O USUARIO FICAVA EM BRANCO   *
+*             DE CARA, SEM CHANCE DE PEGAR UM PROCESSO QUE SO DEMOROU A SAIR.  *
+* ALTERACAO.: 09/08/2026 - BUENO - PASSA A CONFERIR SW-STATUS LOGO APOS O      *
+*             OPEN DO PS-FILE, IGUAL AO RESTO DO SISTEMA.                      *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-	SELECT PS-FILE
-	ASSIGN TO PS-COMMAND
-	LINE SEQUENTIAL.
+    SELECT PS-FILE
+           ASSIGN TO PS-COMMAND
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS.
 
+DATA DIVISION.
 FILE SECTION.
 FD  PS-FILE.
 01  PS-RECORD                   PIC X(080).
 
 WORKING-STORAGE SECTION.
-77  teste          pic 9(005).
-77  FILLER         PIC X VALUE X"00".
-77  MY-SHARED-INT  SIGNED-INT.
-77  FILLER         PIC X VALUE X"00".
-77  RETORNO        SIGNED-INT.
-77  FILLER         PIC X VALUE X"00".
-77  RETORNA        PIC X(080).
-77  FILLER         PIC X VALUE X"00".
-77  NOME           PIC X(080).
-77  FILLER         PIC X VALUE X"00".
+77  SW-STATUS                   PIC X(002)          VALUE SPACES.
 * ps hp 29779 -o user
 01  PS-COMMAND.
     03                          PIC X(009) VALUE "-P ps hp ".
     03  COMMAND-PID             PIC Z(005).
     03                          PIC X(008) VALUE " -o user".
 
-*LINKAGE SECTION.
+*--------------------------------------------------------------------*
+* RETRY COM BACKOFF: UMA TENTATIVA IMEDIATA E MAIS DUAS, ESPERANDO    *
+* CADA VEZ O DOBRO DO INTERVALO ANTERIOR, ANTES DE ACEITAR QUE O      *
+* USUARIO REALMENTE NAO VEIO (PID MORTO DE VERDADE, NAO SO LENTO).    *
+*--------------------------------------------------------------------*
+77  WA-TENTATIVA                PIC 9(002)          VALUE 1.
+77  WA-MAX-TENTATIVAS           PIC 9(002)          VALUE 3.
+77  WA-ESPERA-SEGUNDOS          PIC 9(004)          VALUE 1.
+
+LINKAGE SECTION.
 77  PID                         PIC 9(005).
 77  USER-NAME                   PIC X(030).
 
-*PROCEDURE DIVISION CHAINING PID.
-PROCEDURE DIVISION CHAINING PID.
+PROCEDURE DIVISION CHAINING PID, USER-NAME.
 MAIN-LOGIC.
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-    initialize NOME RETORNA.
-    MOVE "select * from cliente" TO NOME.
-    call "./helloworld.so".
-    call "foo" using BY REFERENCE NOME, RETORNA GIVING teste.
-
-    DISPLAY NOME.
-    DISPLAY RETORNA.
-    DISPLAY teste.
-    DISPLAY "TCHAU".
-
+    MOVE SPACES TO USER-NAME.
+    MOVE PID TO COMMAND-PID.
+    MOVE 1 TO WA-TENTATIVA.
+    MOVE 1 TO WA-ESPERA-SEGUNDOS.
+    PERFORM 0100-LER-PS-FILE-COM-RETRY
+            WITH TEST AFTER
+            UNTIL USER-NAME NOT = SPACES
+               OR WA-TENTATIVA > WA-MAX-TENTATIVAS.
+    GOBACK.
 
-    *> MOVE PID TO COMMAND-PID.
-    *> OPEN INPUT PS-FILE.
-    *> READ PS-FILE NEXT
-    *>      RECORD INTO USER-NAME
-    *>      AT END MOVE SPACES TO USER-NAME
-    *> END-READ.
+*--------------------------------------------------------------------*
+* UMA TENTATIVA DE ABRIR/LER O PS-FILE.  SE VIER EM BRANCO (PID JA    *
+* SAIU ANTES DE "ps hp" RODAR) E AINDA SOBRAR TENTATIVA, ESPERA O     *
+* BACKOFF E DEIXA A CHAMADORA TENTAR DE NOVO.                         *
+*--------------------------------------------------------------------*
+0100-LER-PS-FILE-COM-RETRY.
+    OPEN INPUT PS-FILE.
+    IF  SW-STATUS(1:1) NOT = ZEROS
+        MOVE SPACES TO USER-NAME
+    ELSE
+        READ PS-FILE NEXT
+             RECORD INTO PS-RECORD
+             AT END MOVE SPACES TO USER-NAME
+             NOT AT END MOVE PS-RECORD(1:30) TO USER-NAME
+        END-READ
+        CLOSE PS-FILE
+    END-IF.
 
-    *> DISPLAY USER-NAME upon sysout.
-    *> CLOSE PS-FILE.
-    *> EXIT PROGRAM.
+    IF  USER-NAME = SPACES
+        ADD 1 TO WA-TENTATIVA
+        IF  WA-TENTATIVA <= WA-MAX-TENTATIVAS
+            CALL "C$SLEEP" USING WA-ESPERA-SEGUNDOS
+            COMPUTE WA-ESPERA-SEGUNDOS = WA-ESPERA-SEGUNDOS * 2
+        END-IF
+    END-IF.
