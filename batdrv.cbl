@@ -0,0 +1,241 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  BATDRV.
+*------------------------------------------------------------------------------*
+* DRIVER DE LOTE SEQUENCIADO - LE UMA LISTA DE PASSOS (PROGRAMA + DESCRICAO)   *
+* DE UM ARQUIVO DE CONTROLE E RODA CADA UM EM ORDEM VIA CALL DINAMICO,         *
+* GRAVANDO INICIO/FIM/RETURN-CODE DE CADA PASSO NUM LOG DE JOB.  SE UM PASSO   *
+* FALHAR (RETURN-CODE DIFERENTE DE ZERO), PARA A RODADA NA HORA; NA PROXIMA    *
+* CHAMADA, RETOMA A PARTIR DAQUELE PASSO EM VEZ DE REFAZER A NOITE INTEIRA.    *
+* PENSADO PARA ENCADEAR VERIF-MD5, A EXTRACAO DO CATALOGO XFD E OS             *
+* CONFERIDORES DE CHECKSUM NUMA UNICA RODADA NOTURNA.                          *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+* LAYOUT DO CONTROLE: PASSO-SEQ(3) PROGRAMA(30) DESCRICAO(40), UM POR LINHA,
+* NA ORDEM EM QUE DEVEM RODAR.
+    SELECT BATDRV-CTL ASSIGN "batdrv.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+* LOG DE JOB (APPEND-ONLY): UMA LINHA POR TENTATIVA DE PASSO, NAO UMA LINHA
+* POR PASSO - A ULTIMA TENTATIVA DE CADA PASSO E QUE VALE PARA O RESTART.
+    SELECT BATDRV-LOG ASSIGN "batdrv.log"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-LOG.
+
+    SELECT BATDRV-RPT ASSIGN "batdrv.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BATDRV-CTL.
+01  CTL-LINHA.
+    03  CTL-PASSO-SEQ            PIC 9(003).
+    03  CTL-PROGRAMA             PIC X(030).
+    03  CTL-DESCRICAO            PIC X(040).
+
+FD  BATDRV-LOG.
+01  LOG-LINHA.
+    03  LOG-PASSO-SEQ            PIC 9(003).
+    03  LOG-PROGRAMA             PIC X(030).
+    03  LOG-DATA-INICIO          PIC 9(008).
+    03  LOG-HORA-INICIO          PIC 9(006).
+    03  LOG-DATA-FIM             PIC 9(008).
+    03  LOG-HORA-FIM             PIC 9(006).
+    03  LOG-RETORNO              PIC 9(005).
+    03  LOG-SITUACAO             PIC X(010).
+
+FD  BATDRV-RPT.
+01  RPT-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-LOG                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+
+77  WA-IDX                       SIGNED-LONG.
+77  WA-ACHOU                     PIC X(001)          VALUE "N".
+    88  WA-ACHOU-SIM                                 VALUE "S".
+77  WA-PAROU                     PIC X(001)          VALUE "N".
+    88  WA-PAROU-SIM                                 VALUE "S".
+77  WA-PASSO-INICIAL             PIC 9(003)          VALUE 1.
+77  WA-PROGRAMA-CALL             PIC X(030)          VALUE SPACES.
+
+01  WA-TABELA-PASSOS.
+    03  WA-QTD-PASSOS            PIC 9(003)          VALUE ZEROS.
+    03  WA-PASSO-ITEM            OCCURS 200 TIMES.
+        05  WA-PASSO-SEQ         PIC 9(003).
+        05  WA-PASSO-PROGRAMA    PIC X(030).
+        05  WA-PASSO-DESCRICAO   PIC X(040).
+        05  WA-PASSO-SITUACAO    PIC X(010)         VALUE "PENDENTE".
+            88  WA-PASSO-OK                          VALUE "OK".
+            88  WA-PASSO-FALHOU                       VALUE "FALHOU".
+
+77  WA-RPT-NUM                   PIC ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 1100-CARREGAR-LOG-ANTERIOR.
+    PERFORM 1200-DETERMINAR-PASSO-INICIAL.
+
+    OPEN EXTEND BATDRV-LOG.
+    IF  SW-STATUS-LOG(1:1) = "3"
+        OPEN OUTPUT BATDRV-LOG
+        CLOSE BATDRV-LOG
+        OPEN EXTEND BATDRV-LOG
+    END-IF.
+
+    PERFORM VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > WA-QTD-PASSOS OR WA-PAROU-SIM
+        IF  WA-PASSO-SEQ(WA-IDX) >= WA-PASSO-INICIAL
+            PERFORM 2000-EXECUTAR-PASSO
+        END-IF
+    END-PERFORM.
+
+    CLOSE BATDRV-LOG.
+
+    PERFORM 8000-GRAVAR-RELATORIO.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* CARREGA A SEQUENCIA DE PASSOS DO ARQUIVO DE CONTROLE EM MEMORIA.    *
+*--------------------------------------------------------------------*
+1000-INICIALIZAR.
+    OPEN INPUT BATDRV-CTL.
+    IF  SW-STATUS-CTL(1:1) NOT = ZEROS
+        DISPLAY "BATDRV - NAO ABRIU batdrv.ctl, STATUS " SW-STATUS-CTL
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+    PERFORM 1010-LER-PASSO
+            WITH TEST AFTER
+            UNTIL SW-STATUS-CTL(1:1) NOT = ZEROS.
+    CLOSE BATDRV-CTL.
+
+1010-LER-PASSO.
+    READ BATDRV-CTL
+         AT END CONTINUE
+         NOT AT END
+             IF  CTL-PROGRAMA NOT = SPACES AND WA-QTD-PASSOS < 200
+                 ADD 1 TO WA-QTD-PASSOS
+                 MOVE CTL-PASSO-SEQ  TO WA-PASSO-SEQ(WA-QTD-PASSOS)
+                 MOVE CTL-PROGRAMA   TO WA-PASSO-PROGRAMA(WA-QTD-PASSOS)
+                 MOVE CTL-DESCRICAO  TO WA-PASSO-DESCRICAO(WA-QTD-PASSOS)
+             END-IF
+    END-READ.
+
+*--------------------------------------------------------------------*
+* LE O LOG DE TENTATIVAS ANTERIORES E MARCA A SITUACAO MAIS RECENTE   *
+* DE CADA PASSO (A ULTIMA LINHA DO LOG PARA AQUELE PASSO VALE).       *
+*--------------------------------------------------------------------*
+1100-CARREGAR-LOG-ANTERIOR.
+    OPEN INPUT BATDRV-LOG.
+    IF  SW-STATUS-LOG(1:1) = ZEROS
+        PERFORM 1110-LER-LOG
+                WITH TEST AFTER
+                UNTIL SW-STATUS-LOG(1:1) NOT = ZEROS
+        CLOSE BATDRV-LOG
+    END-IF.
+
+1110-LER-LOG.
+    READ BATDRV-LOG
+         AT END CONTINUE
+         NOT AT END PERFORM 1120-ATUALIZAR-SITUACAO-PASSO
+    END-READ.
+
+1120-ATUALIZAR-SITUACAO-PASSO.
+    MOVE "N" TO WA-ACHOU.
+    PERFORM VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > WA-QTD-PASSOS OR WA-ACHOU-SIM
+        IF  WA-PASSO-SEQ(WA-IDX) = LOG-PASSO-SEQ
+            MOVE "S"            TO WA-ACHOU
+            MOVE LOG-SITUACAO   TO WA-PASSO-SITUACAO(WA-IDX)
+        END-IF
+    END-PERFORM.
+
+*--------------------------------------------------------------------*
+* O PASSO INICIAL DA RODADA E O PRIMEIRO (EM ORDEM DE SEQUENCIA) QUE  *
+* AINDA NAO TERMINOU OK - OU O PASSO 1 SE NUNCA RODOU NADA AINDA.     *
+*--------------------------------------------------------------------*
+1200-DETERMINAR-PASSO-INICIAL.
+    MOVE "N" TO WA-ACHOU.
+    PERFORM VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > WA-QTD-PASSOS OR WA-ACHOU-SIM
+        IF  NOT WA-PASSO-OK(WA-IDX)
+            MOVE "S"                   TO WA-ACHOU
+            MOVE WA-PASSO-SEQ(WA-IDX)  TO WA-PASSO-INICIAL
+        END-IF
+    END-PERFORM.
+    IF  NOT WA-ACHOU-SIM
+*       TODOS OS PASSOS JA ESTAO OK - RODA DE NOVO DESDE O PRIMEIRO.
+        IF  WA-QTD-PASSOS > ZEROS
+            MOVE WA-PASSO-SEQ(1) TO WA-PASSO-INICIAL
+        END-IF
+    END-IF.
+
+*--------------------------------------------------------------------*
+* RODA UM PASSO VIA CALL DINAMICO PELO NOME DO PROGRAMA, CARIMBANDO   *
+* INICIO/FIM E GRAVANDO O RESULTADO NO LOG.  PARA A RODADA NA HORA SE *
+* O PASSO FALHAR, PARA O PROXIMO BATDRV RETOMAR DALI.                 *
+*--------------------------------------------------------------------*
+2000-EXECUTAR-PASSO.
+    MOVE SPACES TO LOG-LINHA.
+    MOVE WA-PASSO-SEQ(WA-IDX)      TO LOG-PASSO-SEQ.
+    MOVE WA-PASSO-PROGRAMA(WA-IDX) TO LOG-PROGRAMA.
+    ACCEPT LOG-DATA-INICIO FROM DATE YYYYMMDD.
+    ACCEPT LOG-HORA-INICIO FROM TIME.
+
+    MOVE WA-PASSO-PROGRAMA(WA-IDX) TO WA-PROGRAMA-CALL.
+    CALL WA-PROGRAMA-CALL GIVING RETURN-CODE.
+
+    ACCEPT LOG-DATA-FIM FROM DATE YYYYMMDD.
+    ACCEPT LOG-HORA-FIM FROM TIME.
+    MOVE RETURN-CODE TO LOG-RETORNO.
+
+    IF  RETURN-CODE = ZEROS
+        MOVE "OK"     TO LOG-SITUACAO
+        MOVE "OK"     TO WA-PASSO-SITUACAO(WA-IDX)
+    ELSE
+        MOVE "FALHOU" TO LOG-SITUACAO
+        MOVE "FALHOU" TO WA-PASSO-SITUACAO(WA-IDX)
+        MOVE "S"      TO WA-PAROU
+    END-IF.
+
+    WRITE LOG-LINHA.
+
+8000-GRAVAR-RELATORIO.
+    OPEN OUTPUT BATDRV-RPT.
+    MOVE "RELATORIO DA RODADA DO BATDRV" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    PERFORM 8100-GRAVAR-LINHA-PASSO
+            VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > WA-QTD-PASSOS.
+    CLOSE BATDRV-RPT.
+
+8100-GRAVAR-LINHA-PASSO.
+    MOVE WA-PASSO-SEQ(WA-IDX) TO WA-RPT-NUM.
+    MOVE SPACES TO RPT-LINHA.
+    STRING "PASSO " DELIMITED BY SIZE
+           FUNCTION TRIM(WA-RPT-NUM) DELIMITED BY SIZE
+           " - "     DELIMITED BY SIZE
+           WA-PASSO-PROGRAMA(WA-IDX) DELIMITED BY SPACE
+           " - "     DELIMITED BY SIZE
+           WA-PASSO-SITUACAO(WA-IDX) DELIMITED BY SPACE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+9999-FINALIZAR.
+    CONTINUE.
