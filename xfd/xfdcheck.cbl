@@ -0,0 +1,104 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCheck.
+*------------------------------------------------------------------------------*
+* ALARME DE MUDANCA DE LAYOUT XFD.  MANTEM UMA TABELA ARQUIVO -> ULTIMO MD5     *
+* APROVADO DO CATALOGO DE CAMPOS (XFD-CATALOGO-CAMPOS, VIDE XFDCT-TABELA-NOME/  *
+* XFDCreateTable) E COMPARA O MD5 ATUAL CONTRA ELA.  NA PRIMEIRA VEZ QUE UM     *
+* ARQUIVO E VISTO, O MD5 RECEBIDO VIRA A BASELINE APROVADA.  DAI EM DIANTE, SE  *
+* ALGUEM ACRESCENTAR/MOVER/REDIMENSIONAR UM CAMPO NA XFD SEM AVISAR, O MD5 NAO  *
+* BATE MAIS COM A BASELINE E O CHAMADOR DEVE ABORTAR O JOB EM VEZ DE DEIXAR UM  *
+* PROGRAMA DOWNSTREAM LER O ARQUIVO COM O LAYOUT ERRADO.                        *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - PASSA A GUARDAR TAMBEM O SHA-256 APROVADO,  *
+*             AO LADO DO MD5, E ACUSA DIVERGENCIA SE QUALQUER UM DOS DOIS      *
+*             MUDAR.                                                          *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XFD-HASH-FILE ASSIGN "xfdcheck.ctl"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY CK-ARQUIVO
+           FILE STATUS SW-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  XFD-HASH-FILE.
+01  CK-RECORD.
+    03  CK-ARQUIVO               PIC X(030).
+    03  CK-MD5-APROVADO          PIC X(032).
+    03  CK-SHA256-APROVADO       PIC X(064).
+    03  CK-DATA-APROVACAO        PIC 9(008).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS                    PIC X(002)          VALUE SPACES.
+
+LINKAGE SECTION.
+01  XFDCK-ARQUIVO                PIC X(030).
+01  XFDCK-MD5-ATUAL              PIC X(032).
+01  XFDCK-SHA256-ATUAL           PIC X(064).
+01  XFDCK-RETORNO                PIC 9(002).
+    88  XFDCK-OK                                     VALUE 00.
+    88  XFDCK-DIVERGENTE                             VALUE 01.
+    88  XFDCK-ERRO-ARQUIVO                           VALUE 99.
+
+PROCEDURE DIVISION CHAINING XFDCK-ARQUIVO, XFDCK-MD5-ATUAL,
+        XFDCK-SHA256-ATUAL, XFDCK-RETORNO.
+0000-MAINLINE.
+    MOVE ZEROS TO XFDCK-RETORNO.
+
+    OPEN I-O XFD-HASH-FILE.
+    IF  SW-STATUS(1:1) = "3"
+        OPEN OUTPUT XFD-HASH-FILE
+        CLOSE XFD-HASH-FILE
+        OPEN I-O XFD-HASH-FILE
+    END-IF.
+    IF  SW-STATUS(1:1) NOT = ZEROS
+        SET XFDCK-ERRO-ARQUIVO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    MOVE XFDCK-ARQUIVO TO CK-ARQUIVO.
+    READ XFD-HASH-FILE
+         KEY IS CK-ARQUIVO
+         INVALID KEY
+             PERFORM 1000-REGISTRAR-BASELINE
+         NOT INVALID KEY
+             PERFORM 2000-CONFERIR-HASH
+    END-READ.
+
+    CLOSE XFD-HASH-FILE.
+
+0000-EXIT.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* PRIMEIRA VEZ QUE O ARQUIVO APARECE: O MD5 ATUAL VIRA A BASELINE    *
+* APROVADA, NAO HA COM O QUE COMPARAR AINDA.                         *
+*--------------------------------------------------------------------*
+1000-REGISTRAR-BASELINE.
+    MOVE XFDCK-ARQUIVO      TO CK-ARQUIVO.
+    MOVE XFDCK-MD5-ATUAL    TO CK-MD5-APROVADO.
+    MOVE XFDCK-SHA256-ATUAL TO CK-SHA256-APROVADO.
+    ACCEPT CK-DATA-APROVACAO FROM DATE YYYYMMDD.
+    WRITE CK-RECORD.
+    SET XFDCK-OK TO TRUE.
+
+*--------------------------------------------------------------------*
+* JA EXISTE BASELINE: SO FICA OK SE O MD5 E O SHA-256 ATUAIS BATEREM *
+* EXATAMENTE COM OS ULTIMOS APROVADOS.  NUNCA ATUALIZA A BASELINE    *
+* SOZINHO - SE BATESSE A DIVERGENCIA NUNCA SERIA ACUSADA.            *
+*--------------------------------------------------------------------*
+2000-CONFERIR-HASH.
+    IF  CK-MD5-APROVADO = XFDCK-MD5-ATUAL
+    AND CK-SHA256-APROVADO = XFDCK-SHA256-ATUAL
+        SET XFDCK-OK TO TRUE
+    ELSE
+        SET XFDCK-DIVERGENTE TO TRUE
+    END-IF.
