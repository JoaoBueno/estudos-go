@@ -1,188 +1,543 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.    PARSETST.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-    SELECT ARQTXT ASSIGN "arquivo.json"
-           ORGANIZATION LINE SEQUENTIAL
-           FILE STATUS SW-STATUS.
-
-DATA DIVISION.
-FILE SECTION.
-
-FD  ARQTXT.
-01  TXT-LINHA                   PIC X(65000).
-
-WORKING-STORAGE SECTION.
-77  SW-STATUS                   PIC X(002)          VALUE SPACES.
-77  WS-PARA                     PIC X(001)          VALUE SPACES.
-77  RET                         SIGNED-LONG.
-77  WP-XFD-JSON                 POINTER.
-77  WA-XFD-JSON                 PIC X(65000).
-77  WA-MD5                      PIC X(032).
-77                              PIC X(001)          VALUE X"00".
-77  WA-AQRUIVO                  PIC X(032).
-77                              PIC X(001)          VALUE X"00".
-77  LEN                         SIGNED-LONG.
-
-01  WS-DATA                     PIC 9(008)          VALUE  ZEROS.
-01  REDEFINES WS-DATA.
-    03  WS-DIA                  PIC 9(002).
-    03  WS-MES                  PIC 9(002).
-    03  WS-ANO                  PIC 9(004).
-
-01  WS-DATA1                    PIC 9(008)          VALUE  ZEROS.
-01  REDEFINES WS-DATA1.
-    03  WS-DIA1                 PIC 9(002).
-    03  WS-MES1                 PIC 9(002).
-    03  WS-ANO1                 PIC 9(004).
-
-01  WA-XFD-PARSE.
-    03  XFD-NAME                PIC X(030).
-    03  XFD-OFFSET              PIC 9(005).
-    03  XFD-LENGTH              PIC 9(005).
-    03  XFD-TYPE                PIC 9(005).
-    03  XFD-DIGITS              PIC 9(005).
-    03  XFD-SCALE               PIC S9(005).
-    03  XFD-USER-TYPE           PIC 9(005).
-    03  XFD-CONDITION           PIC 9(005).
-    03  XFD-LEVEL               PIC 9(005).
-    03  XFD-FORMAT              PIC X(030).
-
-copy "bacu/acugui.def".
-copy "bacu/parsexfd.ws".
-
-PROCEDURE DIVISION.
-PROCED-00.
-    DISPLAY OMITTED BLANK SCREEN COLOR 1.
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-
-    move "/multidad/xfd/aivenfcp.xfd" to xfdfile.
-    move "/multidad/vendas/aivenfcp" to filename.
-
-    CALL "./libmd5.so".
-    CALL "./libparsexfd.so".
-
-    call "parsexfd" using parse-xfd-op.
-    if   parse-error
-         display message box "Erro lendo a XFD" X"0A"
-       	                     parsexfd-text-error-message(parse-flag),
-       	         title "Erros na XFD" type is MB-OK, icon is MB-ERROR-ICON.
-
-    initialize WA-XFD-JSON.
-    move 0 to xfd-max-field-name-len.
-    perform varying xfd-field-index from 1 by 1
-			until xfd-field-index > xfd-total-number-fields
-        call "parsexfd" using get-field-info-op
-      *>  display message box "XFD-FIELD-NAME         " XFD-FIELD-NAME           X"0A"
-      *>                      "XFD-FIELD-OFFSET       " XFD-FIELD-OFFSET         X"0A"
-      *>                      "XFD-FIELD-LENGTH       " XFD-FIELD-LENGTH         X"0A"
-      *>                      "XFD-FIELD-TYPE         " XFD-FIELD-TYPE           X"0A"
-      *>                      "XFD-FIELD-DIGITS       " XFD-FIELD-DIGITS         X"0A"
-      *>                      "XFD-FIELD-SCALE        " XFD-FIELD-SCALE          X"0A"
-      *>                      "XFD-FIELD-USER-TYPE    " XFD-FIELD-USER-TYPE      X"0A"
-      *>                      "XFD-FIELD-CONDITION    " XFD-FIELD-CONDITION      X"0A"
-      *>                      "XFD-FIELD-LEVEL        " XFD-FIELD-LEVEL          X"0A"
-      *>                      "XFD-FIELD-FORMAT       " XFD-FIELD-FORMAT         X"0A"
-      *>                      "XFD-FIELD-OCCURS-DEPTH " XFD-FIELD-OCCURS-DEPTH   X"0A"
-      
-        initialize WA-XFD-PARSE
-        MOVE XFD-FIELD-NAME      TO XFD-NAME
-        MOVE XFD-FIELD-OFFSET    TO XFD-OFFSET
-        MOVE XFD-FIELD-LENGTH    TO XFD-LENGTH
-        MOVE XFD-FIELD-TYPE      TO XFD-TYPE
-        MOVE XFD-FIELD-DIGITS    TO XFD-DIGITS
-        MOVE XFD-FIELD-SCALE     TO XFD-SCALE
-        MOVE XFD-FIELD-USER-TYPE TO XFD-USER-TYPE
-        MOVE XFD-FIELD-CONDITION TO XFD-CONDITION
-        MOVE XFD-FIELD-LEVEL     TO XFD-LEVEL
-        MOVE XFD-FIELD-FORMAT    TO XFD-FORMAT
-
-        string WA-XFD-JSON   DELIMITED BY "   "
-               XFD-NAME      DELIMITED BY "   "
-               ","           DELIMITED BY SIZE
-               XFD-OFFSET    DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-LENGTH    DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-TYPE      DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-DIGITS    DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-SCALE     DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-USER-TYPE DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-CONDITION DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-LEVEL     DELIMITED BY SIZE
-               ","           DELIMITED BY SIZE
-               XFD-FORMAT    DELIMITED BY "   "
-               X"0A"         DELIMITED BY SIZE
-               INTO WA-XFD-JSON
-
-*        CALL "XFDParse" USING BY REFERENCE WA-XFD-PARSE
-*                              BY REFERENCE RET
-*                        GIVING RETURN-CODE
-*        END-CALL
-    end-perform.
-
-    string WA-XFD-JSON  DELIMITED BY "   "
-           X"00"        DELIMITED BY SIZE
-           INTO WA-XFD-JSON.
-
-    CALL "MD5String"
-             USING BY REFERENCE WA-XFD-JSON
-                   BY REFERENCE WP-XFD-JSON
-                   BY REFERENCE LEN
-             GIVING RETURN-CODE
-    END-CALL.
-
-    CALL "C$MEMCPY" USING BY REFERENCE WA-MD5, BY VALUE WP-XFD-JSON, LEN.
-
-    STOP " ".
-
-    MOVE "aivencfp" to WA-AQRUIVO.
-
-    CALL "XFDCheck"
-             USING BY REFERENCE WA-AQRUIVO
-                   BY REFERENCE WA-MD5
-                   BY REFERENCE RET | 0 - OK 
-             GIVING RETURN-CODE
-    END-CALL.
-
-
-
-
-    OPEN OUTPUT ARQTXT.
-    WRITE TXT-LINHA FROM WA-XFD-JSON.
-    CLOSE ARQTXT.
-
-
-    CALL "XFDP" USING BY REFERENCE WA-XFD-JSON
-                      BY REFERENCE RET
-                GIVING RETURN-CODE
-    END-CALL.
-
-
-
-    STOP RUN.
-
-
-
-    CALL "XFDtoJson" USING BY REFERENCE WP-XFD-JSON
-                           BY REFERENCE LEN
-    END-CALL.
-
-    CALL "C$MEMCPY" USING BY REFERENCE WA-XFD-JSON, BY VALUE WP-XFD-JSON, LEN.
-
-    OPEN OUTPUT ARQTXT.
-    WRITE TXT-LINHA FROM WA-XFD-JSON.
-    CLOSE ARQTXT.
-
-    CALL "XFDCreateTable".
-
-    *> DISPLAY message box WA-XFD-JSON.
-    accept ws-para.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    PARSETST.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+    SELECT ARQTXT ASSIGN "arquivo.json"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS.
+
+* HISTORICO (APPEND-ONLY) DE QUANDO O LAYOUT DA XFD REALMENTE MUDOU DE MD5 -
+* UMA LINHA POR SNAPSHOT DATADO GRAVADO, NAO UMA LINHA POR RODADA.
+    SELECT SNAP-HIST ASSIGN "xfdcat-snapshots.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-SNAP.
+
+* COPIA DATADA DO CATALOGO JSON (xfd/catalogo-<ARQUIVO>-<AAAAMMDD>.json),
+* GRAVADA SO QUANDO O MD5 DO CATALOGO MUDA - A arquivo.json CONTINUA SENDO A
+* COPIA "ULTIMA RODADA" DE SEMPRE, SEM MUDAR O CONTRATO COM QUEM JA A LE.
+    SELECT SNAP-JSON ASSIGN WA-SNAP-ARQUIVO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-SNAPJSON.
+
+* LISTA OPCIONAL DE ARQUIVOS PARA RODAR EM LOTE (UM NOME-BASE POR LINHA, EX.
+* AIVENFCP) - SE NAO EXISTIR, O PROGRAMA CONTINUA RODANDO SO A AIVENFCP COMO
+* SEMPRE.  SE EXISTIR, CATALOGA TODOS OS ARQUIVOS DA LISTA NUMA SO EXECUCAO.
+    SELECT PARTST-LISTA ASSIGN "parsetst-lista.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-LISTA.
+
+* RELATORIO DO LOTE (SO E GERADO QUANDO RODA COM parsetst-lista.ctl).
+    SELECT PARTST-RPT ASSIGN "parsetst-lote.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-LOTE-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  ARQTXT.
+01  TXT-LINHA                   PIC X(65000).
+
+FD  SNAP-HIST.
+01  SNAP-LINHA.
+    03  SNAP-ARQUIVO-H           PIC X(032).
+    03  SNAP-MD5-H                PIC X(032).
+    03  SNAP-DATA-H               PIC 9(008).
+
+FD  SNAP-JSON.
+01  SNAP-JSON-LINHA              PIC X(65000).
+
+FD  PARTST-LISTA.
+01  LISTA-LINHA.
+    03  LISTA-NOME-BASE          PIC X(032).
+
+FD  PARTST-RPT.
+01  LOTE-RPT-LINHA               PIC X(200).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS                   PIC X(002)          VALUE SPACES.
+77  RET                         PIC 9(002).
+    88  WA-XFD-OK                                    VALUE 00.
+    88  WA-XFD-DIVERGENTE                            VALUE 01.
+    88  WA-XFD-ERRO-ARQUIVO                          VALUE 99.
+77  WP-XFD-JSON                 POINTER.
+77  WA-XFD-JSON                 PIC X(65000).
+77  WA-MD5                      PIC X(032).
+77                              PIC X(001)          VALUE X"00".
+77  WP-XFD-JSON-SHA256          POINTER.
+77  WA-SHA256                   PIC X(064).
+77                              PIC X(001)          VALUE X"00".
+77  WA-AQRUIVO                  PIC X(032).
+77                              PIC X(001)          VALUE X"00".
+77  LEN                         SIGNED-LONG.
+77  LEN-SHA256                  SIGNED-LONG.
+77  WA-CKR-ARQUIVO               PIC X(200)          VALUE SPACES.
+77  WA-CKR-JOB                   PIC X(030)          VALUE "PARSETST".
+77  WA-CKR-RETORNO               PIC 9(002)          VALUE ZEROS.
+    88  WA-CKR-ERRO-ARQUIVO                          VALUE 99.
+77  WA-CKR-MD5-ANTERIOR          PIC X(032)          VALUE SPACES.
+77  WA-CKR-SHA256-ANTERIOR       PIC X(064)          VALUE SPACES.
+77  WA-CKR-EXISTIA               PIC X(001)          VALUE SPACES.
+
+77  WA-DLLCHK-RETORNO            PIC 9(002)          VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                          VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                         VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                        VALUE 99.
+
+* WS-DATA  = DATA DE GERACAO DESTA RODADA (AAAAMMDD, MESMO FORMATO USADO EM
+*            TODO O RESTO DO SISTEMA - VIDE CKREPO/XFDCHECK/CLILOCK).
+* WS-DATA1 = DATA DO SNAPSHOT DATADO MAIS RECENTE JA GRAVADO PARA ESTE
+*            ARQUIVO (IGUAL A WS-DATA QUANDO O LAYOUT MUDOU NESTA RODADA).
+01  WS-DATA                     PIC 9(008)          VALUE  ZEROS.
+01  REDEFINES WS-DATA.
+    03  WS-ANO                  PIC 9(004).
+    03  WS-MES                  PIC 9(002).
+    03  WS-DIA                  PIC 9(002).
+
+01  WS-DATA1                    PIC 9(008)          VALUE  ZEROS.
+01  REDEFINES WS-DATA1.
+    03  WS-ANO1                 PIC 9(004).
+    03  WS-MES1                 PIC 9(002).
+    03  WS-DIA1                 PIC 9(002).
+
+77  SW-STATUS-SNAP               PIC X(002)          VALUE SPACES.
+77  SW-STATUS-SNAPJSON           PIC X(002)          VALUE SPACES.
+77  WA-SNAP-ARQUIVO              PIC X(060)          VALUE SPACES.
+77  WA-SNAP-ACHOU                PIC X(001)          VALUE "N".
+    88  WA-SNAP-ACHOU-SIM                             VALUE "S".
+77  WA-SNAP-MD5-ACHADO            PIC X(032)          VALUE SPACES.
+77  WA-SNAP-DATA-ACHADA           PIC 9(008)          VALUE ZEROS.
+
+77  SW-STATUS-LISTA               PIC X(002)          VALUE SPACES.
+77  SW-STATUS-LOTE-RPT            PIC X(002)          VALUE SPACES.
+77  WA-NOME-BASE-ATUAL            PIC X(032)          VALUE SPACES.
+77  PASTA-XFD-PST                 PIC X(050)          VALUE "/multidad/xfd/".
+77  PASTA-VENDAS-PST              PIC X(050)          VALUE "/multidad/vendas/".
+77  WA-MODO-LOTE                  PIC X(001)          VALUE "N".
+    88  WA-MODO-LOTE-SIM                              VALUE "S".
+77  WA-LOTE-TOTAL-ARQUIVOS        PIC 9(005)          VALUE ZEROS.
+77  WA-LOTE-TOTAL-ERROS           PIC 9(005)          VALUE ZEROS.
+
+01  WA-XFD-PARSE.
+    03  XFD-NAME                PIC X(030).
+    03  XFD-OFFSET              PIC 9(005).
+    03  XFD-LENGTH              PIC 9(005).
+    03  XFD-TYPE                PIC 9(005).
+    03  XFD-DIGITS              PIC 9(005).
+    03  XFD-SCALE               PIC S9(005).
+    03  XFD-USER-TYPE           PIC 9(005).
+    03  XFD-CONDITION           PIC 9(005).
+    03  XFD-LEVEL               PIC 9(005).
+    03  XFD-FORMAT              PIC X(030).
+
+01  WA-XFD-EDITADO.
+    03  WA-ED-OFFSET            PIC ZZZZ9.
+    03  WA-ED-LENGTH            PIC ZZZZ9.
+    03  WA-ED-TYPE              PIC ZZZZ9.
+    03  WA-ED-DIGITS            PIC ZZZZ9.
+    03  WA-ED-SCALE             PIC -ZZZZ9.
+    03  WA-ED-USER-TYPE         PIC ZZZZ9.
+    03  WA-ED-CONDITION         PIC ZZZZ9.
+    03  WA-ED-LEVEL             PIC ZZZZ9.
+
+77  WA-XFD-PRIMEIRO-CAMPO       PIC X(001)          VALUE "S".
+    88  WA-XFD-PRIMEIRO-CAMPO-SIM                    VALUE "S".
+
+*--------------------------------------------------------------------*
+* SINALIZA QUANDO A XFD TEM MAIS CAMPOS DO QUE O CATALOGO (OCCURS 300 *
+* EM xfd/xfdcampos.ws) AGUENTA - OS CAMPOS A MAIS ENTRAM NO JSON MAS  *
+* FICAM FORA DO CATALOGO USADO PELO XFDCreateTable/XFDCopybook.       *
+*--------------------------------------------------------------------*
+77  WA-XFD-CATALOGO-ESTOUROU    PIC X(001)          VALUE "N".
+    88  WA-XFD-CATALOGO-ESTOUROU-SIM                 VALUE "S".
+
+copy "xfd/xfdcampos.ws".
+
+copy "bacu/acugui.def".
+copy "bacu/parsexfd.ws".
+
+PROCEDURE DIVISION.
+PROCED-00.
+    DISPLAY OMITTED BLANK SCREEN COLOR 1.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+
+    CALL "./libmd5.so".
+    CALL "./libparsexfd.so".
+
+    PERFORM 0010-CONFERIR-BIBLIOTECA.
+
+*   SE EXISTIR parsetst-lista.ctl, CATALOGA TODO MUNDO DA LISTA NUMA SO
+*   EXECUCAO (UNATTENDED).  SE NAO EXISTIR, MANTEM O COMPORTAMENTO DE
+*   SEMPRE - SO A AIVENFCP.
+    OPEN INPUT PARTST-LISTA.
+    IF  SW-STATUS-LISTA(1:1) = "3"
+        MOVE "AIVENFCP" TO WA-NOME-BASE-ATUAL
+        PERFORM 0030-PROCESSAR-ARQUIVO THRU 0030-PROCESSAR-ARQUIVO-EXIT
+    ELSE
+        SET WA-MODO-LOTE-SIM TO TRUE
+        OPEN OUTPUT PARTST-RPT
+        PERFORM 0040-LER-PAR-DO-LOTE
+                WITH TEST AFTER
+                UNTIL SW-STATUS-LISTA(1:1) NOT = ZEROS
+        CLOSE PARTST-LISTA
+        PERFORM 8000-GRAVAR-TRAILER-LOTE
+        CLOSE PARTST-RPT
+    END-IF.
+
+    STOP RUN.
+
+PROCED-00-EXIT.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* LE UM NOME-BASE DA LISTA DE LOTE E CATALOGA O ARQUIVO CORRESPONDENTE.*
+*--------------------------------------------------------------------*
+0040-LER-PAR-DO-LOTE.
+    READ PARTST-LISTA
+         AT END CONTINUE
+         NOT AT END
+             MOVE LISTA-NOME-BASE TO WA-NOME-BASE-ATUAL
+             ADD 1 TO WA-LOTE-TOTAL-ARQUIVOS
+             PERFORM 0030-PROCESSAR-ARQUIVO THRU 0030-PROCESSAR-ARQUIVO-EXIT
+    END-READ.
+
+*--------------------------------------------------------------------*
+* RODAPE DO RELATORIO DE LOTE: QUANTOS ARQUIVOS E QUANTOS ERROS.      *
+*--------------------------------------------------------------------*
+8000-GRAVAR-TRAILER-LOTE.
+    MOVE SPACES TO LOTE-RPT-LINHA.
+    STRING "ARQUIVOS PROCESSADOS: " DELIMITED BY SIZE
+           WA-LOTE-TOTAL-ARQUIVOS   DELIMITED BY SIZE
+           "  ERROS: "              DELIMITED BY SIZE
+           WA-LOTE-TOTAL-ERROS      DELIMITED BY SIZE
+           INTO LOTE-RPT-LINHA.
+    WRITE LOTE-RPT-LINHA.
+
+*--------------------------------------------------------------------*
+* MONTA OS CAMINHOS DA XFD E DO ARQUIVO DE DADOS A PARTIR DO NOME-    *
+* BASE (MESMA CONVENCAO DE PASTAS DO XFDCAT) E RODA O PARSE/CATALOGO  *
+* COMPLETO PARA ESSE ARQUIVO.  EM LOTE, UM ARQUIVO RUIM (XFD QUE NAO  *
+* PARSEOU OU LAYOUT DIVERGENTE DA BASELINE) E PULADO E REGISTRADO NO  *
+* RELATORIO, SEM PARAR OS DEMAIS DA LISTA NEM ABRIR CAIXA DE MENSAGEM.*
+*--------------------------------------------------------------------*
+0030-PROCESSAR-ARQUIVO.
+    MOVE SPACES TO XFDFILE, FILENAME, WA-AQRUIVO.
+    STRING PASTA-XFD-PST                     DELIMITED BY SPACE
+           FUNCTION TRIM(WA-NOME-BASE-ATUAL) DELIMITED BY SIZE
+           ".xfd"                            DELIMITED BY SIZE
+           INTO XFDFILE.
+    STRING PASTA-VENDAS-PST                  DELIMITED BY SPACE
+           FUNCTION TRIM(WA-NOME-BASE-ATUAL) DELIMITED BY SIZE
+           INTO FILENAME.
+    MOVE WA-NOME-BASE-ATUAL TO WA-AQRUIVO.
+
+    call "parsexfd" using parse-xfd-op.
+    if   parse-error
+         ADD 1 TO WA-LOTE-TOTAL-ERROS
+         IF  WA-MODO-LOTE-SIM
+             MOVE SPACES TO LOTE-RPT-LINHA
+             STRING WA-NOME-BASE-ATUAL                          DELIMITED BY SPACE
+                    " - NAO PARSEOU, ARQUIVO PULADO: "           DELIMITED BY SIZE
+                    PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG)       DELIMITED BY SPACE
+                    INTO LOTE-RPT-LINHA
+             WRITE LOTE-RPT-LINHA
+         ELSE
+             display message box "Erro lendo a XFD" X"0A"
+                                  parsexfd-text-error-message(parse-flag),
+                     title "Erros na XFD" type is MB-OK, icon is MB-ERROR-ICON
+         END-IF
+         go to 0030-PROCESSAR-ARQUIVO-EXIT
+    end-if.
+
+    initialize WA-XFD-JSON.
+    initialize XFD-CATALOGO-CAMPOS.
+    move "S" to WA-XFD-PRIMEIRO-CAMPO.
+    string "["               DELIMITED BY SIZE
+           INTO WA-XFD-JSON.
+    move 0 to xfd-max-field-name-len.
+    perform varying xfd-field-index from 1 by 1
+			until xfd-field-index > xfd-total-number-fields
+        call "parsexfd" using get-field-info-op
+      *>  display message box "XFD-FIELD-NAME         " XFD-FIELD-NAME           X"0A"
+      *>                      "XFD-FIELD-OFFSET       " XFD-FIELD-OFFSET         X"0A"
+      *>                      "XFD-FIELD-LENGTH       " XFD-FIELD-LENGTH         X"0A"
+      *>                      "XFD-FIELD-TYPE         " XFD-FIELD-TYPE           X"0A"
+      *>                      "XFD-FIELD-DIGITS       " XFD-FIELD-DIGITS         X"0A"
+      *>                      "XFD-FIELD-SCALE        " XFD-FIELD-SCALE          X"0A"
+      *>                      "XFD-FIELD-USER-TYPE    " XFD-FIELD-USER-TYPE      X"0A"
+      *>                      "XFD-FIELD-CONDITION    " XFD-FIELD-CONDITION      X"0A"
+      *>                      "XFD-FIELD-LEVEL        " XFD-FIELD-LEVEL          X"0A"
+      *>                      "XFD-FIELD-FORMAT       " XFD-FIELD-FORMAT         X"0A"
+      *>                      "XFD-FIELD-OCCURS-DEPTH " XFD-FIELD-OCCURS-DEPTH   X"0A"
+      
+        initialize WA-XFD-PARSE
+        MOVE XFD-FIELD-NAME      TO XFD-NAME
+        MOVE XFD-FIELD-OFFSET    TO XFD-OFFSET
+        MOVE XFD-FIELD-LENGTH    TO XFD-LENGTH
+        MOVE XFD-FIELD-TYPE      TO XFD-TYPE
+        MOVE XFD-FIELD-DIGITS    TO XFD-DIGITS
+        MOVE XFD-FIELD-SCALE     TO XFD-SCALE
+        MOVE XFD-FIELD-USER-TYPE TO XFD-USER-TYPE
+        MOVE XFD-FIELD-CONDITION TO XFD-CONDITION
+        MOVE XFD-FIELD-LEVEL     TO XFD-LEVEL
+        MOVE XFD-FIELD-FORMAT    TO XFD-FORMAT
+
+        MOVE XFD-OFFSET          TO WA-ED-OFFSET
+        MOVE XFD-LENGTH          TO WA-ED-LENGTH
+        MOVE XFD-TYPE            TO WA-ED-TYPE
+        MOVE XFD-DIGITS          TO WA-ED-DIGITS
+        MOVE XFD-SCALE           TO WA-ED-SCALE
+        MOVE XFD-USER-TYPE       TO WA-ED-USER-TYPE
+        MOVE XFD-CONDITION       TO WA-ED-CONDITION
+        MOVE XFD-LEVEL           TO WA-ED-LEVEL
+
+        IF  XFD-CAT-QTD < 300
+            ADD 1 TO XFD-CAT-QTD
+            MOVE XFD-NAME            TO XFD-CAT-NOME(XFD-CAT-QTD)
+            MOVE XFD-TYPE            TO XFD-CAT-TYPE(XFD-CAT-QTD)
+            MOVE XFD-DIGITS          TO XFD-CAT-DIGITS(XFD-CAT-QTD)
+            MOVE XFD-SCALE           TO XFD-CAT-SCALE(XFD-CAT-QTD)
+            MOVE XFD-LENGTH          TO XFD-CAT-LENGTH(XFD-CAT-QTD)
+            MOVE XFD-FIELD-OCCURS-DEPTH TO XFD-CAT-OCCURS(XFD-CAT-QTD)
+        ELSE
+            SET WA-XFD-CATALOGO-ESTOUROU-SIM TO TRUE
+        END-IF
+
+*       A VIRGULA DE SEPARACAO SO ENTRA A PARTIR DO SEGUNDO CAMPO
+        if   not WA-XFD-PRIMEIRO-CAMPO-SIM
+             string WA-XFD-JSON DELIMITED BY "   "
+                    ","         DELIMITED BY SIZE
+                    INTO WA-XFD-JSON
+        end-if
+        move "N" to WA-XFD-PRIMEIRO-CAMPO
+
+        string WA-XFD-JSON                          DELIMITED BY "   "
+               "{""name"":"""                        DELIMITED BY SIZE
+               XFD-NAME                               DELIMITED BY "   "
+               """,""offset"":"                       DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-OFFSET)             DELIMITED BY SIZE
+               ",""length"":"                          DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-LENGTH)              DELIMITED BY SIZE
+               ",""type"":"                             DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-TYPE)                 DELIMITED BY SIZE
+               ",""digits"":"                            DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-DIGITS)                DELIMITED BY SIZE
+               ",""scale"":"                              DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-SCALE)                  DELIMITED BY SIZE
+               ",""user_type"":"                           DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-USER-TYPE)               DELIMITED BY SIZE
+               ",""condition"":"                            DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-CONDITION)                DELIMITED BY SIZE
+               ",""level"":"                                 DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-LEVEL)                     DELIMITED BY SIZE
+               ",""format"":"""                               DELIMITED BY SIZE
+               XFD-FORMAT                                     DELIMITED BY "   "
+               """}"                                          DELIMITED BY SIZE
+               INTO WA-XFD-JSON
+        end-string
+
+*        CALL "XFDParse" USING BY REFERENCE WA-XFD-PARSE
+*                              BY REFERENCE RET
+*                        GIVING RETURN-CODE
+*        END-CALL
+    end-perform.
+
+    if  WA-XFD-CATALOGO-ESTOUROU-SIM
+        display message box "PARSETST - A XFD TEM MAIS DE 300 CAMPOS - O "
+                "CATALOGO (XFD-CATALOGO-CAMPOS) SO GUARDOU OS 300 "
+                "PRIMEIROS.  O DDL/COPYBOOK GERADOS A PARTIR DELE FICAM "
+                "INCOMPLETOS PARA ESTA XFD." X"0A"
+                title "Aviso - Catalogo de Campos" type is MB-OK, icon is MB-ERROR-ICON
+    end-if.
+
+    string WA-XFD-JSON  DELIMITED BY "   "
+           "]"          DELIMITED BY SIZE
+           X"00"        DELIMITED BY SIZE
+           INTO WA-XFD-JSON.
+
+    CALL "MD5String"
+             USING BY REFERENCE WA-XFD-JSON
+                   BY REFERENCE WP-XFD-JSON
+                   BY REFERENCE LEN
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE WA-MD5, BY VALUE WP-XFD-JSON, LEN.
+
+    CALL "SHA256String"
+             USING BY REFERENCE WA-XFD-JSON
+                   BY REFERENCE WP-XFD-JSON-SHA256
+                   BY REFERENCE LEN-SHA256
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "C$MEMCPY" USING BY REFERENCE WA-SHA256, BY VALUE WP-XFD-JSON-SHA256,
+             LEN-SHA256.
+
+    ACCEPT WS-DATA FROM DATE YYYYMMDD.
+    PERFORM 0020-CONTROLAR-SNAPSHOT-DATADO.
+
+*>  RET VOLTA 0 QUANDO O MD5 E O SHA-256 ATUAIS BATEM COM O ULTIMO APROVADO
+    CALL "XFDCheck"
+             USING BY REFERENCE WA-AQRUIVO
+                   BY REFERENCE WA-MD5
+                   BY REFERENCE WA-SHA256
+                   BY REFERENCE RET
+             GIVING RETURN-CODE
+    END-CALL.
+
+    IF  WA-XFD-DIVERGENTE
+        ADD 1 TO WA-LOTE-TOTAL-ERROS
+        DISPLAY "PARSETST - LAYOUT DA XFD DE " WA-AQRUIVO
+                " MUDOU SEM ATUALIZAR A BASELINE APROVADA"
+                UPON SYSERR
+        IF  WA-MODO-LOTE-SIM
+            MOVE SPACES TO LOTE-RPT-LINHA
+            STRING WA-AQRUIVO                                 DELIMITED BY SPACE
+                   " - LAYOUT DIVERGENTE DA BASELINE, ARQUIVO PULADO" DELIMITED BY SIZE
+                   INTO LOTE-RPT-LINHA
+            WRITE LOTE-RPT-LINHA
+        END-IF
+        GO TO 0030-PROCESSAR-ARQUIVO-EXIT
+    END-IF.
+
+    MOVE SPACES   TO WA-CKR-ARQUIVO.
+    MOVE FILENAME TO WA-CKR-ARQUIVO.
+    CALL "CKREPO" USING WA-CKR-ARQUIVO, WA-MD5, WA-SHA256,
+                         WA-CKR-JOB, WA-CKR-RETORNO,
+                         WA-CKR-MD5-ANTERIOR, WA-CKR-SHA256-ANTERIOR,
+                         WA-CKR-EXISTIA
+    END-CALL.
+    IF  WA-CKR-ERRO-ARQUIVO
+        ADD 1 TO WA-LOTE-TOTAL-ERROS
+        DISPLAY "PARSETST - NAO ABRIU O REPOSITORIO DE CHECKSUMS (CKREPO) "
+                "PARA " WA-CKR-ARQUIVO
+                UPON SYSERR
+        IF  WA-MODO-LOTE-SIM
+            MOVE SPACES TO LOTE-RPT-LINHA
+            STRING WA-CKR-ARQUIVO                             DELIMITED BY SPACE
+                   " - CKREPO NAO ABRIU, ARQUIVO PULADO"       DELIMITED BY SIZE
+                   INTO LOTE-RPT-LINHA
+            WRITE LOTE-RPT-LINHA
+        END-IF
+        GO TO 0030-PROCESSAR-ARQUIVO-EXIT
+    END-IF.
+
+    OPEN OUTPUT ARQTXT.
+    WRITE TXT-LINHA FROM WA-XFD-JSON.
+    CLOSE ARQTXT.
+
+    CALL "XFDCreateTable"
+             USING BY REFERENCE WA-AQRUIVO
+                   BY REFERENCE XFD-CATALOGO-CAMPOS
+                   BY REFERENCE RET
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "XFDCopybook"
+             USING BY REFERENCE WA-AQRUIVO
+                   BY REFERENCE XFD-CATALOGO-CAMPOS
+                   BY REFERENCE RET
+             GIVING RETURN-CODE
+    END-CALL.
+
+    CALL "parsexfd" USING FREE-MEMORY-OP.
+
+0030-PROCESSAR-ARQUIVO-EXIT.
+    EXIT.
+
+*--------------------------------------------------------------------*
+* CONFERE AS BIBLIOTECAS COMPARTILHADAS CARREGADAS ACIMA CONTRA O     *
+* MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK) ANTES DE CONFIAR     *
+* NELAS PARA O RESTO DO PROGRAMA.                                     *
+*--------------------------------------------------------------------*
+0010-CONFERIR-BIBLIOTECA.
+    CALL "DLLCHECK" USING "./libmd5.so", WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY MESSAGE BOX "PARSETST - ./libmd5.so NAO BATE COM O "
+                "MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK), STATUS "
+                WA-DLLCHK-RETORNO
+        STOP RUN
+    END-IF.
+
+    CALL "DLLCHECK" USING "./libparsexfd.so", WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY MESSAGE BOX "PARSETST - ./libparsexfd.so NAO BATE COM O "
+                "MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK), STATUS "
+                WA-DLLCHK-RETORNO
+        STOP RUN
+    END-IF.
+
+*--------------------------------------------------------------------*
+* PROCURA NO HISTORICO SE JA EXISTE UM SNAPSHOT DATADO COM O MD5 ATUAL *
+* DO CATALOGO.  SE O MD5 NAO MUDOU DESDE O ULTIMO SNAPSHOT, WS-DATA1   *
+* FICA COM A DATA DAQUELE SNAPSHOT (O LAYOUT NAO MUDA, A DATA DA       *
+* ULTIMA MUDANCA TAMBEM NAO).  SE MUDOU (OU E A PRIMEIRA VEZ), GRAVA   *
+* UM SNAPSHOT NOVO DATADO DE HOJE E UMA LINHA NOVA NO HISTORICO.       *
+*--------------------------------------------------------------------*
+0020-CONTROLAR-SNAPSHOT-DATADO.
+    MOVE "N"    TO WA-SNAP-ACHOU.
+    MOVE SPACES TO WA-SNAP-MD5-ACHADO.
+    MOVE ZEROS  TO WA-SNAP-DATA-ACHADA.
+
+    OPEN INPUT SNAP-HIST.
+    IF  SW-STATUS-SNAP(1:1) = ZEROS
+        PERFORM 0021-LER-HISTORICO
+                WITH TEST AFTER
+                UNTIL SW-STATUS-SNAP(1:1) NOT = ZEROS
+        CLOSE SNAP-HIST
+    END-IF.
+
+    IF  WA-SNAP-ACHOU-SIM AND WA-SNAP-MD5-ACHADO = WA-MD5
+        MOVE WA-SNAP-DATA-ACHADA TO WS-DATA1
+    ELSE
+        MOVE WS-DATA TO WS-DATA1
+        PERFORM 0022-GRAVAR-SNAPSHOT-JSON
+        PERFORM 0023-GRAVAR-LINHA-HISTORICO
+    END-IF.
+
+*--------------------------------------------------------------------*
+* LE O HISTORICO ATE O FIM, GUARDANDO O ULTIMO REGISTRO QUE BATE COM  *
+* O ARQUIVO ATUAL (O HISTORICO E UM LOG EM ORDEM CRONOLOGICA, ENTAO O *
+* ULTIMO QUE BATE E O MAIS RECENTE).                                  *
+*--------------------------------------------------------------------*
+0021-LER-HISTORICO.
+    READ SNAP-HIST
+         AT END CONTINUE
+         NOT AT END
+             IF  SNAP-ARQUIVO-H = WA-AQRUIVO
+                 MOVE "S"         TO WA-SNAP-ACHOU
+                 MOVE SNAP-MD5-H  TO WA-SNAP-MD5-ACHADO
+                 MOVE SNAP-DATA-H TO WA-SNAP-DATA-ACHADA
+             END-IF
+    END-READ.
+
+0022-GRAVAR-SNAPSHOT-JSON.
+    MOVE SPACES TO WA-SNAP-ARQUIVO.
+    STRING "catalogo-"             DELIMITED BY SIZE
+           FUNCTION TRIM(WA-AQRUIVO) DELIMITED BY SIZE
+           "-"                     DELIMITED BY SIZE
+           WS-DATA                 DELIMITED BY SIZE
+           ".json"                 DELIMITED BY SIZE
+           INTO WA-SNAP-ARQUIVO.
+    OPEN OUTPUT SNAP-JSON.
+    WRITE SNAP-JSON-LINHA FROM WA-XFD-JSON.
+    CLOSE SNAP-JSON.
+
+0023-GRAVAR-LINHA-HISTORICO.
+    OPEN EXTEND SNAP-HIST.
+    IF  SW-STATUS-SNAP(1:1) = "3"
+        OPEN OUTPUT SNAP-HIST
+        CLOSE SNAP-HIST
+        OPEN EXTEND SNAP-HIST
+    END-IF.
+    MOVE SPACES     TO SNAP-LINHA.
+    MOVE WA-AQRUIVO TO SNAP-ARQUIVO-H.
+    MOVE WA-MD5     TO SNAP-MD5-H.
+    MOVE WS-DATA    TO SNAP-DATA-H.
+    WRITE SNAP-LINHA.
+    CLOSE SNAP-HIST.
