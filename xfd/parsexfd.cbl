@@ -25,6 +25,15 @@ copy "bacu/parsexfd.ws".
     03  value-9999              pic 9999.
     03  value-99999             pic 99999.
 
+*>  codes 11 (line sequential) and 13 (relative) below were worked out
+*>  from observed XFDs, not confirmed against vendor documentation -
+*>  only 12 (indexed) is proven.  an operator who has confirmed 11/13
+*>  for their own XFDs can opt in by setting this in the environment;
+*>  otherwise only indexed files are accepted, same as before that
+*>  widening.
+01  wa-xfd-permite-nao-indexado    pic x(1) value "N".
+    88  wa-xfd-permite-nao-indexado-sim value "S".
+
 linkage section.
 77  opcode			pic 9.
 
@@ -271,8 +280,17 @@ parse-xfd.
 	exit paragraph
     end-if.
 
-* Allow only indexed files at this point
+* Indexed files (code 12) are the only organization confirmed against a
+* real XFD.  Line sequential (11) and relative (13) are accepted only
+* when the operator has opted in via the XFD_PERMITE_NAO_INDEXADO
+* environment setting, having confirmed those codes against their own
+* XFDs - see wa-xfd-permite-nao-indexado above.  Anything else is
+* rejected rather than assumed safe.
+    accept wa-xfd-permite-nao-indexado from environment
+	    "XFD_PERMITE_NAO_INDEXADO".
     if parsexfd-filetype not = 12
+       and not (wa-xfd-permite-nao-indexado-sim
+	        and (parsexfd-filetype = 11 or parsexfd-filetype = 13))
 	move XFDParseInvalidFileType to parse-flag
 	call "C$PARSEXFD" using PARSEXFD-RELEASE, xfd-pointer
 	exit paragraph
