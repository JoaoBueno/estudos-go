@@ -0,0 +1,132 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCreateTable.
+*------------------------------------------------------------------------------*
+* GERA O DDL (CREATE TABLE) DE UMA COPIA RELACIONAL DE UM ARQUIVO INDEXADO A   *
+* PARTIR DO CATALOGO DE CAMPOS JA EXTRAIDO PELO PARSEXFD (VIDE XFD-CATALOGO-   *
+* CAMPOS EM xfd/xfdcampos.ws).  TIPO/TAMANHO/ESCALA DA COLUNA SAO DERIVADOS DE *
+* XFD-CAT-TYPE/XFD-CAT-DIGITS/XFD-CAT-SCALE.  GRAVA O RESULTADO EM             *
+* <NOME-DA-TABELA>.sql NO DIRETORIO CORRENTE.                                  *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT DDL-ARQUIVO ASSIGN WA-NOME-ARQUIVO-DDL
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-DDL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  DDL-ARQUIVO.
+01  DDL-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-DDL                PIC X(002)          VALUE SPACES.
+77  WA-NOME-ARQUIVO-DDL          PIC X(040)          VALUE SPACES.
+77  WA-IDX                       SIGNED-LONG.
+77  WA-ED-DIGITS                 PIC ZZZZ9.
+77  WA-ED-SCALE                  PIC Z9.
+77  WA-ED-LENGTH                 PIC ZZZZ9.
+
+01  WA-DDL-COLUNA.
+    03  WA-DDL-NOME              PIC X(030).
+    03  WA-DDL-TIPO              PIC X(030).
+    03  WA-DDL-VIRGULA           PIC X(001).
+
+LINKAGE SECTION.
+01  XFDCT-TABELA-NOME            PIC X(030).
+copy "xfd/xfdcampos.ws".
+01  XFDCT-RETORNO                PIC 9(002).
+    88  XFDCT-OK                                     VALUE 00.
+    88  XFDCT-SEM-CAMPOS                             VALUE 01.
+    88  XFDCT-ERRO-ARQUIVO                           VALUE 99.
+
+PROCEDURE DIVISION CHAINING XFDCT-TABELA-NOME, XFD-CATALOGO-CAMPOS,
+        XFDCT-RETORNO.
+0000-MAINLINE.
+    MOVE ZEROS TO XFDCT-RETORNO.
+
+    IF  XFD-CAT-QTD = ZEROS
+        SET XFDCT-SEM-CAMPOS TO TRUE
+        GOBACK
+    END-IF.
+
+    MOVE SPACES TO WA-NOME-ARQUIVO-DDL.
+    STRING XFDCT-TABELA-NOME DELIMITED BY SPACE
+           ".sql"            DELIMITED BY SIZE
+           INTO WA-NOME-ARQUIVO-DDL.
+
+    OPEN OUTPUT DDL-ARQUIVO.
+    IF  SW-STATUS-DDL(1:1) NOT = ZEROS
+        SET XFDCT-ERRO-ARQUIVO TO TRUE
+        GOBACK
+    END-IF.
+
+    STRING "CREATE TABLE " DELIMITED BY SIZE
+           XFDCT-TABELA-NOME DELIMITED BY SPACE
+           " ("              DELIMITED BY SIZE
+           INTO DDL-LINHA.
+    WRITE DDL-LINHA.
+
+    PERFORM 1000-GERAR-COLUNA
+            VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > XFD-CAT-QTD.
+
+    MOVE ");" TO DDL-LINHA.
+    WRITE DDL-LINHA.
+
+    CLOSE DDL-ARQUIVO.
+    SET XFDCT-OK TO TRUE.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* MONTA UMA LINHA DE COLUNA.  CAMPOS COM XFD-CAT-DIGITS > 0 VIRAM     *
+* NUMERIC/DECIMAL; OS DEMAIS VIRAM VARCHAR DO TAMANHO DO CAMPO XFD.   *
+*--------------------------------------------------------------------*
+1000-GERAR-COLUNA.
+    MOVE SPACES TO WA-DDL-COLUNA.
+    MOVE XFD-CAT-NOME(WA-IDX) TO WA-DDL-NOME.
+
+    IF  XFD-CAT-DIGITS(WA-IDX) > ZEROS
+        MOVE XFD-CAT-DIGITS(WA-IDX) TO WA-ED-DIGITS
+        IF  XFD-CAT-SCALE(WA-IDX) > ZEROS
+            MOVE XFD-CAT-SCALE(WA-IDX) TO WA-ED-SCALE
+            STRING "DECIMAL(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-DIGITS) DELIMITED BY SIZE
+                   ","        DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-SCALE)  DELIMITED BY SIZE
+                   ")"        DELIMITED BY SIZE
+                   INTO WA-DDL-TIPO
+        ELSE
+            STRING "DECIMAL(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-DIGITS) DELIMITED BY SIZE
+                   ")"        DELIMITED BY SIZE
+                   INTO WA-DDL-TIPO
+        END-IF
+    ELSE
+        MOVE XFD-CAT-LENGTH(WA-IDX) TO WA-ED-LENGTH
+        STRING "VARCHAR(" DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-LENGTH) DELIMITED BY SIZE
+               ")"        DELIMITED BY SIZE
+               INTO WA-DDL-TIPO
+    END-IF.
+
+    IF  WA-IDX < XFD-CAT-QTD
+        MOVE "," TO WA-DDL-VIRGULA
+    ELSE
+        MOVE SPACE TO WA-DDL-VIRGULA
+    END-IF.
+
+    STRING "    " DELIMITED BY SIZE
+           WA-DDL-NOME      DELIMITED BY "   "
+           " "              DELIMITED BY SIZE
+           WA-DDL-TIPO      DELIMITED BY "   "
+           WA-DDL-VIRGULA   DELIMITED BY SIZE
+           INTO DDL-LINHA.
+    WRITE DDL-LINHA.
