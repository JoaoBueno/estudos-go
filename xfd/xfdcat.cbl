@@ -0,0 +1,208 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCAT.
+*------------------------------------------------------------------------------*
+* CATALOGO DE DADOS: VARRE TODAS AS .XFD DE /multidad/xfd, EXTRAI OS CAMPOS DE  *
+* CADA UMA (PARSEXFD, MESMA CHAMADA DO PARSETST) E GRAVA UM CATALOGO MESTRE     *
+* COBRINDO TODOS OS ARQUIVOS INDEXADOS DO SISTEMA, EM VEZ DE TER QUE ABRIR XFD  *
+* POR XFD NO PARSETST PARA DESCOBRIR O QUE TEM DENTRO.                          *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XFDCAT-RPT ASSIGN "xfdcat.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  XFDCAT-RPT.
+01  RPT-LINHA                   PIC X(200).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+
+77  PASTA-XFD                    PIC X(050)          VALUE "/multidad/xfd/".
+77  PASTA-VENDAS                 PIC X(050)          VALUE "/multidad/vendas/".
+77  PADRAO-XFD                   PIC X(010)          VALUE "*.xfd".
+
+77  MYDIR                        USAGE HANDLE.
+77  NOME-XFD                     PIC X(128).
+77  WA-FIM-PASTA                 PIC X(001)          VALUE "N".
+    88  WA-FIM-PASTA-SIM                             VALUE "S".
+
+77  WA-XFDFILE                   PIC X(100)          VALUE SPACES.
+77  WA-FILENAME                  PIC X(100)          VALUE SPACES.
+77  WA-NOME-BASE                 PIC X(060)          VALUE SPACES.
+77  WA-POS-PONTO                 SIGNED-LONG.
+
+77  WA-TOTAL-ARQUIVOS            PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-CAMPOS              PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-ERROS               PIC 9(005)          VALUE ZEROS.
+
+77  WA-MOTIVO-ERRO-XFD           PIC X(060)          VALUE SPACES.
+
+01  WA-RPT-DETALHE.
+    03  WA-RPT-XFD               PIC X(030).
+    03  WA-RPT-CAMPO             PIC X(032).
+    03  WA-RPT-OFFSET            PIC ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  WA-RPT-LENGTH            PIC ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  WA-RPT-TYPE              PIC ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  WA-RPT-DIGITS            PIC ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  WA-RPT-SCALE             PIC -ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  WA-RPT-FORMAT            PIC X(030).
+
+copy "bacu/acugui.def".
+copy "bacu/parsexfd.ws".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    CALL "./libparsexfd.so".
+
+    OPEN OUTPUT XFDCAT-RPT.
+    MOVE "CATALOGO DE DADOS - CAMPOS DE TODOS OS ARQUIVOS XFD DE /multidad/xfd"
+        TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    CALL "C$LIST-DIRECTORY" USING LISTDIR-OPEN, PASTA-XFD, PADRAO-XFD.
+    MOVE RETURN-CODE TO MYDIR.
+    IF  MYDIR NOT = 0
+        PERFORM WITH TEST AFTER UNTIL WA-FIM-PASTA-SIM
+                CALL "C$LIST-DIRECTORY" USING LISTDIR-NEXT, MYDIR, NOME-XFD
+                IF  NOME-XFD = SPACES
+                    SET WA-FIM-PASTA-SIM TO TRUE
+                ELSE
+                    PERFORM 1000-CATALOGAR-XFD
+                END-IF
+        END-PERFORM
+        CALL "C$LIST-DIRECTORY" USING LISTDIR-CLOSE, MYDIR
+    END-IF.
+
+    PERFORM 8000-TRAILER.
+    CLOSE XFDCAT-RPT.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* MONTA OS CAMINHOS DA XFD E DO ARQUIVO DE DADOS CORRESPONDENTE,     *
+* CHAMA O PARSEXFD E LANCA UMA LINHA NO CATALOGO POR CAMPO.          *
+*--------------------------------------------------------------------*
+1000-CATALOGAR-XFD.
+    ADD 1 TO WA-TOTAL-ARQUIVOS.
+    MOVE SPACES TO WA-XFDFILE.
+    STRING PASTA-XFD DELIMITED BY SPACE
+           NOME-XFD  DELIMITED BY SPACE
+           INTO WA-XFDFILE.
+
+    PERFORM 1100-ACHAR-NOME-BASE.
+    MOVE SPACES TO WA-FILENAME.
+    STRING PASTA-VENDAS  DELIMITED BY SPACE
+           WA-NOME-BASE  DELIMITED BY SPACE
+           INTO WA-FILENAME.
+
+    MOVE WA-XFDFILE  TO XFDFILE.
+    MOVE WA-FILENAME TO FILENAME.
+
+    CALL "parsexfd" USING PARSE-XFD-OP.
+    IF  PARSE-ERROR
+        ADD 1 TO WA-TOTAL-ERROS
+        PERFORM 1050-CLASSIFICAR-ERRO-PARSE
+        MOVE SPACES      TO RPT-LINHA
+        STRING WA-NOME-BASE                                DELIMITED BY SPACE
+               " - NAO PARSEOU, ARQUIVO PULADO: "           DELIMITED BY SIZE
+               WA-MOTIVO-ERRO-XFD                           DELIMITED BY SPACE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+    ELSE
+        PERFORM VARYING XFD-FIELD-INDEX FROM 1 BY 1
+                UNTIL XFD-FIELD-INDEX > XFD-TOTAL-NUMBER-FIELDS
+            CALL "parsexfd" USING GET-FIELD-INFO-OP
+            ADD 1 TO WA-TOTAL-CAMPOS
+            MOVE SPACES          TO WA-RPT-DETALHE
+            MOVE WA-NOME-BASE    TO WA-RPT-XFD
+            MOVE XFD-FIELD-NAME  TO WA-RPT-CAMPO
+            MOVE XFD-FIELD-OFFSET TO WA-RPT-OFFSET
+            MOVE XFD-FIELD-LENGTH TO WA-RPT-LENGTH
+            MOVE XFD-FIELD-TYPE   TO WA-RPT-TYPE
+            MOVE XFD-FIELD-DIGITS TO WA-RPT-DIGITS
+            MOVE XFD-FIELD-SCALE  TO WA-RPT-SCALE
+            MOVE XFD-FIELD-FORMAT TO WA-RPT-FORMAT
+            MOVE WA-RPT-DETALHE   TO RPT-LINHA
+            WRITE RPT-LINHA
+        END-PERFORM
+        CALL "parsexfd" USING FREE-MEMORY-OP
+    END-IF.
+
+*--------------------------------------------------------------------*
+* TRADUZ O CODIGO DE ERRO DEVOLVIDO PELO PARSEXFD (SEM MEMORIA,      *
+* XFD/ARQUIVO DE DADOS INCOMPATIVEIS, OU FALHA DE LEITURA/ABERTURA/  *
+* VERSAO NA INTERFACE COM O ARQUIVO) PARA UM MOTIVO LEGIVEL NO       *
+* CATALOGO, SEM PARAR O JOB - UM XFD RUIM OU TRAVADO NAO PODE        *
+* EXIGIR UM OPERADOR PARA FECHAR CAIXA DE MENSAGEM NUM JOB NOTURNO.  *
+*--------------------------------------------------------------------*
+1050-CLASSIFICAR-ERRO-PARSE.
+    EVALUATE PARSE-FLAG
+        WHEN XFDParseNoMemoryError
+            MOVE "SEM MEMORIA DISPONIVEL PARA PARSEAR A XFD"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN XFDParseMismatchError
+            MOVE "XFD NAO CONFERE COM O ARQUIVO DE DADOS"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN XFDParseReadError
+            MOVE "ERRO DE LEITURA NA XFD (ARQUIVO PODE ESTAR TRAVADO)"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN XFDParseOpenError
+            MOVE "ERRO AO ABRIR A XFD (INEXISTENTE OU TRAVADA)"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN XFDParseVersionError
+            MOVE "VERSAO DE XFD NAO SUPORTADA"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN XFDParseTooManyKeyFieldsError
+            MOVE "XFD COM CHAVE COM CAMPOS DEMAIS"
+                TO WA-MOTIVO-ERRO-XFD
+        WHEN OTHER
+            MOVE PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG)
+                TO WA-MOTIVO-ERRO-XFD
+    END-EVALUATE.
+
+*--------------------------------------------------------------------*
+* TIRA A PASTA E A EXTENSAO ".xfd" DO NOME DO ARQUIVO PARA ACHAR O   *
+* NOME DO ARQUIVO DE DADOS CORRESPONDENTE (aivenfcp.xfd -> aivenfcp).*
+*--------------------------------------------------------------------*
+1100-ACHAR-NOME-BASE.
+    MOVE NOME-XFD TO WA-NOME-BASE.
+    MOVE ZEROS TO WA-POS-PONTO.
+    INSPECT WA-NOME-BASE TALLYING WA-POS-PONTO FOR CHARACTERS
+            BEFORE INITIAL ".xfd".
+    IF  WA-POS-PONTO > ZEROS
+        MOVE SPACES TO WA-NOME-BASE
+        MOVE NOME-XFD(1:WA-POS-PONTO) TO WA-NOME-BASE
+    END-IF.
+
+*--------------------------------------------------------------------*
+* RODAPE: QUANTOS ARQUIVOS XFD, QUANTOS CAMPOS E QUANTOS ERROS.      *
+*--------------------------------------------------------------------*
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "ARQUIVOS XFD: " DELIMITED BY SIZE
+           WA-TOTAL-ARQUIVOS DELIMITED BY SIZE
+           "  CAMPOS: "      DELIMITED BY SIZE
+           WA-TOTAL-CAMPOS   DELIMITED BY SIZE
+           "  ERROS: "       DELIMITED BY SIZE
+           WA-TOTAL-ERROS    DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
