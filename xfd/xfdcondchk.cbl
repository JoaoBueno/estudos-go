@@ -0,0 +1,120 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCONDCHK.
+*------------------------------------------------------------------------------*
+* FERRAMENTA DE TROUBLESHOOTING DE CAMPOS CONDICIONAIS.  PEGA UM REGISTRO DA    *
+* AIVENFCP (EM FORMA DE UM DUMP DE UMA LINHA SO, COM OS BYTES CRUS DO REGISTRO) *
+* E RODA A MESMA AVALIACAO DE CONDICOES QUE O test-all-conditions DO            *
+* xfd/parsexfd.cbl FAZ (VIA TEST-CONDITIONS-OP), IMPRIMINDO CAMPO A CAMPO SE    *
+* ELE ESTA ATIVO OU SUPRIMIDO NAQUELE REGISTRO ESPECIFICO.  SUBSTITUI TER QUE   *
+* PEDIR PARA UM DESENVOLVEDOR LER AS CONDICOES DO COPYBOOK NA MAO TODA VEZ QUE  *
+* APARECE UM CHAMADO DE "POR QUE ESSE CAMPO ESTA EM BRANCO NESSA NOTA".         *
+*                                                                              *
+* O REGISTRO E LIDO DE UM ARQUIVO DE DUMP (UMA LINHA = OS BYTES CRUS DE UM     *
+* REGISTRO DA AIVENFCP) PORQUE O LAYOUT/CHAVE REAL DA AIVENFCP NAO EXISTE COMO *
+* COPYBOOK COMPILADO NESTE SISTEMA - SO A XFD SABE OS CAMPOS, E SO EM TEMPO DE *
+* EXECUCAO (VIDE XFDCreateTable/XFDCat).  GERAR O DUMP DE UM REGISTRO REAL E   *
+* TRABALHO DA TELA/ROTINA QUE JA SABE ABRIR A AIVENFCP PELA CHAVE CERTA.       *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REG-DUMP ASSIGN WA-ARQ-REGISTRO
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-REG.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REG-DUMP.
+01  REG-LINHA                   PIC X(4000).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-REG                PIC X(002)          VALUE SPACES.
+77  WA-ARQ-REGISTRO               PIC X(100)          VALUE SPACES.
+77  WA-RECORD-BUFFER              PIC X(4000)         VALUE SPACES.
+
+77  WA-SITUACAO-CAMPO             PIC X(010).
+
+copy "bacu/acugui.def".
+copy "bacu/parsexfd.ws".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    CALL "./libparsexfd.so".
+
+    DISPLAY "ARQUIVO DE DUMP DO REGISTRO (1 LINHA = BYTES CRUS): "
+            WITH NO ADVANCING.
+    ACCEPT WA-ARQ-REGISTRO.
+
+    PERFORM 1000-LER-REGISTRO.
+    IF  SW-STATUS-REG(1:1) NOT = ZEROS
+        DISPLAY "XFDCONDCHK - NAO ABRIU/LEU " WA-ARQ-REGISTRO
+                ", STATUS " SW-STATUS-REG
+        STOP RUN
+    END-IF.
+
+    MOVE "/multidad/xfd/aivenfcp.xfd" TO XFDFILE.
+    MOVE "/multidad/vendas/aivenfcp"  TO FILENAME.
+
+    CALL "parsexfd" USING PARSE-XFD-OP.
+    IF  PARSE-ERROR
+        DISPLAY "XFDCONDCHK - ERRO LENDO A XFD: "
+                PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG)
+        STOP RUN
+    END-IF.
+
+    SET RECORD-AREA-PTR TO ADDRESS OF WA-RECORD-BUFFER.
+    CALL "parsexfd" USING TEST-CONDITIONS-OP.
+
+    DISPLAY "CAMPO                          CONDICAO  SITUACAO".
+    DISPLAY "------------------------------ --------  ----------".
+    PERFORM VARYING XFD-FIELD-INDEX FROM 1 BY 1
+            UNTIL XFD-FIELD-INDEX > XFD-TOTAL-NUMBER-FIELDS
+        PERFORM 2000-AVALIAR-CAMPO
+    END-PERFORM.
+
+    CALL "parsexfd" USING FREE-MEMORY-OP.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* CARREGA O REGISTRO DE DUMP PARA DENTRO DO BUFFER QUE SERA PASSADO  *
+* COMO RECORD-AREA-PTR PARA O PARSEXFD AVALIAR AS CONDICOES.         *
+*--------------------------------------------------------------------*
+1000-LER-REGISTRO.
+    MOVE SPACES TO WA-RECORD-BUFFER.
+    OPEN INPUT REG-DUMP.
+    IF  SW-STATUS-REG(1:1) = ZEROS
+        READ REG-DUMP
+             AT END MOVE "10" TO SW-STATUS-REG
+             NOT AT END MOVE REG-LINHA TO WA-RECORD-BUFFER
+        END-READ
+        CLOSE REG-DUMP
+    END-IF.
+
+*--------------------------------------------------------------------*
+* PARA UM CAMPO: SE NAO TEM CONDICAO, ESTA SEMPRE ATIVO.  SE TEM,    *
+* CONSULTA A CONDICAO (JA AVALIADA PELO TEST-CONDITIONS-OP ACIMA) E  *
+* MOSTRA ATIVO OU SUPRIMIDO.                                         *
+*--------------------------------------------------------------------*
+2000-AVALIAR-CAMPO.
+    CALL "parsexfd" USING GET-FIELD-INFO-OP.
+
+    IF  XFD-FIELD-CONDITION = 0
+        MOVE "ATIVO"     TO WA-SITUACAO-CAMPO
+    ELSE
+        MOVE XFD-FIELD-CONDITION TO XFD-COND-INDEX
+        CALL "parsexfd" USING GET-COND-INFO-OP
+        IF  TRUE-CONDITION
+            MOVE "ATIVO"     TO WA-SITUACAO-CAMPO
+        ELSE
+            MOVE "SUPRIMIDO" TO WA-SITUACAO-CAMPO
+        END-IF
+    END-IF.
+
+    DISPLAY XFD-FIELD-NAME SPACE SPACE
+            XFD-FIELD-CONDITION SPACE SPACE
+            WA-SITUACAO-CAMPO.
