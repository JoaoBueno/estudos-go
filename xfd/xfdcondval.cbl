@@ -0,0 +1,196 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCONDVAL.
+*------------------------------------------------------------------------------*
+* VALIDACAO CRUZADA ENTRE AS CONDICOES DA XFD E OS DADOS REAIS DA AIVENFCP.     *
+* test-all-conditions (xfd/parsexfd.cbl) CALCULA, PARA CADA REGISTRO, A FAIXA   *
+* DE CAMPOS VALIDOS A PARTIR DA AVALIACAO DAS CONDICOES, MAS NAO DEVOLVE ISSO   *
+* PARA QUEM CHAMOU - SO USA INTERNAMENTE.  ESTA ROTINA REFAZ A MESMA TRAVESSIA  *
+* DE CAMPO A CAMPO (GET-FIELD-INFO-OP/GET-COND-INFO-OP), DA MESMA FORMA QUE O   *
+* XFDCONDCHK JA FAZ PARA UM REGISTRO SO, SO QUE RODANDO test-conditions-op      *
+* CONTRA UMA AMOSTRA DE REGISTROS REAIS DA AIVENFCP E CONFERINDO, PARA CADA     *
+* CAMPO CONDICIONAL, SE A CONDICAO (E O CAMPO QUE ELA COMPARA) AINDA EXISTE NA  *
+* XFD ATUAL - PEGANDO O CASO DE UM CAMPO TER SIDO RENUMERADO OU REMOVIDO NO     *
+* COPYBOOK SEM ATUALIZAR A CONDICAO QUE APONTAVA PRA ELE.                       *
+*                                                                              *
+* O REGISTRO E LIDO DIRETO DA AIVENFCP (LEITURA SEQUENCIAL CRUA, SEM CHAVE      *
+* REAL, PELO MESMO MOTIVO JA EXPLICADO NO XFDCONDCHK: O LAYOUT/CHAVE REAL DA    *
+* AIVENFCP NAO EXISTE COMO COPYBOOK COMPILADO NESTE SISTEMA).                   *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XFDCONDVAL-RPT ASSIGN "xfdcondval.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+* LEITURA CRUA E SEQUENCIAL DA AIVENFCP PARA TIRAR A AMOSTRA DE REGISTROS -
+* A CHAVE DECLARADA AQUI E FICTICIA (SO PARA O COMPILADOR ACEITAR UM ARQUIVO
+* INDEXADO), A LEITURA NUNCA BUSCA POR ELA, SO ANDA SEQUENCIAL DO COMECO.
+    SELECT VENDAS-AMOSTRA ASSIGN "/multidad/vendas/aivenfcp"
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY WA-CHAVE-AMOSTRA
+           FILE STATUS SW-STATUS-VENDAS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  XFDCONDVAL-RPT.
+01  RPT-LINHA                   PIC X(200).
+
+FD  VENDAS-AMOSTRA.
+01  VENDAS-REC-AMOSTRA.
+    03  WA-CHAVE-AMOSTRA         PIC X(020).
+    03  FILLER                   PIC X(3980).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-VENDAS             PIC X(002)          VALUE SPACES.
+
+77  WA-NOME-BASE                 PIC X(030)          VALUE "AIVENFCP".
+77  WA-RECORD-BUFFER             PIC X(4000)         VALUE SPACES.
+
+77  WA-TAMANHO-AMOSTRA           PIC 9(004)          VALUE 100.
+77  WA-QTD-AMOSTRADOS            PIC 9(004)          VALUE ZEROS.
+77  WA-FIM-AMOSTRA                PIC X(001)          VALUE "N".
+    88  WA-FIM-AMOSTRA-SIM                             VALUE "S".
+
+77  WA-TOTAL-CAMPOS-COND          PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-REFS-INVALIDAS       PIC 9(005)          VALUE ZEROS.
+
+copy "bacu/acugui.def".
+copy "bacu/parsexfd.ws".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    CALL "./libparsexfd.so".
+
+    OPEN OUTPUT XFDCONDVAL-RPT.
+    MOVE SPACES TO RPT-LINHA.
+    STRING "VALIDACAO CRUZADA XFD X DADOS REAIS - " DELIMITED BY SIZE
+           WA-NOME-BASE                              DELIMITED BY SPACE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    MOVE "/multidad/xfd/aivenfcp.xfd" TO XFDFILE.
+    MOVE "/multidad/vendas/aivenfcp"  TO FILENAME.
+    CALL "parsexfd" USING PARSE-XFD-OP.
+    IF  PARSE-ERROR
+        MOVE SPACES TO RPT-LINHA
+        STRING WA-NOME-BASE                           DELIMITED BY SPACE
+               " - NAO PARSEOU A XFD: "                 DELIMITED BY SIZE
+               PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG)   DELIMITED BY SPACE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+        GO TO 0000-EXIT
+    END-IF.
+
+    OPEN INPUT VENDAS-AMOSTRA.
+    IF  SW-STATUS-VENDAS(1:1) NOT = ZEROS
+        MOVE SPACES TO RPT-LINHA
+        STRING WA-NOME-BASE                   DELIMITED BY SPACE
+               " - NAO ABRIU O ARQUIVO DE DADOS PARA TIRAR A AMOSTRA, STATUS "
+                                                DELIMITED BY SIZE
+               SW-STATUS-VENDAS                DELIMITED BY SIZE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+    ELSE
+        PERFORM 0100-AMOSTRAR-REGISTRO
+                WITH TEST AFTER
+                UNTIL WA-FIM-AMOSTRA-SIM
+                   OR WA-QTD-AMOSTRADOS >= WA-TAMANHO-AMOSTRA
+        CLOSE VENDAS-AMOSTRA
+    END-IF.
+
+    PERFORM 8000-TRAILER.
+    CALL "parsexfd" USING FREE-MEMORY-OP.
+
+0000-EXIT.
+    CLOSE XFDCONDVAL-RPT.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* TIRA UM REGISTRO DA AMOSTRA, RODA A AVALIACAO DE CONDICOES CONTRA   *
+* OS BYTES REAIS DELE E CONFERE CADA CAMPO CONDICIONAL.               *
+*--------------------------------------------------------------------*
+0100-AMOSTRAR-REGISTRO.
+    READ VENDAS-AMOSTRA NEXT RECORD
+         AT END
+             SET WA-FIM-AMOSTRA-SIM TO TRUE
+         NOT AT END
+             ADD 1 TO WA-QTD-AMOSTRADOS
+             MOVE VENDAS-REC-AMOSTRA TO WA-RECORD-BUFFER
+             SET RECORD-AREA-PTR TO ADDRESS OF WA-RECORD-BUFFER
+             CALL "parsexfd" USING TEST-CONDITIONS-OP
+             PERFORM VARYING XFD-FIELD-INDEX FROM 1 BY 1
+                     UNTIL XFD-FIELD-INDEX > XFD-TOTAL-NUMBER-FIELDS
+                 PERFORM 0200-VALIDAR-CAMPO
+             END-PERFORM
+    END-READ.
+
+*--------------------------------------------------------------------*
+* PARA UM CAMPO CONDICIONAL: CONFERE SE A CONDICAO AINDA EXISTE NA    *
+* XFD (NAO FOI RENUMERADA/REMOVIDA) E, SE ELA COMPARAR CONTRA OUTRO   *
+* CAMPO, SE ESSE CAMPO AINDA EXISTE TAMBEM.  SO CONTA UMA VEZ POR     *
+* CAMPO/CONDICAO (A ESTRUTURA E A MESMA EM TODOS OS REGISTROS DA      *
+* AMOSTRA - O QUE MUDA DE REGISTRO PARA REGISTRO E SO O RESULTADO     *
+* ATIVO/SUPRIMIDO, NAO A REFERENCIA).                                 *
+*--------------------------------------------------------------------*
+0200-VALIDAR-CAMPO.
+    CALL "parsexfd" USING GET-FIELD-INFO-OP.
+    IF  XFD-FIELD-CONDITION NOT = 0
+        ADD 1 TO WA-TOTAL-CAMPOS-COND
+        MOVE 0 TO XFD-OTHER-FIELDNUM
+        MOVE XFD-FIELD-CONDITION TO XFD-COND-INDEX
+        CALL "parsexfd" USING GET-COND-INFO-OP
+        IF  PARSE-ERROR
+            ADD 1 TO WA-TOTAL-REFS-INVALIDAS
+            MOVE SPACES TO RPT-LINHA
+            STRING XFD-FIELD-NAME                     DELIMITED BY SPACE
+                   " - CONDICAO "                       DELIMITED BY SIZE
+                   XFD-FIELD-CONDITION                  DELIMITED BY SIZE
+                   " NAO EXISTE MAIS NA XFD (RENUMERADA OU REMOVIDA)"
+                                                          DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            WRITE RPT-LINHA
+        ELSE
+            IF  XFD-OTHER-FIELDNUM NOT = 0
+                AND XFD-OTHER-FIELDNUM > XFD-TOTAL-NUMBER-FIELDS
+                ADD 1 TO WA-TOTAL-REFS-INVALIDAS
+                MOVE SPACES TO RPT-LINHA
+                STRING XFD-FIELD-NAME                    DELIMITED BY SPACE
+                       " - CONDICAO "                      DELIMITED BY SIZE
+                       XFD-FIELD-CONDITION                 DELIMITED BY SIZE
+                       " REFERENCIA O CAMPO "               DELIMITED BY SIZE
+                       XFD-OTHER-FIELDNUM                   DELIMITED BY SIZE
+                       ", QUE NAO EXISTE MAIS NA XFD"        DELIMITED BY SIZE
+                       INTO RPT-LINHA
+                WRITE RPT-LINHA
+            END-IF
+        END-IF
+    END-IF.
+
+*--------------------------------------------------------------------*
+* RODAPE: QUANTOS REGISTROS FORAM AMOSTRADOS, QUANTOS CAMPOS          *
+* CONDICIONAIS FORAM CONFERIDOS E QUANTAS REFERENCIAS INVALIDAS.      *
+*--------------------------------------------------------------------*
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "REGISTROS AMOSTRADOS: "      DELIMITED BY SIZE
+           WA-QTD-AMOSTRADOS             DELIMITED BY SIZE
+           "  CAMPOS CONDICIONAIS: "     DELIMITED BY SIZE
+           WA-TOTAL-CAMPOS-COND          DELIMITED BY SIZE
+           "  REFERENCIAS INVALIDAS: "   DELIMITED BY SIZE
+           WA-TOTAL-REFS-INVALIDAS       DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
