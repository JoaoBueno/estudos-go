@@ -0,0 +1,161 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDKEYS.
+*------------------------------------------------------------------------------*
+* RELATORIO DE CHAVES DE UMA XFD: ANDA POR TODAS AS CHAVES (1 A                *
+* XFD-NUMBER-OF-KEYS) DE UM ARQUIVO COMO A AIVENFCP E IMPRIME O LAYOUT DE      *
+* CADA UMA - QUANTIDADE E OFFSET/TAMANHO DE CADA SEGMENTO, SE PERMITE          *
+* DUPLICATA E OS CAMPOS QUE COMPOEM A CHAVE, NA ORDEM.  ANTES DISSO, A UNICA   *
+* FORMA DE SABER QUAIS CAMPOS FORMAM UM INDICE ALTERNATIVO ERA ABRIR A XFD NUM *
+* EDITOR HEXADECIMAL.                                                          *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT XFDKEYS-RPT ASSIGN "xfdkeys.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  XFDKEYS-RPT.
+01  RPT-LINHA                   PIC X(200).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+
+77  WA-ARQ-XFD                   PIC X(100)          VALUE SPACES.
+77  WA-ARQ-DADOS                 PIC X(100)          VALUE SPACES.
+77  WA-NOME-BASE                 PIC X(060)          VALUE SPACES.
+
+77  WA-SEG-IDX                   PIC 9(005)          VALUE ZEROS.
+77  WA-CAMPO-IDX                 PIC 9(005)          VALUE ZEROS.
+
+01  WA-RPT-SEGMENTO.
+    03  FILLER                   PIC X(008)          VALUE SPACES.
+    03  WA-RPT-SEG-NUM           PIC ZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  FILLER                   PIC X(009)          VALUE "OFFSET = ".
+    03  WA-RPT-SEG-OFFSET        PIC ZZZZ9.
+    03  FILLER                   PIC X(002)          VALUE SPACES.
+    03  FILLER                   PIC X(010)          VALUE "TAMANHO = ".
+    03  WA-RPT-SEG-LENGTH        PIC ZZZZ9.
+
+01  WA-RPT-CAMPO-CHAVE.
+    03  FILLER                   PIC X(008)          VALUE SPACES.
+    03  WA-RPT-CAMPO-ORDEM       PIC ZZ9.
+    03  FILLER                   PIC X(004)          VALUE " -> ".
+    03  WA-RPT-CAMPO-NOME        PIC X(030).
+
+copy "bacu/acugui.def".
+copy "bacu/parsexfd.ws".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    CALL "./libparsexfd.so".
+
+    MOVE "/multidad/xfd/aivenfcp.xfd" TO WA-ARQ-XFD.
+    MOVE "/multidad/vendas/aivenfcp"  TO WA-ARQ-DADOS.
+    MOVE "AIVENFCP"                   TO WA-NOME-BASE.
+    MOVE WA-ARQ-XFD                   TO XFDFILE.
+    MOVE WA-ARQ-DADOS                 TO FILENAME.
+
+    OPEN OUTPUT XFDKEYS-RPT.
+    MOVE SPACES TO RPT-LINHA.
+    STRING "RELATORIO DE CHAVES - " DELIMITED BY SIZE
+           WA-NOME-BASE             DELIMITED BY SPACE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    CALL "parsexfd" USING PARSE-XFD-OP.
+    IF  PARSE-ERROR
+        MOVE SPACES TO RPT-LINHA
+        STRING WA-NOME-BASE                          DELIMITED BY SPACE
+               " - NAO PARSEOU: "                     DELIMITED BY SIZE
+               PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG) DELIMITED BY SPACE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+    ELSE
+        STRING "TOTAL DE CHAVES (INDICES): " DELIMITED BY SIZE
+               XFD-NUMBER-OF-KEYS             DELIMITED BY SIZE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+        MOVE SPACES TO RPT-LINHA
+        WRITE RPT-LINHA
+
+        PERFORM VARYING XFD-KEY-INDEX FROM 1 BY 1
+                UNTIL XFD-KEY-INDEX > XFD-NUMBER-OF-KEYS
+            PERFORM 1000-IMPRIMIR-CHAVE
+        END-PERFORM
+
+        CALL "parsexfd" USING FREE-MEMORY-OP
+    END-IF.
+
+    CLOSE XFDKEYS-RPT.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* PARA UMA CHAVE: CABECALHO COM O NUMERO DA CHAVE E O FLAG DE         *
+* DUPLICATA, DEPOIS A QUEBRA DE SEGMENTOS (OFFSET/TAMANHO) E OS       *
+* CAMPOS QUE A COMPOEM, NA ORDEM EM QUE APARECEM NA CHAVE.            *
+*--------------------------------------------------------------------*
+1000-IMPRIMIR-CHAVE.
+    CALL "parsexfd" USING GET-KEY-INFO-OP.
+    IF  PARSE-ERROR
+        MOVE SPACES TO RPT-LINHA
+        STRING "CHAVE "                               DELIMITED BY SIZE
+               XFD-KEY-INDEX                           DELIMITED BY SIZE
+               " - NAO LEU: "                           DELIMITED BY SIZE
+               PARSEXFD-TEXT-ERROR-MESSAGE(PARSE-FLAG)   DELIMITED BY SPACE
+               INTO RPT-LINHA
+        WRITE RPT-LINHA
+    ELSE
+        MOVE SPACES TO RPT-LINHA
+        STRING "CHAVE "             DELIMITED BY SIZE
+               XFD-KEY-INDEX         DELIMITED BY SIZE
+               " - SEGMENTOS: "      DELIMITED BY SIZE
+               XFD-NUMBER-OF-SEGMENTS DELIMITED BY SIZE
+               "  DUPLICATAS: "      DELIMITED BY SIZE
+               INTO RPT-LINHA
+        IF  XFD-ALLOW-DUPLICATES
+            STRING RPT-LINHA DELIMITED BY SPACE
+                   "SIM"      DELIMITED BY SIZE
+                   INTO RPT-LINHA
+        ELSE
+            STRING RPT-LINHA DELIMITED BY SPACE
+                   "NAO"      DELIMITED BY SIZE
+                   INTO RPT-LINHA
+        END-IF
+        WRITE RPT-LINHA
+
+        PERFORM VARYING WA-SEG-IDX FROM 1 BY 1
+                UNTIL WA-SEG-IDX > XFD-NUMBER-OF-SEGMENTS
+            MOVE SPACES            TO WA-RPT-SEGMENTO
+            MOVE WA-SEG-IDX        TO WA-RPT-SEG-NUM
+            MOVE XFD-SEGMENT-OFFSET(WA-SEG-IDX) TO WA-RPT-SEG-OFFSET
+            MOVE XFD-SEGMENT-LENGTH(WA-SEG-IDX) TO WA-RPT-SEG-LENGTH
+            MOVE WA-RPT-SEGMENTO   TO RPT-LINHA
+            WRITE RPT-LINHA
+        END-PERFORM
+
+        PERFORM VARYING WA-CAMPO-IDX FROM 1 BY 1
+                UNTIL WA-CAMPO-IDX > XFD-NUM-OF-KEY-FIELDS
+            MOVE SPACES             TO WA-RPT-CAMPO-CHAVE
+            MOVE WA-CAMPO-IDX       TO WA-RPT-CAMPO-ORDEM
+            MOVE XFD-KEY-FIELD-NAME(WA-CAMPO-IDX) TO WA-RPT-CAMPO-NOME
+            MOVE WA-RPT-CAMPO-CHAVE TO RPT-LINHA
+            WRITE RPT-LINHA
+        END-PERFORM
+
+        MOVE SPACES TO RPT-LINHA
+        WRITE RPT-LINHA
+    END-IF.
