@@ -0,0 +1,164 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.    XFDCopybook.
+*------------------------------------------------------------------------------*
+* GERA O ESQUELETO DE UM COPYBOOK (01-LEVEL/03-LEVEL, COM CLAUSULAS PIC E       *
+* OCCURS) DE UMA COPIA DO LAYOUT DE UM ARQUIVO INDEXADO A PARTIR DO CATALOGO DE *
+* CAMPOS JA EXTRAIDO PELO PARSEXFD (VIDE XFD-CATALOGO-CAMPOS EM                 *
+* xfd/xfdcampos.ws) - O MESMO CATALOGO JA USADO PELO XFDCreateTable PARA GERAR  *
+* O DDL.  PIC DERIVADA DE XFD-CAT-TYPE/XFD-CAT-DIGITS/XFD-CAT-SCALE, OCCURS     *
+* DERIVADA DE XFD-CAT-OCCURS, PARA NAO PRECISAR TRANSCREVER NA MAO AS POSICOES  *
+* DE CAMPO A PARTIR DE UM DUMP HEXA DA .xfd QUANDO FOR ESCREVER UM PROGRAMA     *
+* NOVO CONTRA O ARQUIVO.  GRAVA O RESULTADO EM <NOME-DA-TABELA>.cpy NO          *
+* DIRETORIO CORRENTE.                                                          *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - PIC S9(DIGITS)V9(SCALE) PASSA A SUBTRAIR A  *
+*             ESCALA DO TOTAL DE DIGITOS (DIGITS-SCALE NO 9(..) ANTES DO V9)  *
+*             PARA BATER COM O DECIMAL(DIGITS,SCALE) DO XFDCreateTable, ONDE  *
+*             DIGITS JA E A PRECISAO TOTAL - ANTES O COPYBOOK GERADO TINHA    *
+*             MAIS DIGITOS NO TOTAL DO QUE A COLUNA DA TABELA GERADA.         *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CPY-ARQUIVO ASSIGN WA-NOME-ARQUIVO-CPY
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CPY.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CPY-ARQUIVO.
+01  CPY-LINHA                    PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CPY                PIC X(002)          VALUE SPACES.
+77  WA-NOME-ARQUIVO-CPY          PIC X(040)          VALUE SPACES.
+77  WA-IDX                       SIGNED-LONG.
+77  WA-ED-DIGITS                 PIC ZZZZ9.
+77  WA-ED-SCALE                  PIC ZZZZ9.
+77  WA-ED-LENGTH                 PIC ZZZZ9.
+77  WA-ED-OCCURS                 PIC ZZZZ9.
+77  WA-DIGITS-INTEIROS           PIC 9(005)          VALUE ZEROS.
+
+01  WA-CPY-CAMPO.
+    03  WA-CPY-NOME              PIC X(030).
+    03  WA-CPY-PIC               PIC X(040).
+    03  WA-CPY-OCCURS            PIC X(030).
+
+LINKAGE SECTION.
+01  XFDCB-TABELA-NOME            PIC X(030).
+copy "xfd/xfdcampos.ws".
+01  XFDCB-RETORNO                PIC 9(002).
+    88  XFDCB-OK                                     VALUE 00.
+    88  XFDCB-SEM-CAMPOS                             VALUE 01.
+    88  XFDCB-ERRO-ARQUIVO                           VALUE 99.
+
+PROCEDURE DIVISION CHAINING XFDCB-TABELA-NOME, XFD-CATALOGO-CAMPOS,
+        XFDCB-RETORNO.
+0000-MAINLINE.
+    MOVE ZEROS TO XFDCB-RETORNO.
+
+    IF  XFD-CAT-QTD = ZEROS
+        SET XFDCB-SEM-CAMPOS TO TRUE
+        GOBACK
+    END-IF.
+
+    MOVE SPACES TO WA-NOME-ARQUIVO-CPY.
+    STRING XFDCB-TABELA-NOME DELIMITED BY SPACE
+           ".cpy"            DELIMITED BY SIZE
+           INTO WA-NOME-ARQUIVO-CPY.
+
+    OPEN OUTPUT CPY-ARQUIVO.
+    IF  SW-STATUS-CPY(1:1) NOT = ZEROS
+        SET XFDCB-ERRO-ARQUIVO TO TRUE
+        GOBACK
+    END-IF.
+
+    MOVE SPACES TO CPY-LINHA.
+    STRING "01  " DELIMITED BY SIZE
+           XFDCB-TABELA-NOME DELIMITED BY SPACE
+           "-REC." DELIMITED BY SIZE
+           INTO CPY-LINHA.
+    WRITE CPY-LINHA.
+
+    PERFORM 1000-GERAR-CAMPO
+            VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > XFD-CAT-QTD.
+
+    CLOSE CPY-ARQUIVO.
+    SET XFDCB-OK TO TRUE.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* MONTA UMA LINHA 03-LEVEL.  CAMPOS COM XFD-CAT-DIGITS > 0 VIRAM PIC  *
+* NUMERICA (COM V9 QUANDO HOUVER ESCALA); OS DEMAIS VIRAM PIC X DO    *
+* TAMANHO DO CAMPO XFD.  XFD-CAT-OCCURS > 1 ACRESCENTA CLAUSULA       *
+* OCCURS NO FINAL DA LINHA.  XFD-CAT-DIGITS E A PRECISAO TOTAL DO     *
+* CAMPO (MESMO SENTIDO DO "P" NO DECIMAL(P,S) GERADO PELO             *
+* XFDCreateTable PARA ESTE MESMO CATALOGO) - O PIC S9(..)V9(..)       *
+* SUBTRAI A ESCALA PARA QUE O INTEIRO ANTES DO V9 SOME COM O SCALE O  *
+* MESMO TOTAL DE DIGITOS DO DDL GERADO, SENAO O COPYBOOK FICA COM     *
+* MAIS CASAS DO QUE A COLUNA DA TABELA E OS DOIS FICAM FORA DE        *
+* SINCRONIA.                                                          *
+*--------------------------------------------------------------------*
+1000-GERAR-CAMPO.
+    MOVE SPACES TO WA-CPY-CAMPO.
+    MOVE XFD-CAT-NOME(WA-IDX) TO WA-CPY-NOME.
+
+    IF  XFD-CAT-DIGITS(WA-IDX) > ZEROS
+        IF  XFD-CAT-SCALE(WA-IDX) > ZEROS
+*>          XFD-CAT-DIGITS E A PRECISAO TOTAL (MESMA CONVENCAO DO DECIMAL(P,S)
+*>          GERADO PELO XFDCreateTable) - O PIC COBOL SO CONTA O INTEIRO NO
+*>          9(...) ANTES DO V9(...), ENTAO SUBTRAI A ESCALA PARA OS DOIS
+*>          GERADORES CONCORDAREM NO TOTAL DE DIGITOS DO CAMPO.
+            COMPUTE WA-DIGITS-INTEIROS =
+                    XFD-CAT-DIGITS(WA-IDX) - XFD-CAT-SCALE(WA-IDX)
+            IF  WA-DIGITS-INTEIROS <= ZEROS
+                MOVE 1 TO WA-DIGITS-INTEIROS
+            END-IF
+            MOVE WA-DIGITS-INTEIROS     TO WA-ED-DIGITS
+            MOVE XFD-CAT-SCALE(WA-IDX)  TO WA-ED-SCALE
+            STRING "PIC S9(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-DIGITS) DELIMITED BY SIZE
+                   ")V9("     DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-SCALE)  DELIMITED BY SIZE
+                   ")"        DELIMITED BY SIZE
+                   INTO WA-CPY-PIC
+        ELSE
+            MOVE XFD-CAT-DIGITS(WA-IDX) TO WA-ED-DIGITS
+            STRING "PIC S9(" DELIMITED BY SIZE
+                   FUNCTION TRIM(WA-ED-DIGITS) DELIMITED BY SIZE
+                   ")"        DELIMITED BY SIZE
+                   INTO WA-CPY-PIC
+        END-IF
+    ELSE
+        MOVE XFD-CAT-LENGTH(WA-IDX) TO WA-ED-LENGTH
+        STRING "PIC X(" DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-LENGTH) DELIMITED BY SIZE
+               ")"        DELIMITED BY SIZE
+               INTO WA-CPY-PIC
+    END-IF.
+
+*   CLAUSULA OCCURS, QUANDO O CAMPO SE REPETE, VEM DEPOIS DA PIC E ANTES
+*   DO PONTO FINAL DA LINHA.
+    MOVE SPACES TO WA-CPY-OCCURS.
+    IF  XFD-CAT-OCCURS(WA-IDX) > 1
+        MOVE XFD-CAT-OCCURS(WA-IDX) TO WA-ED-OCCURS
+        STRING " OCCURS "                  DELIMITED BY SIZE
+               FUNCTION TRIM(WA-ED-OCCURS)  DELIMITED BY SIZE
+               " TIMES"                     DELIMITED BY SIZE
+               INTO WA-CPY-OCCURS
+    END-IF.
+
+    STRING "    03  "       DELIMITED BY SIZE
+           WA-CPY-NOME      DELIMITED BY "   "
+           " "              DELIMITED BY SIZE
+           WA-CPY-PIC       DELIMITED BY "   "
+           WA-CPY-OCCURS    DELIMITED BY "   "
+           "."               DELIMITED BY SIZE
+           INTO CPY-LINHA.
+    WRITE CPY-LINHA.
