@@ -0,0 +1,180 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ADHOCQRY.
+*------------------------------------------------------------------------------*
+* UTILITARIO DE CONSULTA AVULSA - LE UM SELECT DE UM ARQUIVO DE CONTROLE (OU   *
+* DA TELA, SE O ARQUIVO NAO EXISTIR), EXECUTA CONTRA O BANCO ONDE FICA A       *
+* TABELA CLIENTE E DESPEJA O RESULTADO EM UM RELATORIO TEXTO.                  *
+*                                                                              *
+* SUBSTITUI O TRECHO DE TESTE QUE EXISTIA EM PIDTOUSER (MOVE "select * from    *
+* cliente" TO NOME / CALL "./helloworld.so" / CALL "foo") POR UM CAMINHO REAL. *
+*                                                                              *
+* DEPENDENCIA EXTERNA: ./libsqlexec.so (ROTINA SQLExec) E A PONTE ODBC/SQL     *
+* QUE O DBA PRECISA FORNECER NO AMBIENTE DE PRODUCAO - NAO FAZ PARTE DESTA     *
+* ARVORE FONTE, DO MESMO JEITO QUE ./libmd5.so E ./libparsexfd.so TAMBEM NAO   *
+* SAO (SAO BIBLIOTECAS COMPARTILHADAS DE TERCEIROS, SO CARREGADAS EM TEMPO DE  *
+* EXECUCAO).  A DIFERENCA E QUE AQUELAS DUAS JA TEM USO ESTABELECIDO EM OUTROS *
+* PONTOS DO SISTEMA; ESTA AINDA NAO - ENQUANTO O DBA NAO DISPONIBILIZAR A      *
+* BIBLIOTECA, O PROGRAMA DETECTA A FALTA (VIDE 2000-EXECUTAR-SQL) E GRAVA UM   *
+* RELATORIO AVISANDO, EM VEZ DE FINGIR QUE A CONSULTA RODOU.                   *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SQL-CTL ASSIGN "adhocqry.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+    SELECT SQL-RPT ASSIGN "adhocqry.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SQL-CTL.
+01  CTL-LINHA                   PIC X(65000).
+
+FD  SQL-RPT.
+01  RPT-LINHA                   PIC X(65000).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+
+77  WA-LIB                       PIC X(150)          VALUE SPACES.
+77  WA-SQL-TEXTO                 PIC X(65000)        VALUE SPACES.
+77                               PIC X(001)          VALUE X"00".
+77  WA-SQL-RESULTADO             POINTER.
+77  WA-SQL-RESULTADO-TXT         PIC X(65000).
+77                               PIC X(001)          VALUE X"00".
+77  WA-SQL-LEN                   SIGNED-LONG.
+
+01  WA-LINHA-RESULTADO           PIC X(65000).
+77  WA-POS-LINHA                 SIGNED-LONG.
+77  WA-FIM-LINHAS                PIC X(001)          VALUE "N".
+    88  WA-FIM-LINHAS-SIM                            VALUE "S".
+
+77  WA-LIB-INDISPONIVEL          PIC X(001)          VALUE "N".
+    88  WA-LIB-INDISPONIVEL-SIM                      VALUE "S".
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-OBTER-SQL.
+    PERFORM 2000-EXECUTAR-SQL.
+    PERFORM 3000-GRAVAR-RESULTADO.
+    STOP RUN.
+
+*--------------------------------------------------------------------*
+* LE O SELECT DO ARQUIVO DE CONTROLE.  SE O ARQUIVO NAO EXISTIR,     *
+* PERGUNTA NA TELA - MANTEM O USO INTERATIVO PARA QUEM NAO QUER      *
+* MONTAR UM ARQUIVO SO PARA UMA CONSULTA RAPIDA.                     *
+*--------------------------------------------------------------------*
+1000-OBTER-SQL.
+    MOVE SPACES TO WA-SQL-TEXTO.
+    OPEN INPUT SQL-CTL.
+    IF  SW-STATUS-CTL(1:1) = ZEROS
+        READ SQL-CTL
+             AT END MOVE SPACES TO CTL-LINHA
+        END-READ
+        MOVE CTL-LINHA TO WA-SQL-TEXTO
+        CLOSE SQL-CTL
+    ELSE
+        DISPLAY "INFORME O SELECT: "
+        ACCEPT WA-SQL-TEXTO
+    END-IF.
+
+*--------------------------------------------------------------------*
+* A BIBLIOTECA ./libsqlexec.so AINDA NAO EXISTE EM TODO AMBIENTE (VIDE *
+* COMENTARIO NO CABECALHO) - SE O CALL NAO CONSEGUIR CARREGA-LA, A     *
+* CLAUSULA ON EXCEPTION PEGA ISSO EM VEZ DE DEIXAR O JOB ABORTAR, E A  *
+* CONSULTA E REGISTRADA COMO INDISPONIVEL NO RELATORIO.                *
+*--------------------------------------------------------------------*
+2000-EXECUTAR-SQL.
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+    MOVE "./libsqlexec.so" TO WA-LIB.
+    MOVE "N" TO WA-LIB-INDISPONIVEL.
+    CALL WA-LIB
+         ON EXCEPTION
+             SET WA-LIB-INDISPONIVEL-SIM TO TRUE
+    END-CALL.
+
+    IF  WA-LIB-INDISPONIVEL-SIM
+        MOVE SPACES TO WA-SQL-RESULTADO-TXT
+    ELSE
+        CALL "SQLExec"
+                 USING BY REFERENCE WA-SQL-TEXTO
+                       BY REFERENCE WA-SQL-RESULTADO
+                       BY REFERENCE WA-SQL-LEN
+                 GIVING RETURN-CODE
+                 ON EXCEPTION
+                     SET WA-LIB-INDISPONIVEL-SIM TO TRUE
+        END-CALL
+
+        IF  WA-LIB-INDISPONIVEL-SIM OR RETURN-CODE NOT = ZEROS
+            MOVE SPACES TO WA-SQL-RESULTADO-TXT
+        ELSE
+            CALL "C$MEMCPY" USING BY REFERENCE WA-SQL-RESULTADO-TXT,
+                                   BY VALUE WA-SQL-RESULTADO, WA-SQL-LEN
+        END-IF
+
+        CANCEL WA-LIB
+    END-IF.
+
+*--------------------------------------------------------------------*
+* O RESULTADO VEM COMO TEXTO COM AS LINHAS SEPARADAS POR X"0A",      *
+* IGUAL AO PADRAO JA USADO NO CATALOGO DA XFD.  QUEBRA E GRAVA CADA  *
+* LINHA NO RELATORIO.                                                *
+*--------------------------------------------------------------------*
+3000-GRAVAR-RESULTADO.
+    OPEN OUTPUT SQL-RPT.
+    MOVE "RELATORIO DE CONSULTA AVULSA" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    STRING "SELECT: " DELIMITED BY SIZE
+           WA-SQL-TEXTO DELIMITED BY "   "
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    IF  WA-LIB-INDISPONIVEL-SIM
+        MOVE SPACES TO RPT-LINHA
+        STRING "./libsqlexec.so INDISPONIVEL NESTE AMBIENTE - CONSULTA "
+               DELIMITED BY SIZE
+               "NAO EXECUTADA.  PEDIR AO DBA A BIBLIOTECA DE ACESSO SQL."
+               DELIMITED BY SIZE
+               INTO RPT-LINHA
+        END-STRING
+        WRITE RPT-LINHA
+    ELSE
+        MOVE 1      TO WA-POS-LINHA
+        MOVE "N"    TO WA-FIM-LINHAS
+        PERFORM 3100-PROXIMA-LINHA
+                WITH TEST AFTER
+                UNTIL WA-FIM-LINHAS-SIM
+    END-IF.
+
+    CLOSE SQL-RPT.
+
+3100-PROXIMA-LINHA.
+    IF  WA-POS-LINHA > FUNCTION LENGTH(WA-SQL-RESULTADO-TXT)
+        SET WA-FIM-LINHAS-SIM TO TRUE
+    ELSE
+        UNSTRING WA-SQL-RESULTADO-TXT DELIMITED BY X"0A"
+                 INTO WA-LINHA-RESULTADO
+                 WITH POINTER WA-POS-LINHA
+        END-UNSTRING
+        IF  WA-LINHA-RESULTADO = SPACES
+            SET WA-FIM-LINHAS-SIM TO TRUE
+        ELSE
+            MOVE WA-LINHA-RESULTADO TO RPT-LINHA
+            WRITE RPT-LINHA
+            MOVE SPACES TO WA-LINHA-RESULTADO
+        END-IF
+    END-IF.
