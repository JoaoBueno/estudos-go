@@ -0,0 +1,158 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  PIDMON.
+*------------------------------------------------------------------------------*
+* MONITOR DE JOBS EM LOTE - CONFERE SE OS PIDS REGISTRADOS AINDA ESTAO VIVOS,  *
+* SE PERTENCEM AO USUARIO ESPERADO E SE NAO ESTOURARAM A JANELA DE EXECUCAO    *
+* PREVISTA.  LE OS JOBS ESPERADOS DE UM ARQUIVO DE CONTROLE E USA O PIDTOUSER  *
+* PARA RESOLVER O USUARIO DE CADA PID.                                        *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - A COLUNA SITUACAO DO RELATORIO ESTAVA       *
+*             SEMPRE EM BRANCO NAS FALHAS - PASSA A DISTINGUIR "PID NAO       *
+*             ENCONTRADO", "USUARIO DIVERGENTE" E "JANELA ESTOURADA".         *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PIDMON-CTL ASSIGN "pidmon.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+    SELECT PIDMON-RPT ASSIGN "pidmon.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+* LAYOUT DO CONTROLE: JOB(20) PID(5) USUARIO-ESPERADO(30) JANELA-MINUTOS(5)
+*                      INICIO-HHMMSS(6)
+FD  PIDMON-CTL.
+01  CTL-LINHA.
+    03  CTL-JOB                 PIC X(020).
+    03  CTL-PID                 PIC 9(005).
+    03  CTL-USUARIO             PIC X(030).
+    03  CTL-JANELA-MIN          PIC 9(005).
+    03  CTL-INICIO              PIC 9(006).
+
+FD  PIDMON-RPT.
+01  RPT-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL               PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT               PIC X(002)          VALUE SPACES.
+77  WA-FIM-CTL                  PIC X(001)          VALUE "N".
+    88  WA-FIM-CTL-SIM                              VALUE "S".
+
+77  WA-USUARIO-ATUAL            PIC X(030)          VALUE SPACES.
+77  WA-SITUACAO-ATUAL           PIC X(040)          VALUE SPACES.
+77  WA-HORA-ATUAL               PIC 9(006)          VALUE ZEROS.
+77  WA-MINUTOS-CORRIDOS         SIGNED-LONG          VALUE ZEROS.
+
+77  WA-TOTAL-JOBS               PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-OK                 PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-FALHA              PIC 9(005)          VALUE ZEROS.
+
+01  WA-RPT-DETALHE.
+    03  FILLER                  PIC X(020) VALUE SPACES.
+    03  FILLER                  PIC X(006) VALUE SPACES.
+    03  FILLER                  PIC X(030) VALUE SPACES.
+    03  WA-RPT-SITUACAO         PIC X(040) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 2000-PROCESSAR-CONTROLE
+            WITH TEST AFTER
+            UNTIL WA-FIM-CTL-SIM.
+    PERFORM 8000-TRAILER.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    OPEN INPUT PIDMON-CTL.
+    IF  SW-STATUS-CTL(1:1) NOT = ZEROS
+        DISPLAY "PIDMON - NAO ABRIU " SW-STATUS-CTL UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT PIDMON-RPT.
+    MOVE "RELATORIO PIDMON - JOBS FORA DO ESPERADO" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE "JOB                  PID    USUARIO                        SITUACAO"
+        TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+2000-PROCESSAR-CONTROLE.
+    READ PIDMON-CTL
+         AT END SET WA-FIM-CTL-SIM TO TRUE
+         NOT AT END PERFORM 2100-CONFERIR-JOB
+    END-READ.
+
+2100-CONFERIR-JOB.
+    ADD 1 TO WA-TOTAL-JOBS.
+    MOVE SPACES TO WA-USUARIO-ATUAL.
+    CALL "PIDTOUSER" USING CTL-PID, WA-USUARIO-ATUAL.
+
+    EVALUATE TRUE
+        WHEN WA-USUARIO-ATUAL = SPACES
+            MOVE "PID NAO ENCONTRADO" TO WA-SITUACAO-ATUAL
+            PERFORM 2110-GRAVAR-FALHA
+        WHEN WA-USUARIO-ATUAL NOT = CTL-USUARIO
+            MOVE "USUARIO DIVERGENTE" TO WA-SITUACAO-ATUAL
+            PERFORM 2110-GRAVAR-FALHA
+        WHEN OTHER
+            PERFORM 2120-CONFERIR-JANELA
+    END-EVALUATE.
+
+2110-GRAVAR-FALHA.
+    ADD 1 TO WA-TOTAL-FALHA.
+    MOVE SPACES           TO WA-RPT-DETALHE.
+    MOVE CTL-JOB          TO WA-RPT-DETALHE(1:20).
+    MOVE CTL-PID          TO WA-RPT-DETALHE(21:6).
+    MOVE WA-USUARIO-ATUAL TO WA-RPT-DETALHE(27:30).
+    MOVE WA-SITUACAO-ATUAL TO WA-RPT-SITUACAO.
+    MOVE WA-RPT-DETALHE TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+2120-CONFERIR-JANELA.
+    ACCEPT WA-HORA-ATUAL FROM TIME.
+    COMPUTE WA-MINUTOS-CORRIDOS =
+            (FUNCTION NUMVAL(WA-HORA-ATUAL(1:2)) * 60
+             + FUNCTION NUMVAL(WA-HORA-ATUAL(3:2)))
+          - (FUNCTION NUMVAL(CTL-INICIO(1:2)) * 60
+             + FUNCTION NUMVAL(CTL-INICIO(3:2))).
+    IF  WA-MINUTOS-CORRIDOS < 0
+        ADD 1440 TO WA-MINUTOS-CORRIDOS
+    END-IF.
+    IF  WA-MINUTOS-CORRIDOS > CTL-JANELA-MIN
+        ADD 1 TO WA-TOTAL-FALHA
+        MOVE SPACES     TO WA-RPT-DETALHE
+        MOVE CTL-JOB    TO WA-RPT-DETALHE(1:20)
+        MOVE CTL-PID    TO WA-RPT-DETALHE(21:6)
+        MOVE WA-USUARIO-ATUAL TO WA-RPT-DETALHE(27:30)
+        MOVE "JANELA ESTOURADA" TO WA-RPT-SITUACAO
+        MOVE WA-RPT-DETALHE TO RPT-LINHA
+        WRITE RPT-LINHA
+    ELSE
+        ADD 1 TO WA-TOTAL-OK
+    END-IF.
+
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "TOTAL JOBS: " DELIMITED BY SIZE
+           WA-TOTAL-JOBS DELIMITED BY SIZE
+           "  OK: "       DELIMITED BY SIZE
+           WA-TOTAL-OK    DELIMITED BY SIZE
+           "  COM PROBLEMA: " DELIMITED BY SIZE
+           WA-TOTAL-FALHA DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+9999-FINALIZAR.
+    CLOSE PIDMON-CTL.
+    CLOSE PIDMON-RPT.
