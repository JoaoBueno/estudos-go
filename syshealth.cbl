@@ -0,0 +1,257 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  SYSHEALTH.
+*------------------------------------------------------------------------------*
+* RESUMO DIARIO DE SAUDE DO SISTEMA - JUNTA NUMA PAGINA SO O QUE HOJE ESTA     *
+* ESPALHADO EM QUATRO SAIDAS DIFERENTES: O ULTIMO RODAPE DO VERIF-MD5          *
+* (md5-lista.cobol), A ULTIMA MUDANCA DE LAYOUT CONHECIDA DO CATALOGO XFD      *
+* (xfdcat-snapshots.ctl), OS ALERTAS DE PERDA DO VENDCKS                       *
+* (vendcks-alerta.txt) E O ULTIMO RODAPE DO PIDMON (pidmon.rpt).               *
+* NENHUMA DESSAS FONTES E OBRIGATORIA - SE UMA NAO EXISTIR AINDA (PRIMEIRA     *
+* RODADA DO DIA, FERRAMENTA NUNCA RODADA), O RELATORIO SO ACUSA "SEM RODADA    *
+* AINDA" NAQUELA SECAO EM VEZ DE ABORTAR.                                      *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MD5-LISTA ASSIGN "md5-lista.cobol"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-MD5.
+
+    SELECT XFD-HIST ASSIGN "xfdcat-snapshots.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-XFD.
+
+    SELECT VENDCKS-ALERTA ASSIGN "vendcks-alerta.txt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-VEN.
+
+    SELECT PIDMON-RPT ASSIGN "pidmon.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-PID.
+
+    SELECT SYSHEALTH-RPT ASSIGN "syshealth.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MD5-LISTA.
+01  SH-MD5-LINHA                PIC X(200).
+
+* MESMO LAYOUT DE xfd/parsetst1.cbl's xfdcat-snapshots.ctl.
+FD  XFD-HIST.
+01  SH-HIST-LINHA.
+    03  SH-HIST-ARQUIVO          PIC X(032).
+    03  SH-HIST-MD5              PIC X(032).
+    03  SH-HIST-DATA             PIC 9(008).
+
+FD  VENDCKS-ALERTA.
+01  SH-VEN-LINHA                 PIC X(200).
+
+FD  PIDMON-RPT.
+01  SH-PID-LINHA                 PIC X(132).
+
+FD  SYSHEALTH-RPT.
+01  RPT-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-MD5                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-XFD                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-VEN                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-PID                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+
+77  WA-EXISTE-MD5                 PIC X(001)          VALUE "N".
+    88  WA-EXISTE-MD5-SIM                             VALUE "S".
+77  WA-EXISTE-XFD                 PIC X(001)          VALUE "N".
+    88  WA-EXISTE-XFD-SIM                             VALUE "S".
+77  WA-EXISTE-VEN                 PIC X(001)          VALUE "N".
+    88  WA-EXISTE-VEN-SIM                             VALUE "S".
+77  WA-EXISTE-PID                 PIC X(001)          VALUE "N".
+    88  WA-EXISTE-PID-SIM                             VALUE "S".
+
+01  WA-MD5-TRAILER.
+    03  WA-MD5-TIPO              PIC X(001).
+    03  WA-MD5-TOTAL             PIC 9(005).
+    03  WA-MD5-FALHAS            PIC 9(005).
+    03  FILLER                   PIC X(189).
+77  WA-MD5-ACHOU-TRAILER          PIC X(001)          VALUE "N".
+    88  WA-MD5-ACHOU-TRAILER-SIM                      VALUE "S".
+
+77  WA-XFD-DATA-MUDANCA           PIC 9(008)          VALUE ZEROS.
+77  WA-XFD-ACHOU                  PIC X(001)          VALUE "N".
+    88  WA-XFD-ACHOU-SIM                              VALUE "S".
+
+77  WA-VEN-TOTAL-ALERTAS          PIC 9(005)          VALUE ZEROS.
+
+77  WA-PID-ULTIMA-LINHA           PIC X(132)          VALUE SPACES.
+
+77  WA-RPT-NUM                    PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 2000-RESUMIR-VERIF-MD5.
+    PERFORM 3000-RESUMIR-CATALOGO-XFD.
+    PERFORM 4000-RESUMIR-VENDCKS.
+    PERFORM 5000-RESUMIR-PIDMON.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    OPEN OUTPUT SYSHEALTH-RPT.
+    MOVE "RELATORIO DIARIO DE SAUDE DO SISTEMA" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+*--------------------------------------------------------------------*
+* ULTIMO RODAPE (LINHA TIPO "T") DO VERIF-MD5 EM md5-lista.cobol.     *
+*--------------------------------------------------------------------*
+2000-RESUMIR-VERIF-MD5.
+    OPEN INPUT MD5-LISTA.
+    IF  SW-STATUS-MD5(1:1) = ZEROS
+        PERFORM 2100-LER-MD5-LISTA
+                WITH TEST AFTER
+                UNTIL SW-STATUS-MD5(1:1) NOT = ZEROS
+        CLOSE MD5-LISTA
+    END-IF.
+
+    IF  WA-MD5-ACHOU-TRAILER-SIM
+        MOVE WA-MD5-TOTAL TO WA-RPT-NUM
+        STRING "CHECKSUM (VERIF-MD5) - ULTIMA RODADA: " DELIMITED BY SIZE
+               FUNCTION TRIM(WA-RPT-NUM) DELIMITED BY SIZE
+               " ARQUIVO(S), "           DELIMITED BY SIZE
+               INTO RPT-LINHA
+        END-STRING
+        MOVE WA-MD5-FALHAS TO WA-RPT-NUM
+        STRING RPT-LINHA                 DELIMITED BY "   "
+               FUNCTION TRIM(WA-RPT-NUM) DELIMITED BY SIZE
+               " FALHA(S)"               DELIMITED BY SIZE
+               INTO RPT-LINHA
+        END-STRING
+    ELSE
+        MOVE "CHECKSUM (VERIF-MD5) - SEM RODADA AINDA" TO RPT-LINHA
+    END-IF.
+    WRITE RPT-LINHA.
+
+2100-LER-MD5-LISTA.
+    READ MD5-LISTA
+         AT END CONTINUE
+         NOT AT END
+             IF  SH-MD5-LINHA(1:1) = "T"
+                 MOVE "S"         TO WA-MD5-ACHOU-TRAILER
+                 MOVE SH-MD5-LINHA TO WA-MD5-TRAILER
+             END-IF
+    END-READ.
+
+*--------------------------------------------------------------------*
+* DATA DA ULTIMA MUDANCA DE LAYOUT CONHECIDA DO CATALOGO AIVENFCP,    *
+* TIRADA DO HISTORICO GRAVADO PELO xfd/parsetst1.cbl.                 *
+*--------------------------------------------------------------------*
+3000-RESUMIR-CATALOGO-XFD.
+    OPEN INPUT XFD-HIST.
+    IF  SW-STATUS-XFD(1:1) = ZEROS
+        PERFORM 3100-LER-HISTORICO-XFD
+                WITH TEST AFTER
+                UNTIL SW-STATUS-XFD(1:1) NOT = ZEROS
+        CLOSE XFD-HIST
+    END-IF.
+
+    IF  WA-XFD-ACHOU-SIM
+        STRING "CATALOGO XFD (AIVENFCP) - ULTIMA MUDANCA DE LAYOUT EM "
+                                          DELIMITED BY SIZE
+               WA-XFD-DATA-MUDANCA        DELIMITED BY SIZE
+               INTO RPT-LINHA
+        END-STRING
+    ELSE
+        MOVE "CATALOGO XFD (AIVENFCP) - SEM HISTORICO AINDA" TO RPT-LINHA
+    END-IF.
+    WRITE RPT-LINHA.
+
+3100-LER-HISTORICO-XFD.
+    READ XFD-HIST
+         AT END CONTINUE
+         NOT AT END
+             IF  FUNCTION TRIM(SH-HIST-ARQUIVO) = "AIVENFCP"
+                 MOVE "S"            TO WA-XFD-ACHOU
+                 MOVE SH-HIST-DATA   TO WA-XFD-DATA-MUDANCA
+             END-IF
+    END-READ.
+
+*--------------------------------------------------------------------*
+* QUANTIDADE DE ALERTAS DE PERDA GRAVADOS PELO VENDCKS NA ULTIMA      *
+* RODADA (vendcks-alerta.txt E SOBRESCRITO A CADA RODADA DO VENDCKS). *
+*--------------------------------------------------------------------*
+4000-RESUMIR-VENDCKS.
+    OPEN INPUT VENDCKS-ALERTA.
+    IF  SW-STATUS-VEN(1:1) = ZEROS
+        MOVE "S" TO WA-EXISTE-VEN
+        PERFORM 4100-LER-ALERTA-VENDCKS
+                WITH TEST AFTER
+                UNTIL SW-STATUS-VEN(1:1) NOT = ZEROS
+        CLOSE VENDCKS-ALERTA
+    END-IF.
+
+    IF  WA-EXISTE-VEN-SIM
+        MOVE WA-VEN-TOTAL-ALERTAS TO WA-RPT-NUM
+        STRING "PREVENCAO DE PERDAS (VENDCKS) - "  DELIMITED BY SIZE
+               FUNCTION TRIM(WA-RPT-NUM)            DELIMITED BY SIZE
+               " ALERTA(S) NA ULTIMA RODADA"        DELIMITED BY SIZE
+               INTO RPT-LINHA
+        END-STRING
+    ELSE
+        MOVE "PREVENCAO DE PERDAS (VENDCKS) - SEM RODADA AINDA" TO RPT-LINHA
+    END-IF.
+    WRITE RPT-LINHA.
+
+4100-LER-ALERTA-VENDCKS.
+    READ VENDCKS-ALERTA
+         AT END CONTINUE
+         NOT AT END
+             IF  SH-VEN-LINHA NOT = SPACES
+                 ADD 1 TO WA-VEN-TOTAL-ALERTAS
+             END-IF
+    END-READ.
+
+*--------------------------------------------------------------------*
+* ULTIMA LINHA (O RODAPE) DO RELATORIO DO PIDMON, COPIADA LITERALMENTE*
+* - E A MESMA FRASE PRONTA QUE O PIDMON JA MONTA NO SEU TRAILER.      *
+*--------------------------------------------------------------------*
+5000-RESUMIR-PIDMON.
+    OPEN INPUT PIDMON-RPT.
+    IF  SW-STATUS-PID(1:1) = ZEROS
+        PERFORM 5100-LER-PIDMON
+                WITH TEST AFTER
+                UNTIL SW-STATUS-PID(1:1) NOT = ZEROS
+        CLOSE PIDMON-RPT
+    END-IF.
+
+    IF  WA-PID-ULTIMA-LINHA NOT = SPACES
+        STRING "JOBS/SESSOES (PIDMON) - " DELIMITED BY SIZE
+               WA-PID-ULTIMA-LINHA        DELIMITED BY "   "
+               INTO RPT-LINHA
+        END-STRING
+    ELSE
+        MOVE "JOBS/SESSOES (PIDMON) - SEM RODADA AINDA" TO RPT-LINHA
+    END-IF.
+    WRITE RPT-LINHA.
+
+5100-LER-PIDMON.
+    READ PIDMON-RPT
+         AT END CONTINUE
+         NOT AT END
+             IF  SH-PID-LINHA NOT = SPACES
+                 MOVE SH-PID-LINHA TO WA-PID-ULTIMA-LINHA
+             END-IF
+    END-READ.
+
+9999-FINALIZAR.
+    CLOSE SYSHEALTH-RPT.
