@@ -1,94 +1,151 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID.         MD5.
-*------------------------------------------------------------------------------*
-* GERA UM MD5                                                                  *
-* - TODOS                                                                      *
-*                                                                              *
-* CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
-* ALTERACAO.:                                                                  *
-*                                                                              *
-* CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
-* TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
-*                                                                              *
-*                                                                              *
-*------------------------------------------------------------------------------*
-ENVIRONMENT DIVISION.
-CONFIGURATION SECTION.
-SPECIAL-NAMES.
-    DECIMAL-POINT IS COMMA.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-
-77  WAP-USAMD5                  PIC X(001).
-
-77  LSISOP                      PIC X(001).
-
-77  WA-LIB                      PIC X(150)              VALUE SPACES.
-
-77  STR                         PIC X(100)              VALUE SPACES.
-77                              PIC X(001)              VALUE X"00".
-77  RETORNO                     PIC X(032)              VALUE SPACES.
-77                              PIC X(001)              VALUE X"00".
-77  LEN                         SIGNED-LONG.
-77                              PIC X(001)              VALUE X"00".
-
-
-    | COPY "/multifon/bacu/acucobol.def".
-
-|LINKAGE SECTION.
-|    COPY "/multifon/bok/md5.bok".
-01  WAL-MD5.
-    03  WAL-MD5-TEXTO            PIC X(100)             VALUE SPACES.
-    03                           PIC X(001) VALUE X"00".
-    03  WAL-MD5-RETORNO          PIC X(032)             VALUE SPACES.
-    03                           PIC X(001) VALUE X"00".
-
-SCREEN SECTION.
-
-PROCEDURE DIVISION. 
-RT00-00-INICIO.
-    ACCEPT WAL-MD5-TEXTO.
-
-    ACCEPT WAP-USAMD5     FROM ENVIRONMENT "USA-MD5".
-
-    IF  FUNCTION UPPER-CASE(WAP-USAMD5) = "N"
-        MOVE WAL-MD5 TO WAL-MD5-RETORNO
-        GO TO RT00-10-FINAL
-    END-IF.
-
-    MOVE SPACES TO WAL-MD5-RETORNO.
-    MOVE SPACES TO STR.
-    MOVE SPACES TO RETORNO.
-    MOVE ZEROS  TO LEN.
-
-* 0 - FUNCOES EM C
-    SET CONFIGURATION "DLL-CONVENTION" TO 0.
-
-    MOVE "./md5lib.so"  TO WA-LIB | LINUX
-
-    CALL WA-LIB.
-
-    MOVE WAL-MD5-TEXTO TO STR.
-
-    INSPECT STR TALLYING LEN FOR CHARACTERS BEFORE INITIAL "  ".
-
-    CALL "retornamd5"
-             USING BY REFERENCE STR, RETORNO
-             BY VALUE LEN
-             GIVING RETURN-CODE
-    END-CALL.
-
-    MOVE RETORNO TO WAL-MD5-RETORNO.
-
-    CANCEL WA-LIB.
-
-    .
-
-RT00-10-FINAL.
-    EXIT PROGRAM.
-    STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID.         MD5.
+*------------------------------------------------------------------------------*
+* GERA UM MD5                                                                  *
+* - TODOS                                                                      *
+*                                                                              *
+* CRIACAO...: 02/01/2017 - V6.00.000 - FBS                                     *
+* ALTERACAO.: 09/08/2026 - BUENO - CALCULA TAMBEM O SHA-256 (RETORNASHA256),   *
+*             JA QUE A AUDITORIA DO ARQUIVO DE NF-E NAO ACEITA MAIS SO MD5.    *
+*             O SHA-256 SAI PELA MESMA BIBLIOTECA DO MD5.                      *
+* ALTERACAO.: 09/08/2026 - BUENO - STR/WAL-MD5-TEXTO PASSAM DE 100 PARA 65000  *
+*             POSICOES (MESMO TAMANHO DE TXT-LINHA EM PARSETST1), PARA HASHEAR*
+*             UM XML DE NOTA OU O JSON DO CATALOGO DE XFD INTEIROS.  O CALCULO*
+*             DO TAMANHO REAL DO TEXTO TROCOU DE "ATE O PRIMEIRO ESPACO DUPLO"*
+*             (QUE COMIA O RESTO DE QUALQUER XML/JSON COM INDENTACAO) PARA O   *
+*             TAMANHO SEM OS ESPACOS EM BRANCO SOBRANDO NO FINAL DO CAMPO.     *
+* ALTERACAO.: 09/08/2026 - BUENO - VIRA UMA SUBROTINA DE VERDADE (PROCEDURE    *
+*             DIVISION CHAINING WAL-MD5, COPYBOOK md5/md5.bok LIGADO DE FATO)  *
+*             EM VEZ DE SO ACEITAR TEXTO DIGITADO NA TELA, PARA O FATURAMENTO  *
+*             E O FECHAMENTO DE VENDAS PODEREM FAZER CALL "MD5" DIRETO.        *
+* ALTERACAO.: 09/08/2026 - BUENO - USA-MD5 DEIXA DE SER SO "CALCULA / NAO      *
+*             CALCULA" E VIRA UM SELETOR DE ALGORITMO (M=SO MD5, S=SO SHA-256, *
+*             N=PASS-THROUGH, QUALQUER OUTRO VALOR/BRANCO=OS DOIS), PARA DAR   *
+*             PARA SUBIR SHA-256 LOJA A LOJA SEM RECOMPILAR QUEM CHAMA O MD5.  *
+* ALTERACAO.: 09/08/2026 - BUENO - CONFERE A libmd5.so/md5lib.so CARREGADA    *
+*             CONTRA O MANIFESTO DE HASHES CONHECIDOS-BONS (DLLCHECK) ANTES   *
+*             DE CONFIAR NELA - UMA BUILD DESANDADA ENTRE LINUX E WINDOWS     *
+*             NAO PASSA MAIS DESPERCEBIDA.                                    *
+* ALTERACAO.: 09/08/2026 - BUENO - DLLCHECK DIVERGENTE/SEM MANIFESTO NAO DA   *
+*             MAIS STOP RUN AQUI - MD5 VIROU SUBROTINA CHAMADA DIRETO PELO    *
+*             FATURAMENTO E PELO FECHAMENTO DE VENDAS (VIDE ALTERACAO ACIMA), *
+*             E UM STOP RUN AQUI DERRUBARIA A TRANSACAO CHAMADORA NO MEIO.    *
+*             VOLTA SEM HASH (IGUAL A WAP-SEM-HASH) E DEIXA A CHAMADORA       *
+*             DECIDIR O QUE FAZER COM O CAMPO EM BRANCO.  TAMBEM PASSA A      *
+*             CONFERIR WA-DLLCHK-SEM-MANIFESTO, QUE ANTES NAO ERA TESTADO E   *
+*             DEIXAVA PASSAR EM SILENCIO UM MANIFESTO FALTANDO.               *
+*                                                                              *
+* CODIGO FONTE DA BIBLIOTECA /fontes/delphi/dll/md5/md5.c                      *
+* TEM QUE CRIAR A DLL NO LINUX E NO WINDOWS.                                   *
+*                                                                              *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+DATA DIVISION.
+FILE SECTION.
+
+WORKING-STORAGE SECTION.
+
+77  WAP-USAMD5                  PIC X(001).
+    88  WAP-SO-MD5                                     VALUE "M" "m".
+    88  WAP-SO-SHA256                                  VALUE "S" "s".
+    88  WAP-SEM-HASH                                   VALUE "N" "n".
+
+77  LSISOP                      PIC X(001).
+
+77  WA-LIB                      PIC X(150)              VALUE SPACES.
+
+77  STR                         PIC X(65000)            VALUE SPACES.
+77                              PIC X(001)              VALUE X"00".
+77  RETORNO                     PIC X(032)              VALUE SPACES.
+77                              PIC X(001)              VALUE X"00".
+77  LEN                         SIGNED-LONG.
+77                              PIC X(001)              VALUE X"00".
+
+77  RETORNO-SHA256               PIC X(064)              VALUE SPACES.
+77                              PIC X(001)              VALUE X"00".
+77  LEN-SHA256                   SIGNED-LONG.
+77                              PIC X(001)              VALUE X"00".
+
+77  WA-DLLCHK-RETORNO            PIC 9(002)              VALUE ZEROS.
+    88  WA-DLLCHK-DIVERGENTE                             VALUE 01.
+    88  WA-DLLCHK-SEM-MANIFESTO                          VALUE 02.
+    88  WA-DLLCHK-ERRO-ARQUIVO                           VALUE 99.
+
+
+    | COPY "/multifon/bacu/acucobol.def".
+
+LINKAGE SECTION.
+copy "md5/md5.bok".
+
+PROCEDURE DIVISION CHAINING WAL-MD5.
+RT00-00-INICIO.
+    ACCEPT WAP-USAMD5     FROM ENVIRONMENT "USA-MD5".
+
+    IF  WAP-SEM-HASH
+        MOVE SPACES TO WAL-MD5-RETORNO
+        MOVE SPACES TO WAL-SHA256-RETORNO
+        GO TO RT00-10-FINAL
+    END-IF.
+
+    MOVE SPACES TO WAL-MD5-RETORNO.
+    MOVE SPACES TO WAL-SHA256-RETORNO.
+    MOVE SPACES TO STR.
+    MOVE SPACES TO RETORNO.
+    MOVE SPACES TO RETORNO-SHA256.
+    MOVE ZEROS  TO LEN.
+    MOVE ZEROS  TO LEN-SHA256.
+
+* 0 - FUNCOES EM C
+    SET CONFIGURATION "DLL-CONVENTION" TO 0.
+
+    MOVE "./md5lib.so"  TO WA-LIB | LINUX
+
+    CALL WA-LIB.
+
+    CALL "DLLCHECK" USING WA-LIB, WA-DLLCHK-RETORNO END-CALL.
+    IF  WA-DLLCHK-DIVERGENTE OR WA-DLLCHK-ERRO-ARQUIVO
+                               OR WA-DLLCHK-SEM-MANIFESTO
+        DISPLAY "MD5 - " WA-LIB " NAO BATE COM O MANIFESTO DE HASHES "
+                "CONHECIDOS-BONS (DLLCHECK), STATUS " WA-DLLCHK-RETORNO
+                UPON SYSERR
+        MOVE SPACES TO WAL-MD5-RETORNO
+        MOVE SPACES TO WAL-SHA256-RETORNO
+        GO TO RT00-10-FINAL
+    END-IF.
+
+    MOVE WAL-MD5-TEXTO TO STR.
+
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(STR, TRAILING)) TO LEN.
+
+    IF  NOT WAP-SO-SHA256
+        CALL "retornamd5"
+                 USING BY REFERENCE STR, RETORNO
+                 BY VALUE LEN
+                 GIVING RETURN-CODE
+        END-CALL
+        MOVE RETORNO TO WAL-MD5-RETORNO
+    END-IF.
+
+    IF  NOT WAP-SO-MD5
+        MOVE LEN TO LEN-SHA256
+        CALL "retornasha256"
+                 USING BY REFERENCE STR, RETORNO-SHA256
+                 BY VALUE LEN-SHA256
+                 GIVING RETURN-CODE
+        END-CALL
+        MOVE RETORNO-SHA256 TO WAL-SHA256-RETORNO
+    END-IF.
+
+    CANCEL WA-LIB.
+
+    .
+
+RT00-10-FINAL.
+    GOBACK.
