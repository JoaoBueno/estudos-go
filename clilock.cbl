@@ -0,0 +1,145 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  CLILOCK.
+*------------------------------------------------------------------------------*
+* CONTROLE DE TRAVA/AUDITORIA DE EDICAO DO CADASTRO DE CLIENTE                 *
+* - TODOS                                                                      *
+*                                                                              *
+* QUANDO UM OPERADOR ABRE UM CLIENTE PARA EDICAO, GRAVA PID+USUARIO+DATA/HORA  *
+* NO ARQUIVO DE TRAVAS.  SE UM SEGUNDO OPERADOR TENTAR ABRIR O MESMO CLIENTE,  *
+* DEVOLVE QUEM JA ESTA EDITANDO EM VEZ DE DEIXAR OS DOIS SOBRESCREVEREM UM AO  *
+* OUTRO.                                                                       *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.:   /  /     -                                                     *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CLI-LOCK-FILE ASSIGN "cliente.lock"
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY LOCK-CLIENTE
+           FILE STATUS SW-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CLI-LOCK-FILE.
+01  LOCK-RECORD.
+    03  LOCK-CLIENTE            PIC 9(008).
+    03  LOCK-PID                PIC 9(005).
+    03  LOCK-USUARIO            PIC X(030).
+    03  LOCK-DATA               PIC 9(008).
+    03  LOCK-HORA               PIC 9(006).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS                   PIC X(002)          VALUE SPACES.
+
+LINKAGE SECTION.
+01  CLI-CODIGO                  PIC 9(008).
+01  CLI-OPERACAO                PIC X(001).
+01  CLI-PID                     PIC 9(005).
+01  CLI-STATUS                  PIC 9(002).
+    88  CLI-LIBERADO                               VALUE 00.
+    88  CLI-JA-TRAVADO                              VALUE 01.
+    88  CLI-ERRO-ARQUIVO                            VALUE 99.
+01  CLI-DONO-USUARIO             PIC X(030).
+01  CLI-DONO-PID                 PIC 9(005).
+01  CLI-DONO-DATA                PIC 9(008).
+01  CLI-DONO-HORA                PIC 9(006).
+
+PROCEDURE DIVISION CHAINING CLI-CODIGO, CLI-OPERACAO, CLI-PID, CLI-STATUS,
+        CLI-DONO-USUARIO, CLI-DONO-PID, CLI-DONO-DATA, CLI-DONO-HORA.
+0000-MAINLINE.
+    MOVE ZEROS  TO CLI-STATUS.
+    MOVE SPACES TO CLI-DONO-USUARIO.
+    MOVE ZEROS  TO CLI-DONO-PID CLI-DONO-DATA CLI-DONO-HORA.
+
+    OPEN I-O CLI-LOCK-FILE.
+    IF  SW-STATUS(1:1) = "3"
+        OPEN OUTPUT CLI-LOCK-FILE
+        CLOSE CLI-LOCK-FILE
+        OPEN I-O CLI-LOCK-FILE
+    END-IF.
+    IF  SW-STATUS(1:1) NOT = ZEROS
+        SET CLI-ERRO-ARQUIVO TO TRUE
+        GO TO 0000-EXIT
+    END-IF.
+
+    EVALUATE TRUE
+        WHEN CLI-OPERACAO = "L"
+            PERFORM 1000-TRAVAR
+        WHEN CLI-OPERACAO = "U"
+            PERFORM 2000-DESTRAVAR
+        WHEN OTHER
+            SET CLI-ERRO-ARQUIVO TO TRUE
+    END-EVALUATE.
+
+    CLOSE CLI-LOCK-FILE.
+
+0000-EXIT.
+    GOBACK.
+
+*--------------------------------------------------------------------*
+* TENTA TRAVAR O CLIENTE PARA EDICAO.  SE JA EXISTE TRAVA DE OUTRO   *
+* PID, DEVOLVE OS DADOS DE QUEM ESTA EDITANDO SEM SOBRESCREVER.      *
+*--------------------------------------------------------------------*
+1000-TRAVAR.
+    MOVE CLI-CODIGO TO LOCK-CLIENTE.
+    READ CLI-LOCK-FILE
+         KEY IS LOCK-CLIENTE
+         INVALID KEY
+             PERFORM 1100-GRAVAR-TRAVA
+         NOT INVALID KEY
+             IF  LOCK-PID = CLI-PID
+                 PERFORM 1100-GRAVAR-TRAVA
+             ELSE
+                 SET CLI-JA-TRAVADO TO TRUE
+                 MOVE LOCK-USUARIO TO CLI-DONO-USUARIO
+                 MOVE LOCK-PID     TO CLI-DONO-PID
+                 MOVE LOCK-DATA    TO CLI-DONO-DATA
+                 MOVE LOCK-HORA    TO CLI-DONO-HORA
+             END-IF
+    END-READ.
+
+1100-GRAVAR-TRAVA.
+    MOVE CLI-CODIGO TO LOCK-CLIENTE.
+    MOVE CLI-PID    TO LOCK-PID.
+    CALL "PIDTOUSER" USING CLI-PID, LOCK-USUARIO.
+    ACCEPT LOCK-DATA FROM DATE YYYYMMDD.
+    ACCEPT LOCK-HORA FROM TIME.
+    MOVE LOCK-HORA(1:6) TO LOCK-HORA.
+
+    REWRITE LOCK-RECORD
+            INVALID KEY WRITE LOCK-RECORD
+    END-REWRITE.
+
+    SET CLI-LIBERADO TO TRUE.
+    MOVE LOCK-USUARIO TO CLI-DONO-USUARIO.
+    MOVE LOCK-PID     TO CLI-DONO-PID.
+    MOVE LOCK-DATA    TO CLI-DONO-DATA.
+    MOVE LOCK-HORA    TO CLI-DONO-HORA.
+
+*--------------------------------------------------------------------*
+* DESTRAVA O CLIENTE QUANDO O OPERADOR SAI DA TELA DE EDICAO.        *
+* SO REMOVE A TRAVA SE ELA FOR DO MESMO PID QUE A CRIOU.             *
+*--------------------------------------------------------------------*
+2000-DESTRAVAR.
+    MOVE CLI-CODIGO TO LOCK-CLIENTE.
+    READ CLI-LOCK-FILE
+         KEY IS LOCK-CLIENTE
+         INVALID KEY
+             SET CLI-LIBERADO TO TRUE
+         NOT INVALID KEY
+             IF  LOCK-PID = CLI-PID
+                 DELETE CLI-LOCK-FILE RECORD
+                 SET CLI-LIBERADO TO TRUE
+             ELSE
+                 SET CLI-JA-TRAVADO TO TRUE
+                 MOVE LOCK-USUARIO TO CLI-DONO-USUARIO
+                 MOVE LOCK-PID     TO CLI-DONO-PID
+             END-IF
+    END-READ.
