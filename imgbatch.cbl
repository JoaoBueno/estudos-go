@@ -0,0 +1,246 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  IMGBATCH.
+*------------------------------------------------------------------------------*
+* VALIDADOR EM LOTE DE FOTOS DE PRODUTO - LE UMA LISTA DE ARQUIVOS DE IMAGEM,  *
+* CONSULTA O TAMANHO DE CADA UM (ImgutilGetImageSize, MESMA CHAMADA DO MD5.CBL *
+* DA RAIZ) E GERA UM RELATORIO MARCANDO QUEM FICOU ABAIXO DO MINIMO DO         *
+* CATALOGO OU NEM ABRIU.                                                       *
+*                                                                              *
+* CRIACAO...: 09/08/2026 - BUENO - V6.00.000                                   *
+* ALTERACAO.: 09/08/2026 - BUENO - O MINIMO DEIXA DE SER UM 800X800 FIXO PARA  *
+*             TODO MUNDO E VIRA UMA REGRA POR CATEGORIA DE CATALOGO (MINIMO E  *
+*             MAXIMO DE LARGURA/ALTURA), CARREGADA DE imgbatch-regras.ctl;     *
+*             imgbatch.ctl GANHA UMA SEGUNDA COLUNA COM A CATEGORIA DE CADA    *
+*             FOTO.  CATEGORIA SEM REGRA CADASTRADA CAI NO PADRAO ANTIGO       *
+*             (800X800 SEM MAXIMO), PARA NAO QUEBRAR LISTAS JA EM USO.         *
+*                                                                              *
+*------------------------------------------------------------------------------*
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    DECIMAL-POINT IS COMMA.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT IMG-LISTA ASSIGN "imgbatch.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-CTL.
+
+* REGRAS DE TAMANHO POR CATEGORIA DE CATALOGO: CATEGORIA(20) MIN-X(5)
+* MIN-Y(5) MAX-X(5) MAX-Y(5).  MAX-X/MAX-Y ZERADOS SIGNIFICAM SEM MAXIMO.
+    SELECT IMG-REGRAS ASSIGN "imgbatch-regras.ctl"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-REG.
+
+    SELECT IMG-RPT ASSIGN "imgbatch.rpt"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS SW-STATUS-RPT.
+
+DATA DIVISION.
+FILE SECTION.
+FD  IMG-LISTA.
+01  CTL-LINHA.
+    03  CTL-ARQUIVO              PIC X(200).
+    03  CTL-CATEGORIA            PIC X(020).
+
+FD  IMG-REGRAS.
+01  REG-LINHA.
+    03  REG-CATEGORIA            PIC X(020).
+    03  REG-MIN-X                PIC 9(005).
+    03  REG-MIN-Y                PIC 9(005).
+    03  REG-MAX-X                PIC 9(005).
+    03  REG-MAX-Y                PIC 9(005).
+
+FD  IMG-RPT.
+01  RPT-LINHA                   PIC X(132).
+
+WORKING-STORAGE SECTION.
+77  SW-STATUS-CTL                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-REG                PIC X(002)          VALUE SPACES.
+77  SW-STATUS-RPT                PIC X(002)          VALUE SPACES.
+77  WA-FIM-LISTA                 PIC X(001)          VALUE "N".
+    88  WA-FIM-LISTA-SIM                             VALUE "S".
+77  WA-FIM-REGRAS                PIC X(001)          VALUE "N".
+    88  WA-FIM-REGRAS-SIM                            VALUE "S".
+
+77  WA-LIB                       PIC X(150)          VALUE SPACES.
+77  WA-ARQUIVO                   PIC X(200).
+77                               PIC X(001)          VALUE X"00".
+77  WA-RET                       POINTER.
+77  WA-X                         SIGNED-LONG.
+77  WA-Y                         SIGNED-LONG.
+
+* MINIMOS/MAXIMOS EXIGIDOS PARA A FOTO ENTRAR NA VITRINE.  VALORES PADRAO
+* (SEM REGRA CADASTRADA PARA A CATEGORIA) MANTEM O COMPORTAMENTO ANTIGO.
+77  WA-MIN-X                     PIC 9(005)          VALUE 800.
+77  WA-MIN-Y                     PIC 9(005)          VALUE 800.
+77  WA-MAX-X                     PIC 9(005)          VALUE ZEROS.
+77  WA-MAX-Y                     PIC 9(005)          VALUE ZEROS.
+
+77  WA-IDX                       SIGNED-LONG.
+77  WA-ACHOU-REGRA                PIC X(001)          VALUE "N".
+    88  WA-ACHOU-REGRA-SIM                            VALUE "S".
+
+01  WA-TABELA-REGRAS.
+    03  WA-QTD-REGRAS            PIC 9(005)          VALUE ZEROS.
+    03  WA-REGRA-ITEM            OCCURS 200 TIMES.
+        05  WA-REG-CATEGORIA     PIC X(020).
+        05  WA-REG-MIN-X         PIC 9(005).
+        05  WA-REG-MIN-Y         PIC 9(005).
+        05  WA-REG-MAX-X         PIC 9(005).
+        05  WA-REG-MAX-Y         PIC 9(005).
+
+77  WA-TOTAL                     PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-OK                  PIC 9(005)          VALUE ZEROS.
+77  WA-TOTAL-REJEITADO           PIC 9(005)          VALUE ZEROS.
+
+01  WA-RPT-DETALHE.
+    03  WA-RPT-ARQUIVO           PIC X(060).
+    03  WA-RPT-X                 PIC ZZZZ9.
+    03  FILLER                   PIC X(002) VALUE SPACES.
+    03  WA-RPT-Y                 PIC ZZZZ9.
+    03  FILLER                   PIC X(002) VALUE SPACES.
+    03  WA-RPT-SITUACAO          PIC X(040).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INICIALIZAR.
+    PERFORM 2000-PROCESSAR-LISTA
+            WITH TEST AFTER
+            UNTIL WA-FIM-LISTA-SIM.
+    PERFORM 8000-TRAILER.
+    PERFORM 9999-FINALIZAR.
+    STOP RUN.
+
+1000-INICIALIZAR.
+    OPEN INPUT IMG-LISTA.
+    IF  SW-STATUS-CTL(1:1) NOT = ZEROS
+        DISPLAY "IMGBATCH - NAO ABRIU A LISTA, STATUS " SW-STATUS-CTL
+                UPON SYSERR
+        STOP RUN
+    END-IF.
+
+    PERFORM 1100-CARREGAR-REGRAS.
+
+    OPEN OUTPUT IMG-RPT.
+    MOVE "RELATORIO DE VALIDACAO DE FOTOS DE PRODUTO" TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+    MOVE "./libimgutil32.so" TO WA-LIB.
+    CALL WA-LIB.
+
+*--------------------------------------------------------------------*
+* CARREGA AS REGRAS DE TAMANHO POR CATEGORIA EM MEMORIA.  SE O        *
+* ARQUIVO DE REGRAS NAO EXISTIR, FICA SO COM O PADRAO 800X800 SEM     *
+* MAXIMO JA ASSUMIDO EM WA-MIN-X/WA-MIN-Y/WA-MAX-X/WA-MAX-Y.          *
+*--------------------------------------------------------------------*
+1100-CARREGAR-REGRAS.
+    OPEN INPUT IMG-REGRAS.
+    IF  SW-STATUS-REG(1:1) = ZEROS
+        MOVE "N" TO WA-FIM-REGRAS
+        PERFORM 1110-LER-REGRA
+                WITH TEST AFTER
+                UNTIL WA-FIM-REGRAS-SIM
+        CLOSE IMG-REGRAS
+    END-IF.
+
+1110-LER-REGRA.
+    READ IMG-REGRAS
+         AT END SET WA-FIM-REGRAS-SIM TO TRUE
+         NOT AT END
+             IF  REG-CATEGORIA NOT = SPACES
+             AND WA-QTD-REGRAS < 200
+                 ADD 1 TO WA-QTD-REGRAS
+                 MOVE REG-CATEGORIA TO WA-REG-CATEGORIA(WA-QTD-REGRAS)
+                 MOVE REG-MIN-X     TO WA-REG-MIN-X(WA-QTD-REGRAS)
+                 MOVE REG-MIN-Y     TO WA-REG-MIN-Y(WA-QTD-REGRAS)
+                 MOVE REG-MAX-X     TO WA-REG-MAX-X(WA-QTD-REGRAS)
+                 MOVE REG-MAX-Y     TO WA-REG-MAX-Y(WA-QTD-REGRAS)
+             END-IF
+    END-READ.
+
+2000-PROCESSAR-LISTA.
+    READ IMG-LISTA
+         AT END SET WA-FIM-LISTA-SIM TO TRUE
+         NOT AT END PERFORM 2100-VALIDAR-IMAGEM
+    END-READ.
+
+*--------------------------------------------------------------------*
+* PROCURA A REGRA DA CATEGORIA DA FOTO ATUAL.  SEM REGRA CADASTRADA,  *
+* CAI NO PADRAO 800X800 SEM MAXIMO (COMPORTAMENTO ANTIGO).            *
+*--------------------------------------------------------------------*
+2050-PROCURAR-REGRA.
+    MOVE 800   TO WA-MIN-X.
+    MOVE 800   TO WA-MIN-Y.
+    MOVE ZEROS TO WA-MAX-X.
+    MOVE ZEROS TO WA-MAX-Y.
+    MOVE "N"   TO WA-ACHOU-REGRA.
+    PERFORM VARYING WA-IDX FROM 1 BY 1
+            UNTIL WA-IDX > WA-QTD-REGRAS OR WA-ACHOU-REGRA-SIM
+        IF  WA-REG-CATEGORIA(WA-IDX) = CTL-CATEGORIA
+            MOVE "S" TO WA-ACHOU-REGRA
+            MOVE WA-REG-MIN-X(WA-IDX) TO WA-MIN-X
+            MOVE WA-REG-MIN-Y(WA-IDX) TO WA-MIN-Y
+            MOVE WA-REG-MAX-X(WA-IDX) TO WA-MAX-X
+            MOVE WA-REG-MAX-Y(WA-IDX) TO WA-MAX-Y
+        END-IF
+    END-PERFORM.
+
+2100-VALIDAR-IMAGEM.
+    ADD 1 TO WA-TOTAL.
+    PERFORM 2050-PROCURAR-REGRA.
+    MOVE CTL-ARQUIVO TO WA-ARQUIVO.
+    MOVE ZEROS TO WA-X WA-Y.
+    INSPECT WA-ARQUIVO REPLACING ALL " " BY X"00".
+
+    CALL "ImgutilGetImageSize"
+             USING BY REFERENCE WA-ARQUIVO
+                   BY REFERENCE WA-RET
+                   BY REFERENCE WA-X
+                   BY REFERENCE WA-Y
+             GIVING RETURN-CODE
+    END-CALL.
+
+    INSPECT WA-ARQUIVO REPLACING ALL X"00" BY " ".
+
+    MOVE SPACES       TO WA-RPT-DETALHE.
+    MOVE CTL-ARQUIVO  TO WA-RPT-ARQUIVO.
+    MOVE WA-X         TO WA-RPT-X.
+    MOVE WA-Y         TO WA-RPT-Y.
+
+    EVALUATE TRUE
+        WHEN RETURN-CODE NOT = ZEROS OR WA-X <= ZEROS OR WA-Y <= ZEROS
+            ADD 1 TO WA-TOTAL-REJEITADO
+            MOVE "FALHOU AO ABRIR / FORMATO INVALIDO" TO WA-RPT-SITUACAO
+        WHEN WA-X < WA-MIN-X OR WA-Y < WA-MIN-Y
+            ADD 1 TO WA-TOTAL-REJEITADO
+            MOVE "ABAIXO DO MINIMO DA CATEGORIA" TO WA-RPT-SITUACAO
+        WHEN (WA-MAX-X > ZEROS AND WA-X > WA-MAX-X)
+          OR (WA-MAX-Y > ZEROS AND WA-Y > WA-MAX-Y)
+            ADD 1 TO WA-TOTAL-REJEITADO
+            MOVE "ACIMA DO MAXIMO DA CATEGORIA" TO WA-RPT-SITUACAO
+        WHEN OTHER
+            ADD 1 TO WA-TOTAL-OK
+            MOVE "OK" TO WA-RPT-SITUACAO
+    END-EVALUATE.
+
+    MOVE WA-RPT-DETALHE TO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+8000-TRAILER.
+    MOVE SPACES TO RPT-LINHA.
+    WRITE RPT-LINHA.
+    STRING "TOTAL: " DELIMITED BY SIZE
+           WA-TOTAL         DELIMITED BY SIZE
+           "  OK: "         DELIMITED BY SIZE
+           WA-TOTAL-OK      DELIMITED BY SIZE
+           "  REJEITADAS: " DELIMITED BY SIZE
+           WA-TOTAL-REJEITADO DELIMITED BY SIZE
+           INTO RPT-LINHA.
+    WRITE RPT-LINHA.
+
+9999-FINALIZAR.
+    CLOSE IMG-LISTA.
+    CLOSE IMG-RPT.
+    CANCEL WA-LIB.
